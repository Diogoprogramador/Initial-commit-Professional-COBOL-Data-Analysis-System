@@ -0,0 +1,126 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-INQUIRY.
+       AUTHOR. SEU NOME.
+       DATE-WRITTEN. TODAY.
+
+      *> Consulta interativa ao EMPLOYEE-MASTER-FILE (employee_master.dat)
+      *> por matricula: menu simples em modo texto (ACCEPT/DISPLAY), sem
+      *> tela formatada, ja que este sistema roda em lote/linha de
+      *> comando e nao tem suporte a mapas de tela. Somente leitura -
+      *> alteracoes continuam sendo feitas por EMPLOYEE-MAINTENANCE a
+      *> partir do arquivo de transacoes.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "../data/employee_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MST-EMP-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-MASTER-FILE.
+       COPY EMPMST.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+           05 WS-MASTER-FILE-STATUS   PIC XX.
+           05 WS-CONTINUA              PIC X VALUE "Y".
+               88 CONTINUE-INQUIRY     VALUE "Y".
+
+       01 WS-MENU-OPCAO               PIC X.
+       01 WS-SEARCH-ID                PIC X(6).
+
+       01 WS-COUNTERS.
+           05 WS-CONSULTAS-FEITAS     PIC 999 VALUE 0.
+           05 WS-CONSULTAS-ACHADAS    PIC 999 VALUE 0.
+
+       COPY MONEYFMT.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION
+           PERFORM UNTIL NOT CONTINUE-INQUIRY
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-MENU-OPTION
+           END-PERFORM
+           PERFORM CLEANUP
+           GOBACK.
+
+       INITIALIZATION.
+           DISPLAY "=== CONSULTA DE FUNCIONARIOS ==="
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO CRITICO: employee_master.dat nao encontrado"
+               DISPLAY "FILE STATUS: " WS-MASTER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "N" TO WS-CONTINUA
+           END-IF.
+
+       DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "1 - Consultar funcionario por matricula"
+           DISPLAY "2 - Encerrar"
+           DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+           ACCEPT WS-MENU-OPCAO.
+
+       PROCESS-MENU-OPTION.
+           EVALUATE WS-MENU-OPCAO
+               WHEN "1"
+                   PERFORM INQUIRE-EMPLOYEE
+               WHEN "2"
+                   MOVE "N" TO WS-CONTINUA
+               WHEN OTHER
+                   DISPLAY "Opcao invalida - digite 1 ou 2"
+           END-EVALUATE.
+
+       INQUIRE-EMPLOYEE.
+           DISPLAY "Matricula a consultar: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ID
+           ADD 1 TO WS-CONSULTAS-FEITAS
+           MOVE WS-SEARCH-ID TO MST-EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Funcionario nao encontrado: " WS-SEARCH-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONSULTAS-ACHADAS
+                   PERFORM DISPLAY-EMPLOYEE-DETAILS
+           END-READ.
+
+       DISPLAY-EMPLOYEE-DETAILS.
+           MOVE MST-EMP-SALARY    TO MONEY-FMT-INPUT
+           MOVE MST-CURRENCY-CODE TO MONEY-FMT-CURRENCY
+           PERFORM FORMAT-CURRENCY
+           DISPLAY " "
+           DISPLAY "Matricula.........: " MST-EMP-ID
+           DISPLAY "Nome..............: " MST-EMP-NAME
+           DISPLAY "Idade.............: " MST-EMP-AGE
+           DISPLAY "Salario...........: " MONEY-FMT-OUTPUT
+           DISPLAY "Departamento......: " MST-EMP-DEPARTMENT
+           DISPLAY "Data de admissao..: " MST-HIRE-YEAR "-"
+                   MST-HIRE-MONTH "-" MST-HIRE-DAY
+           IF MASTER-ACTIVE-EMPLOYEE
+               DISPLAY "Situacao..........: ATIVO"
+           ELSE
+               DISPLAY "Situacao..........: INATIVO"
+           END-IF
+           IF MST-MANAGER-ID = SPACES
+               DISPLAY "Gestor............: (sem gestor cadastrado)"
+           ELSE
+               DISPLAY "Gestor............: " MST-MANAGER-ID
+           END-IF.
+
+       CLEANUP.
+           CLOSE EMPLOYEE-MASTER-FILE
+           DISPLAY " "
+           DISPLAY "Consultas realizadas: " WS-CONSULTAS-FEITAS
+           DISPLAY "Consultas com resultado: " WS-CONSULTAS-ACHADAS
+           DISPLAY "=== CONSULTA ENCERRADA ===".
+
+       COPY MONEYFMT-RTN.
