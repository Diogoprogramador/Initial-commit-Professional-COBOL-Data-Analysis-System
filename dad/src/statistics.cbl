@@ -2,104 +2,175 @@ IDENTIFICATION DIVISION.
        PROGRAM-ID. STATISTICS.
        AUTHOR. SEU NOME.
        DATE-WRITTEN. TODAY.
-       
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "../data/enterprise.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "../data/job_run_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPLOYEE.
+
+       FD JOB-RUN-LOG-FILE.
+       COPY JOBLOG.
+
        WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUSES.
+           05 WS-EMPLOYEE-FILE-STATUS PIC XX.
+           05 WS-JOBLOG-FILE-STATUS  PIC XX.
+
+       01 WS-FLAGS.
+           05 EOF-FLAG        PIC X VALUE "N".
+               88 END-OF-EMPLOYEE-FILE VALUE "Y".
+
+       01 WS-COUNTERS.
+           05 DATA-COUNT      PIC 9(4) VALUE 0.
+           05 LOOP-COUNTER    PIC 9(4).
+           05 TEMP-COUNTER    PIC 9(4).
+
        01 WS-DATA-ARRAY.
-           05 DATA-VALUES OCCURS 100 TIMES.
-               10 SALARY-VALUE    PIC 9(6)V99.
+           05 DATA-VALUES OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON DATA-COUNT.
+               10 SALARY-VALUE    PIC 9(8)V99.
                10 AGE-VALUE       PIC 99.
-               10 DEPT-CODE       PIC X(3).
-       
-       01 WS-COUNTERS.
-           05 DATA-COUNT      PIC 999 VALUE 0.
-           05 LOOP-COUNTER    PIC 999.
-           05 TEMP-COUNTER     PIC 999.
-       
+               10 DEPT-CODE       PIC X(20).
+               10 CURR-VALUE      PIC X(3).
+
+       01 WS-AGE-SORT-ARRAY.
+           05 AGE-SORT-VALUE OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON DATA-COUNT PIC 99.
+
        01 WS-CALCULATIONS.
-           05 SUM-SALARY      PIC 9(8)V99.
-           05 SUM-AGE         PIC 999.
-           05 MEAN-SALARY     PIC 9(6)V99.
+           05 SUM-SALARY      PIC 9(10)V99 USAGE COMP-3.
+           05 SUM-AGE         PIC 9(6).
+           05 MEAN-SALARY     PIC 9(8)V99 USAGE COMP-3.
            05 MEAN-AGE        PIC 99V99.
-           05 MEDIAN-SALARY   PIC 9(6)V99.
+           05 MEDIAN-SALARY   PIC 9(8)V99 USAGE COMP-3.
            05 MEDIAN-AGE      PIC 99V99.
-           05 MODE-SALARY     PIC 9(6)V99.
+           05 MEDIAN-AGE-EDITED PIC Z9,99.
+           05 MODE-SALARY     PIC 9(8)V99 USAGE COMP-3.
            05 MODE-AGE        PIC 99.
-       
+
+      *> Quartis salariais pelo metodo do posto mais proximo (nearest
+      *> rank), sobre o mesmo WS-DATA-ARRAY ja ordenado por
+      *> SORT-SALARIES para o calculo da mediana - Q2 e a propria
+      *> MEDIAN-SALARY, por isso nao e recalculado aqui.
+           05 Q1-SALARY       PIC 9(8)V99 USAGE COMP-3.
+           05 Q3-SALARY       PIC 9(8)V99 USAGE COMP-3.
+           05 IQR-SALARY      PIC 9(8)V99 USAGE COMP-3.
+
        01 WS-TEMP.
-           05 TEMP-SALARY     PIC 9(6)V99.
-           05 TEMP-AGE        PIC 99.
-           05 SWAP-FLAG       PIC X.
-       
+           05 WS-DIVIDE-QUOT  PIC 9(4).
+           05 WS-DIVIDE-REM   PIC 9.
+           05 WS-QUARTILE-POS PIC 9(4).
+           05 WS-QUARTILE-NUM PIC 9(6).
+           05 WS-QUARTILE-REM PIC 99.
+
        01 WS-DEPT-STATS.
-           05 DEPT-COUNTS OCCURS 10 TIMES.
-               10 DEPT-NAME     PIC X(15).
-               10 DEPT-TOTAL    PIC 999.
-               10 DEPT-AVG-SAL  PIC 9(6)V99.
-       
+           05 DEPT-COUNTS OCCURS 20 TIMES.
+               10 DEPT-NAME     PIC X(20).
+               10 DEPT-TOTAL    PIC 9(4).
+               10 DEPT-AVG-SAL  PIC 9(8)V99 USAGE COMP-3.
+           05 WS-DEPT-INDEX     PIC 99.
+           05 WS-DEPT-COUNT-USED PIC 99 VALUE 0.
+
+       01 WS-CURRENCY-STATS.
+           05 CURR-COUNTS OCCURS 5 TIMES.
+               10 CURR-CODE     PIC X(3).
+               10 CURR-TOTAL    PIC 9(4).
+               10 CURR-AVG-SAL  PIC 9(8)V99 USAGE COMP-3.
+           05 WS-CURR-INDEX      PIC 99.
+           05 WS-CURR-COUNT-USED PIC 99 VALUE 0.
+
+       COPY MONEYFMT.
+
+      *> Hora de inicio (capturada na INITIALIZATION) usada para medir
+      *> o tempo de execucao e a vazao gravados em JRL-ELAPSED-SECONDS
+      *> junto com o resto da entrada do log.
+       01 WS-HORA-INICIO.
+           05 WS-INICIO-HORA      PIC 99.
+           05 WS-INICIO-MINUTO    PIC 99.
+           05 WS-INICIO-SEGUNDO   PIC 99.
+
+       01 WS-ELAPSED-SECONDS      PIC S9(5).
+       01 WS-THROUGHPUT           PIC 9(5)V99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZATION
-           PERFORM LOAD-SAMPLE-DATA
+           PERFORM LOAD-EMPLOYEE-DATA
            PERFORM CALCULATE-MEANS
            PERFORM CALCULATE-MEDIAN
+           PERFORM CALCULATE-QUARTILES
            PERFORM CALCULATE-MODE
+           PERFORM CALCULATE-MEDIAN-AGE
+           PERFORM CALCULATE-MODE-AGE
            PERFORM DEPARTMENT-ANALYSIS
+           PERFORM CURRENCY-ANALYSIS
            PERFORM DISPLAY-RESULTS
+           PERFORM WRITE-JOB-LOG-ENTRY
            GOBACK.
-       
+
        INITIALIZATION.
            DISPLAY "=== MODULO DE ESTATISTICAS ==="
-           INITIALIZE WS-DATA-ARRAY
+           ACCEPT WS-HORA-INICIO FROM TIME
            INITIALIZE WS-COUNTERS
-           INITIALIZE WS-CALCULATIONS.
-       
-       LOAD-SAMPLE-DATA.
-           MOVE 5000.00 TO SALARY-VALUE(1)
-           MOVE 35 TO AGE-VALUE(1)
-           MOVE "TI" TO DEPT-CODE(1)
-           ADD 1 TO DATA-COUNT
-           
-           MOVE 4500.00 TO SALARY-VALUE(2)
-           MOVE 28 TO AGE-VALUE(2)
-           MOVE "RH" TO DEPT-CODE(2)
-           ADD 1 TO DATA-COUNT
-           
-           MOVE 6500.00 TO SALARY-VALUE(3)
-           MOVE 42 TO AGE-VALUE(3)
-           MOVE "FIN" TO DEPT-CODE(3)
-           ADD 1 TO DATA-COUNT
-           
-           MOVE 5200.00 TO SALARY-VALUE(4)
-           MOVE 31 TO AGE-VALUE(4)
-           MOVE "TI" TO DEPT-CODE(4)
-           ADD 1 TO DATA-COUNT
-           
-           MOVE 5800.00 TO SALARY-VALUE(5)
-           MOVE 38 TO AGE-VALUE(5)
-           MOVE "MAR" TO DEPT-CODE(5)
-           ADD 1 TO DATA-COUNT
-           
-           MOVE 4200.00 TO SALARY-VALUE(6)
-           MOVE 26 TO AGE-VALUE(6)
-           MOVE "RH" TO DEPT-CODE(6)
-           ADD 1 TO DATA-COUNT
-           
-           MOVE 7200.00 TO SALARY-VALUE(7)
-           MOVE 45 TO AGE-VALUE(7)
-           MOVE "FIN" TO DEPT-CODE(7)
+           INITIALIZE WS-CALCULATIONS
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+               DISPLAY "Erro ao abrir arquivo de funcionarios: "
+                       WS-EMPLOYEE-FILE-STATUS
+               SET END-OF-EMPLOYEE-FILE TO TRUE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       LOAD-EMPLOYEE-DATA.
+           PERFORM UNTIL END-OF-EMPLOYEE-FILE
+               READ EMPLOYEE-FILE
+                   AT END SET END-OF-EMPLOYEE-FILE TO TRUE
+                   NOT AT END
+                       PERFORM STORE-EMPLOYEE-DATA
+               END-READ
+           END-PERFORM
+           IF WS-EMPLOYEE-FILE-STATUS = "00" OR WS-EMPLOYEE-FILE-STATUS = "10"
+               CLOSE EMPLOYEE-FILE
+           END-IF.
+
+       STORE-EMPLOYEE-DATA.
            ADD 1 TO DATA-COUNT
-           
-           MOVE 5500.00 TO SALARY-VALUE(8)
-           MOVE 33 TO AGE-VALUE(8)
-           MOVE "TI" TO DEPT-CODE(8)
-           ADD 1 TO DATA-COUNT.
+           MOVE EMP-SALARY     TO SALARY-VALUE(DATA-COUNT)
+           MOVE EMP-AGE        TO AGE-VALUE(DATA-COUNT)
+           MOVE EMP-DEPARTMENT TO DEPT-CODE(DATA-COUNT)
+           MOVE EMP-CURRENCY-CODE TO CURR-VALUE(DATA-COUNT).
        
        CALCULATE-MEANS.
            PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 
                    UNTIL LOOP-COUNTER > DATA-COUNT
                ADD SALARY-VALUE(LOOP-COUNTER) TO SUM-SALARY
+                   ON SIZE ERROR
+                       DISPLAY "AVISO: SUM-SALARY excedeu a capacidade "
+                               "do acumulador - media salarial nao "
+                               "confiavel"
+                       MOVE 4 TO RETURN-CODE
+               END-ADD
                ADD AGE-VALUE(LOOP-COUNTER) TO SUM-AGE
+                   ON SIZE ERROR
+                       DISPLAY "AVISO: SUM-AGE excedeu a capacidade "
+                               "do acumulador - media de idade nao "
+                               "confiavel"
+                       MOVE 4 TO RETURN-CODE
+               END-ADD
            END-PERFORM
            
            COMPUTE MEAN-SALARY = SUM-SALARY / DATA-COUNT
@@ -107,7 +178,9 @@ IDENTIFICATION DIVISION.
        
        CALCULATE-MEDIAN.
            PERFORM SORT-SALARIES
-           IF DATA-COUNT = ODD
+           DIVIDE DATA-COUNT BY 2 GIVING WS-DIVIDE-QUOT
+               REMAINDER WS-DIVIDE-REM
+           IF WS-DIVIDE-REM = 1
                MOVE SALARY-VALUE((DATA-COUNT + 1) / 2) TO MEDIAN-SALARY
            ELSE
                COMPUTE MEDIAN-SALARY = 
@@ -115,19 +188,46 @@ IDENTIFICATION DIVISION.
                     SALARY-VALUE((DATA-COUNT / 2) + 1)) / 2
            END-IF.
        
+      *> Q1 e Q3 pelo metodo do posto mais proximo: posto = N * p,
+      *> arredondado para cima, sobre o array ja ordenado por
+      *> SORT-SALARIES (chamada por CALCULATE-MEDIAN, executada antes
+      *> desta). O posto minimo e sempre 1, mesmo com poucos registros.
+       CALCULATE-QUARTILES.
+           COMPUTE WS-QUARTILE-NUM = DATA-COUNT * 25
+           DIVIDE WS-QUARTILE-NUM BY 100 GIVING WS-QUARTILE-POS
+               REMAINDER WS-QUARTILE-REM
+           IF WS-QUARTILE-REM NOT = 0
+               ADD 1 TO WS-QUARTILE-POS
+           END-IF
+           IF WS-QUARTILE-POS < 1
+               MOVE 1 TO WS-QUARTILE-POS
+           END-IF
+           MOVE SALARY-VALUE(WS-QUARTILE-POS) TO Q1-SALARY
+
+           COMPUTE WS-QUARTILE-NUM = DATA-COUNT * 75
+           DIVIDE WS-QUARTILE-NUM BY 100 GIVING WS-QUARTILE-POS
+               REMAINDER WS-QUARTILE-REM
+           IF WS-QUARTILE-REM NOT = 0
+               ADD 1 TO WS-QUARTILE-POS
+           END-IF
+           IF WS-QUARTILE-POS < 1
+               MOVE 1 TO WS-QUARTILE-POS
+           END-IF
+           IF WS-QUARTILE-POS > DATA-COUNT
+               MOVE DATA-COUNT TO WS-QUARTILE-POS
+           END-IF
+           MOVE SALARY-VALUE(WS-QUARTILE-POS) TO Q3-SALARY
+
+           COMPUTE IQR-SALARY = Q3-SALARY - Q1-SALARY.
+
+      *> Ordena a tabela WS-DATA-ARRAY inteira pelo verbo SORT do COBOL
+      *> (sort de tabela, sem SD/arquivo intermediario) em vez do
+      *> bubble sort O(n^2) anterior - AGE-VALUE/DEPT-CODE/CURR-VALUE
+      *> acompanham SALARY-VALUE automaticamente porque o SORT reordena
+      *> o registro DATA-VALUES inteiro, nao so a chave.
        SORT-SALARIES.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 
-                   UNTIL LOOP-COUNTER >= DATA-COUNT
-               PERFORM VARYING TEMP-COUNTER FROM LOOP-COUNTER BY 1
-                       UNTIL TEMP-COUNTER > DATA-COUNT
-                   IF SALARY-VALUE(LOOP-COUNTER) > SALARY-VALUE(TEMP-COUNTER)
-                       MOVE SALARY-VALUE(LOOP-COUNTER) TO TEMP-SALARY
-                       MOVE SALARY-VALUE(TEMP-COUNTER) TO SALARY-VALUE(LOOP-COUNTER)
-                       MOVE TEMP-SALARY TO SALARY-VALUE(TEMP-COUNTER)
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-       
+           SORT DATA-VALUES ASCENDING KEY SALARY-VALUE.
+
        CALCULATE-MODE.
            MOVE SALARY-VALUE(1) TO MODE-SALARY
            MOVE 1 TO TEMP-COUNTER
@@ -143,54 +243,193 @@ IDENTIFICATION DIVISION.
                    MOVE 1 TO TEMP-COUNTER
                END-IF
            END-PERFORM.
-       
+
+       CALCULATE-MEDIAN-AGE.
+           PERFORM LOAD-AGE-SORT-ARRAY
+           PERFORM SORT-AGES
+           DIVIDE DATA-COUNT BY 2 GIVING WS-DIVIDE-QUOT
+               REMAINDER WS-DIVIDE-REM
+           IF WS-DIVIDE-REM = 1
+               MOVE AGE-SORT-VALUE((DATA-COUNT + 1) / 2) TO MEDIAN-AGE
+           ELSE
+               COMPUTE MEDIAN-AGE =
+                   (AGE-SORT-VALUE(DATA-COUNT / 2) +
+                    AGE-SORT-VALUE((DATA-COUNT / 2) + 1)) / 2
+           END-IF.
+
+       LOAD-AGE-SORT-ARRAY.
+           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1
+                   UNTIL LOOP-COUNTER > DATA-COUNT
+               MOVE AGE-VALUE(LOOP-COUNTER) TO AGE-SORT-VALUE(LOOP-COUNTER)
+           END-PERFORM.
+
+       SORT-AGES.
+           SORT AGE-SORT-VALUE ASCENDING KEY AGE-SORT-VALUE.
+
+       CALCULATE-MODE-AGE.
+           MOVE AGE-SORT-VALUE(1) TO MODE-AGE
+           MOVE 1 TO TEMP-COUNTER
+
+           PERFORM VARYING LOOP-COUNTER FROM 2 BY 1
+                   UNTIL LOOP-COUNTER > DATA-COUNT
+               IF AGE-SORT-VALUE(LOOP-COUNTER) = AGE-SORT-VALUE(LOOP-COUNTER - 1)
+                   ADD 1 TO TEMP-COUNTER
+                   IF TEMP-COUNTER > 1
+                       MOVE AGE-SORT-VALUE(LOOP-COUNTER) TO MODE-AGE
+                   END-IF
+               ELSE
+                   MOVE 1 TO TEMP-COUNTER
+               END-IF
+           END-PERFORM.
+
        DEPARTMENT-ANALYSIS.
            INITIALIZE WS-DEPT-STATS
-           
+
            PERFORM VARYING LOOP-COUNTER FROM 1 BY 1
                    UNTIL LOOP-COUNTER > DATA-COUNT
-               EVALUATE DEPT-CODE(LOOP-COUNTER)
-                   WHEN "TI"
-                       PERFORM UPDATE-DEPT-STATS(1)
-                   WHEN "RH"
-                       PERFORM UPDATE-DEPT-STATS(2)
-                   WHEN "FIN"
-                       PERFORM UPDATE-DEPT-STATS(3)
-                   WHEN "MAR"
-                       PERFORM UPDATE-DEPT-STATS(4)
-               END-EVALUATE
+               PERFORM UPDATE-DEPT-STATS
            END-PERFORM.
-       
+
        UPDATE-DEPT-STATS.
-           MOVE "TECNOLOGIA" TO DEPT-NAME(1)
-           MOVE "RECURSOS HUMANOS" TO DEPT-NAME(2)
-           MOVE "FINANCEIRO" TO DEPT-NAME(3)
-           MOVE "MARKETING" TO DEPT-NAME(4)
-           
-           ADD 1 TO DEPT-TOTAL(PARAMETER-1)
-           ADD SALARY-VALUE(LOOP-COUNTER) TO DEPT-AVG-SAL(PARAMETER-1).
-       
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > 20
+               IF DEPT-NAME(WS-DEPT-INDEX) = DEPT-CODE(LOOP-COUNTER)
+                   ADD 1 TO DEPT-TOTAL(WS-DEPT-INDEX)
+                   ADD SALARY-VALUE(LOOP-COUNTER) TO DEPT-AVG-SAL(WS-DEPT-INDEX)
+                   EXIT PERFORM
+               END-IF
+               IF DEPT-NAME(WS-DEPT-INDEX) = SPACES
+                   MOVE DEPT-CODE(LOOP-COUNTER) TO DEPT-NAME(WS-DEPT-INDEX)
+                   ADD 1 TO DEPT-TOTAL(WS-DEPT-INDEX)
+                   ADD SALARY-VALUE(LOOP-COUNTER) TO DEPT-AVG-SAL(WS-DEPT-INDEX)
+                   ADD 1 TO WS-DEPT-COUNT-USED
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       CURRENCY-ANALYSIS.
+           INITIALIZE WS-CURRENCY-STATS
+
+           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1
+                   UNTIL LOOP-COUNTER > DATA-COUNT
+               PERFORM UPDATE-CURRENCY-STATS
+           END-PERFORM.
+
+       UPDATE-CURRENCY-STATS.
+           PERFORM VARYING WS-CURR-INDEX FROM 1 BY 1
+                   UNTIL WS-CURR-INDEX > 5
+               IF CURR-CODE(WS-CURR-INDEX) = CURR-VALUE(LOOP-COUNTER)
+                   ADD 1 TO CURR-TOTAL(WS-CURR-INDEX)
+                   ADD SALARY-VALUE(LOOP-COUNTER) TO CURR-AVG-SAL(WS-CURR-INDEX)
+                   EXIT PERFORM
+               END-IF
+               IF CURR-CODE(WS-CURR-INDEX) = SPACES
+                   MOVE CURR-VALUE(LOOP-COUNTER) TO CURR-CODE(WS-CURR-INDEX)
+                   ADD 1 TO CURR-TOTAL(WS-CURR-INDEX)
+                   ADD SALARY-VALUE(LOOP-COUNTER) TO CURR-AVG-SAL(WS-CURR-INDEX)
+                   ADD 1 TO WS-CURR-COUNT-USED
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        DISPLAY-RESULTS.
            DISPLAY " "
            DISPLAY "=== RESULTADOS ESTATISTICOS ==="
            DISPLAY "Total de registros analisados: " DATA-COUNT
            DISPLAY " "
-           DISPLAY "--- ESTATISTICAS SALARIAIS ---"
-           DISPLAY "Media salarial: R$" MEAN-SALARY
-           DISPLAY "Mediana salarial: R$" MEDIAN-SALARY
-           DISPLAY "Moda salarial: R$" MODE-SALARY
+           DISPLAY "--- ESTATISTICAS SALARIAIS (valor nominal, moeda mista) ---"
+           MOVE MEAN-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           DISPLAY "Media salarial: " MONEY-FMT-OUTPUT
+           MOVE MEDIAN-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           DISPLAY "Mediana salarial: " MONEY-FMT-OUTPUT
+           MOVE MODE-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           DISPLAY "Moda salarial: " MONEY-FMT-OUTPUT
+           MOVE Q1-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           DISPLAY "1o quartil (Q1): " MONEY-FMT-OUTPUT
+           MOVE MEDIAN-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           DISPLAY "2o quartil (Q2/mediana): " MONEY-FMT-OUTPUT
+           MOVE Q3-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           DISPLAY "3o quartil (Q3): " MONEY-FMT-OUTPUT
+           MOVE IQR-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           DISPLAY "Amplitude interquartil (IQR): " MONEY-FMT-OUTPUT
            DISPLAY " "
            DISPLAY "--- ESTATISTICAS DE IDADE ---"
            DISPLAY "Media de idade: " MEAN-AGE " anos"
+           MOVE MEDIAN-AGE TO MEDIAN-AGE-EDITED
+           DISPLAY "Mediana de idade: " MEDIAN-AGE-EDITED " anos"
+           DISPLAY "Moda de idade: " MODE-AGE " anos"
            DISPLAY " "
            DISPLAY "--- ANALISE POR DEPARTAMENTO ---"
            PERFORM VARYING LOOP-COUNTER FROM 1 BY 1
-                   UNTIL LOOP-COUNTER > 4
+                   UNTIL LOOP-COUNTER > WS-DEPT-COUNT-USED
                IF DEPT-TOTAL(LOOP-COUNTER) > 0
-                   COMPUTE DEPT-AVG-SAL(LOOP-COUNTER) = 
+                   COMPUTE DEPT-AVG-SAL(LOOP-COUNTER) =
                        DEPT-AVG-SAL(LOOP-COUNTER) / DEPT-TOTAL(LOOP-COUNTER)
-                   DISPLAY DEPT-NAME(LOOP-COUNTER) ": " 
-                           DEPT-TOTAL(LOOP-COUNTER) 
-                           " funcionarios, Media: R$" DEPT-AVG-SAL(LOOP-COUNTER)
+                   MOVE DEPT-AVG-SAL(LOOP-COUNTER) TO MONEY-FMT-INPUT
+                   PERFORM FORMAT-CURRENCY
+                   DISPLAY DEPT-NAME(LOOP-COUNTER) ": "
+                           DEPT-TOTAL(LOOP-COUNTER)
+                           " funcionarios, Media: " MONEY-FMT-OUTPUT
+               END-IF
+           END-PERFORM
+           DISPLAY " "
+           DISPLAY "--- ANALISE POR MOEDA ---"
+           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1
+                   UNTIL LOOP-COUNTER > WS-CURR-COUNT-USED
+               IF CURR-TOTAL(LOOP-COUNTER) > 0
+                   COMPUTE CURR-AVG-SAL(LOOP-COUNTER) =
+                       CURR-AVG-SAL(LOOP-COUNTER) / CURR-TOTAL(LOOP-COUNTER)
+                   MOVE CURR-CODE(LOOP-COUNTER) TO MONEY-FMT-CURRENCY
+                   MOVE CURR-AVG-SAL(LOOP-COUNTER) TO MONEY-FMT-INPUT
+                   PERFORM FORMAT-CURRENCY
+                   DISPLAY CURR-CODE(LOOP-COUNTER) ": "
+                           CURR-TOTAL(LOOP-COUNTER)
+                           " funcionarios, Media: " MONEY-FMT-OUTPUT
                END-IF
            END-PERFORM.
+
+       WRITE-JOB-LOG-ENTRY.
+           MOVE "STATISTICS" TO JRL-PROGRAM-NAME
+           ACCEPT JRL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT JRL-RUN-TIME FROM TIME
+           MOVE DATA-COUNT TO JRL-RECORDS-PROCESSED
+           MOVE 0          TO JRL-RECORDS-REJECTED
+           MOVE "OK  "     TO JRL-RETURN-STATUS
+           PERFORM CALCULATE-ELAPSED-TIME
+           OPEN EXTEND JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT JOB-RUN-LOG-FILE
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG-FILE.
+
+      *> Segundos decorridos desde WS-HORA-INICIO ate JRL-RUN-TIME
+      *> (ja preenchido pelo ACCEPT acima); soma 86400 se a execucao
+      *> atravessou a meia-noite, para nao dar um elapsed negativo.
+       CALCULATE-ELAPSED-TIME.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (JRL-RUN-HOUR * 3600 + JRL-RUN-MINUTE * 60 +
+                JRL-RUN-SECOND) -
+               (WS-INICIO-HORA * 3600 + WS-INICIO-MINUTO * 60 +
+                WS-INICIO-SEGUNDO)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO JRL-ELAPSED-SECONDS
+           IF JRL-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT ROUNDED =
+                   DATA-COUNT / JRL-ELAPSED-SECONDS
+           ELSE
+               MOVE DATA-COUNT TO WS-THROUGHPUT
+           END-IF
+           DISPLAY "Tempo de execucao: " JRL-ELAPSED-SECONDS " segundo(s)"
+           DISPLAY "Vazao: " WS-THROUGHPUT " registros/segundo".
+
+       COPY MONEYFMT-RTN.
