@@ -2,53 +2,134 @@ IDENTIFICATION DIVISION.
        PROGRAM-ID. DATA-ANALYSIS.
        AUTHOR. SEU NOME.
        DATE-WRITTEN. TODAY.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT DATA-FILE ASSIGN TO "../data/input.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATA-FILE-STATUS.
            SELECT REPORT-FILE ASSIGN TO "../data/output.rpt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN DYNAMIC WS-ARCHIVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-FILE-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "../data/analysis.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT DEPT-MASTER-FILE ASSIGN TO "../data/dept_master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPT-MASTER-STATUS.
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "../data/job_run_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD DATA-FILE.
-       01 DATA-RECORD.
-           05 EMP-ID         PIC X(3).
-           05 FILLER         PIC X.
-           05 EMP-NOME       PIC X(20).
-           05 FILLER         PIC X.
-           05 EMP-IDADE      PIC 99.
-           05 FILLER         PIC X.
-           05 EMP-SALARIO    PIC 9(5)V99.
-           05 FILLER         PIC X.
-           05 EMP-DEPT       PIC X(15).
-       
+       COPY LEGACYEMP.
+
        FD REPORT-FILE.
        01 REPORT-RECORD     PIC X(80).
-       
+
+       FD ARCHIVE-FILE.
+       01 ARCHIVE-RECORD    PIC X(80).
+
+       FD RESTART-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-REGISTROS-LIDOS  PIC 9(7).
+           05 FILLER                PIC X.
+           05 CKPT-TOTAL-REGISTROS  PIC 999.
+           05 FILLER                PIC X.
+           05 CKPT-TOTAL-IDADE      PIC 999.
+           05 FILLER                PIC X.
+           05 CKPT-TOTAL-SALARIO    PIC 9(8)V99.
+           05 FILLER                PIC X.
+           05 CKPT-TOTAL-REJEITADOS PIC 999.
+
+       FD DEPT-MASTER-FILE.
+       COPY DEPTMST.
+
+       FD JOB-RUN-LOG-FILE.
+       COPY JOBLOG.
+
        WORKING-STORAGE SECTION.
        01 WS-FLAGS.
            05 EOF-FLAG       PIC X VALUE "N".
            05 ERROR-FLAG     PIC X VALUE "N".
-       
+           05 RECORD-VALID-FLAG PIC X VALUE "Y".
+               88 RECORD-IS-VALID   VALUE "Y".
+               88 RECORD-IS-INVALID VALUE "N".
+
+       01 WS-FILE-STATUSES.
+           05 WS-DATA-FILE-STATUS    PIC XX.
+           05 WS-REPORT-FILE-STATUS  PIC XX.
+           05 WS-RESTART-FILE-STATUS PIC XX.
+           05 WS-DEPT-MASTER-STATUS  PIC XX.
+           05 WS-JOBLOG-FILE-STATUS  PIC XX.
+           05 WS-ARCHIVE-FILE-STATUS PIC XX.
+
+       01 WS-ARCHIVE-CONTROLS.
+           05 WS-ARCHIVE-DATE        PIC 9(8).
+           05 WS-ARCHIVE-FILENAME    PIC X(40).
+           05 WS-ARCHIVE-EOF-FLAG    PIC X VALUE "N".
+
+       01 WS-DEPT-MASTER-TABLE.
+           05 WS-MASTER-QTDE      PIC 99 VALUE 0.
+           05 WS-MASTER-ENTRADAS OCCURS 20 TIMES.
+               10 WS-MASTER-CODE      PIC X(3).
+               10 WS-MASTER-NAME      PIC X(15).
+
        01 WS-COUNTERS.
            05 TOTAL-REGISTROS PIC 999 VALUE 0.
            05 TOTAL-IDADE     PIC 999 VALUE 0.
-           05 TOTAL-SALARIO   PIC 9(8)V99 VALUE 0.
-       
+           05 TOTAL-SALARIO   PIC 9(8)V99 VALUE 0 USAGE COMP-3.
+           05 TOTAL-REJEITADOS PIC 999 VALUE 0.
+           05 WS-REGISTROS-LIDOS PIC 9(7) VALUE 0.
+
+       01 WS-CHECKPOINT-CONTROL.
+           05 CHECKPOINT-INTERVAL   PIC 999 VALUE 500.
+           05 WS-RESTART-FOUND      PIC X VALUE "N".
+               88 RESTART-DISPONIVEL VALUE "Y".
+           05 WS-SKIP-COUNT         PIC 9(7) VALUE 0.
+
        01 WS-STATISTICS.
            05 MEDIA-IDADE     PIC 99V99.
-           05 MEDIA-SALARIO   PIC 9(6)V99.
-           05 MAIOR-SALARIO   PIC 9(6)V99.
-           05 MENOR-SALARIO   PIC 9(6)V99.
-       
+           05 MEDIA-SALARIO   PIC 9(6)V99 USAGE COMP-3.
+           05 MAIOR-SALARIO   PIC 9(6)V99 USAGE COMP-3.
+           05 MENOR-SALARIO   PIC 9(6)V99 USAGE COMP-3.
+
        01 WS-TEMP.
-           05 TEMP-SALARIO    PIC 9(6)V99.
+           05 TEMP-SALARIO    PIC 9(6)V99 USAGE COMP-3.
            05 TEMP-IDADE      PIC 99.
-       
+           05 WS-REJEITO-MOTIVO PIC X(40).
+           05 WS-DEPT-INDEX     PIC 99.
+
+       01 WS-DEPT-STATS.
+           05 WS-DEPT-ENTRIES OCCURS 20 TIMES.
+               10 WS-DEPT-NOME    PIC X(15).
+               10 WS-DEPT-TOTAL   PIC 999.
+               10 WS-DEPT-SALARIO PIC 9(8)V99 USAGE COMP-3.
+               10 WS-DEPT-MEDIA   PIC 9(6)V99 USAGE COMP-3.
+
+       COPY MONEYFMT.
+
+      *> Hora de inicio (capturada na INITIALIZATION) usada para medir
+      *> o tempo de execucao e a vazao gravados em JRL-ELAPSED-SECONDS
+      *> junto com o resto da entrada do log.
+       01 WS-HORA-INICIO.
+           05 WS-INICIO-HORA      PIC 99.
+           05 WS-INICIO-MINUTO    PIC 99.
+           05 WS-INICIO-SEGUNDO   PIC 99.
+
+       01 WS-ELAPSED-SECONDS      PIC S9(5).
+       01 WS-THROUGHPUT           PIC 9(5)V99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZATION
@@ -57,65 +138,218 @@ IDENTIFICATION DIVISION.
            PERFORM GENERATE-REPORT
            PERFORM CLEANUP
            GOBACK.
-       
+
        INITIALIZATION.
            DISPLAY "=== SISTEMA DE ANALISE DE DADOS ==="
            DISPLAY "Iniciando processamento..."
+           ACCEPT WS-HORA-INICIO FROM TIME
+           INITIALIZE WS-DEPT-STATS
+           PERFORM LOAD-DEPT-MASTER
+           PERFORM LOAD-CHECKPOINT
            OPEN INPUT DATA-FILE
-           IF DATA-FILE STATUS NOT = "00"
+           IF WS-DATA-FILE-STATUS NOT = "00"
                MOVE "Y" TO ERROR-FLAG
                DISPLAY "ERRO: Arquivo de dados nao encontrado"
+               PERFORM WRITE-JOB-LOG-ENTRY
+               MOVE 16 TO RETURN-CODE
                GOBACK
            END-IF.
-       
+
+       LOAD-DEPT-MASTER.
+           OPEN INPUT DEPT-MASTER-FILE
+           IF WS-DEPT-MASTER-STATUS = "00"
+               PERFORM UNTIL WS-DEPT-MASTER-STATUS NOT = "00"
+                   READ DEPT-MASTER-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-MASTER-QTDE
+                           MOVE DEPT-CODE TO WS-MASTER-CODE(WS-MASTER-QTDE)
+                           MOVE DEPT-NAME TO WS-MASTER-NAME(WS-MASTER-QTDE)
+                   END-READ
+               END-PERFORM
+               CLOSE DEPT-MASTER-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               PERFORM UNTIL WS-RESTART-FILE-STATUS NOT = "00"
+                   READ RESTART-FILE
+                       AT END CONTINUE
+                       NOT AT END SET RESTART-DISPONIVEL TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+               IF RESTART-DISPONIVEL
+                   MOVE CKPT-REGISTROS-LIDOS  TO WS-SKIP-COUNT
+                   MOVE CKPT-TOTAL-REGISTROS  TO TOTAL-REGISTROS
+                   MOVE CKPT-TOTAL-IDADE      TO TOTAL-IDADE
+                   MOVE CKPT-TOTAL-SALARIO    TO TOTAL-SALARIO
+                   MOVE CKPT-TOTAL-REJEITADOS TO TOTAL-REJEITADOS
+                   DISPLAY "Retomando a partir do checkpoint: "
+                           WS-SKIP-COUNT " registros ja processados"
+               END-IF
+           END-IF.
+
        PROCESS-DATA.
            PERFORM UNTIL EOF-FLAG = "Y"
                READ DATA-FILE INTO DATA-RECORD
                    AT END MOVE "Y" TO EOF-FLAG
                    NOT AT END
-                       PERFORM PROCESS-RECORD
+                       ADD 1 TO WS-REGISTROS-LIDOS
+                       IF WS-REGISTROS-LIDOS > WS-SKIP-COUNT
+                           PERFORM PROCESS-RECORD
+                           PERFORM SAVE-CHECKPOINT-IF-DUE
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE DATA-FILE.
            DISPLAY "Total de registros processados: " TOTAL-REGISTROS.
-       
+           DISPLAY "Total de registros rejeitados : " TOTAL-REJEITADOS.
+
+       SAVE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-REGISTROS-LIDOS, CHECKPOINT-INTERVAL) = 0
+               MOVE WS-REGISTROS-LIDOS  TO CKPT-REGISTROS-LIDOS
+               MOVE TOTAL-REGISTROS     TO CKPT-TOTAL-REGISTROS
+               MOVE TOTAL-IDADE         TO CKPT-TOTAL-IDADE
+               MOVE TOTAL-SALARIO       TO CKPT-TOTAL-SALARIO
+               MOVE TOTAL-REJEITADOS    TO CKPT-TOTAL-REJEITADOS
+               OPEN EXTEND RESTART-FILE
+               IF WS-RESTART-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT RESTART-FILE
+               END-IF
+               WRITE CHECKPOINT-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
        PROCESS-RECORD.
-           ADD 1 TO TOTAL-REGISTROS
-           MOVE EMP-IDADE TO TEMP-IDADE
-           MOVE EMP-SALARIO TO TEMP-SALARIO
-           ADD TEMP-IDADE TO TOTAL-IDADE
-           ADD TEMP-SALARIO TO TOTAL-SALARIO
-           
-           IF TOTAL-REGISTROS = 1
-               MOVE TEMP-SALARIO TO MAIOR-SALARIO
-               MOVE TEMP-SALARIO TO MENOR-SALARIO
-           ELSE
-               IF TEMP-SALARIO > MAIOR-SALARIO
+           PERFORM VALIDATE-RECORD-LAYOUT
+           IF RECORD-IS-VALID
+               ADD 1 TO TOTAL-REGISTROS
+               MOVE EMP-IDADE TO TEMP-IDADE
+               MOVE EMP-SALARIO TO TEMP-SALARIO
+               ADD TEMP-IDADE TO TOTAL-IDADE
+                   ON SIZE ERROR
+                       DISPLAY "AVISO: TOTAL-IDADE excedeu a capacidade "
+                               "do acumulador - total de idades nao "
+                               "confiavel"
+                       MOVE 4 TO RETURN-CODE
+               END-ADD
+               ADD TEMP-SALARIO TO TOTAL-SALARIO
+                   ON SIZE ERROR
+                       DISPLAY "AVISO: TOTAL-SALARIO excedeu a capacidade "
+                               "do acumulador - folha de pagamento "
+                               "subestimada"
+                       MOVE 4 TO RETURN-CODE
+               END-ADD
+
+               IF TOTAL-REGISTROS = 1
                    MOVE TEMP-SALARIO TO MAIOR-SALARIO
-               END-IF
-               IF TEMP-SALARIO < MENOR-SALARIO
                    MOVE TEMP-SALARIO TO MENOR-SALARIO
+               ELSE
+                   IF TEMP-SALARIO > MAIOR-SALARIO
+                       MOVE TEMP-SALARIO TO MAIOR-SALARIO
+                   END-IF
+                   IF TEMP-SALARIO < MENOR-SALARIO
+                       MOVE TEMP-SALARIO TO MENOR-SALARIO
+                   END-IF
                END-IF
+               PERFORM UPDATE-DEPT-STATS
+           ELSE
+               ADD 1 TO TOTAL-REJEITADOS
+               DISPLAY "ERRO no registro [" EMP-ID "]: " WS-REJEITO-MOTIVO
+           END-IF.
+
+       VALIDATE-RECORD-LAYOUT.
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJEITO-MOTIVO
+
+           IF EMP-ID = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "ID em branco - colunas provavelmente deslocadas"
+                   TO WS-REJEITO-MOTIVO
+           END-IF
+
+           IF RECORD-IS-VALID AND EMP-IDADE NOT NUMERIC
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "Idade nao numerica - registro fora do formato"
+                   TO WS-REJEITO-MOTIVO
+           END-IF
+
+           IF RECORD-IS-VALID AND EMP-SALARIO NOT NUMERIC
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "Salario nao numerico - registro fora do formato"
+                   TO WS-REJEITO-MOTIVO
+           END-IF
+
+           IF RECORD-IS-VALID AND EMP-DEPT = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "Departamento em branco - colunas deslocadas"
+                   TO WS-REJEITO-MOTIVO
+           END-IF
+
+           IF RECORD-IS-VALID AND WS-MASTER-QTDE > 0
+               PERFORM CHECK-DEPT-AGAINST-MASTER
+           END-IF.
+
+       CHECK-DEPT-AGAINST-MASTER.
+           SET RECORD-IS-INVALID TO TRUE
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > WS-MASTER-QTDE
+               IF WS-MASTER-NAME(WS-DEPT-INDEX) = EMP-DEPT
+                   SET RECORD-IS-VALID TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF RECORD-IS-INVALID
+               MOVE "Departamento nao cadastrado no mestre"
+                   TO WS-REJEITO-MOTIVO
            END-IF.
-       
+
+       UPDATE-DEPT-STATS.
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > 20
+               IF WS-DEPT-NOME(WS-DEPT-INDEX) = EMP-DEPT
+                   ADD 1 TO WS-DEPT-TOTAL(WS-DEPT-INDEX)
+                   ADD TEMP-SALARIO TO WS-DEPT-SALARIO(WS-DEPT-INDEX)
+                   EXIT PERFORM
+               END-IF
+               IF WS-DEPT-NOME(WS-DEPT-INDEX) = SPACES
+                   MOVE EMP-DEPT TO WS-DEPT-NOME(WS-DEPT-INDEX)
+                   ADD 1 TO WS-DEPT-TOTAL(WS-DEPT-INDEX)
+                   ADD TEMP-SALARIO TO WS-DEPT-SALARIO(WS-DEPT-INDEX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        CALCULATE-STATISTICS.
            IF TOTAL-REGISTROS > 0
                COMPUTE MEDIA-IDADE = TOTAL-IDADE / TOTAL-REGISTROS
                COMPUTE MEDIA-SALARIO = TOTAL-SALARIO / TOTAL-REGISTROS
-           END-IF.
-       
+           END-IF
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > 20
+               IF WS-DEPT-TOTAL(WS-DEPT-INDEX) > 0
+                   COMPUTE WS-DEPT-MEDIA(WS-DEPT-INDEX) =
+                       WS-DEPT-SALARIO(WS-DEPT-INDEX) /
+                       WS-DEPT-TOTAL(WS-DEPT-INDEX)
+               END-IF
+           END-PERFORM.
+
        GENERATE-REPORT.
            OPEN OUTPUT REPORT-FILE
-           IF REPORT-FILE STATUS = "00"
+           IF WS-REPORT-FILE-STATUS = "00"
                PERFORM WRITE-REPORT-HEADER
                PERFORM WRITE-REPORT-DATA
                PERFORM WRITE-REPORT-FOOTER
                CLOSE REPORT-FILE
+               PERFORM ARCHIVE-REPORT
                DISPLAY "Relatorio gerado com sucesso!"
            ELSE
                DISPLAY "ERRO: Nao foi possivel criar o relatorio"
+               MOVE 16 TO RETURN-CODE
            END-IF.
-       
+
        WRITE-REPORT-HEADER.
            MOVE "RELATORIO DE ANALISE DE DADOS" TO REPORT-RECORD
            WRITE REPORT-RECORD
@@ -123,40 +357,139 @@ IDENTIFICATION DIVISION.
            WRITE REPORT-RECORD
            MOVE SPACE TO REPORT-RECORD
            WRITE REPORT-RECORD.
-       
+
        WRITE-REPORT-DATA.
            STRING "Total de Registros: " DELIMITED BY SIZE
                   TOTAL-REGISTROS DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
+           STRING "Registros Rejeitados: " DELIMITED BY SIZE
+                  TOTAL-REJEITADOS DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
            STRING "Media de Idade: " DELIMITED BY SIZE
                   MEDIA-IDADE DELIMITED BY SIZE
                   " anos" DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
-           STRING "Media Salarial: R$ " DELIMITED BY SIZE
-                  MEDIA-SALARIO DELIMITED BY SIZE
+
+           MOVE MEDIA-SALARIO TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           STRING "Media Salarial: " DELIMITED BY SIZE
+                  MONEY-FMT-OUTPUT DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
-           STRING "Maior Salario: R$ " DELIMITED BY SIZE
-                  MAIOR-SALARIO DELIMITED BY SIZE
+
+           MOVE MAIOR-SALARIO TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           STRING "Maior Salario: " DELIMITED BY SIZE
+                  MONEY-FMT-OUTPUT DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
-           STRING "Menor Salario: R$ " DELIMITED BY SIZE
-                  MENOR-SALARIO DELIMITED BY SIZE
+
+           MOVE MENOR-SALARIO TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           STRING "Menor Salario: " DELIMITED BY SIZE
+                  MONEY-FMT-OUTPUT DELIMITED BY SIZE
                   INTO REPORT-RECORD
-           WRITE REPORT-RECORD.
-       
+           WRITE REPORT-RECORD
+           PERFORM WRITE-DEPARTMENT-BREAKDOWN.
+
+       WRITE-DEPARTMENT-BREAKDOWN.
+           MOVE SPACE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE "--- ANALISE POR DEPARTAMENTO ---" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > 20
+               IF WS-DEPT-TOTAL(WS-DEPT-INDEX) > 0
+                   MOVE WS-DEPT-MEDIA(WS-DEPT-INDEX) TO MONEY-FMT-INPUT
+                   PERFORM FORMAT-CURRENCY
+                   STRING WS-DEPT-NOME(WS-DEPT-INDEX) DELIMITED BY SIZE
+                          ": " DELIMITED BY SIZE
+                          WS-DEPT-TOTAL(WS-DEPT-INDEX) DELIMITED BY SIZE
+                          " func, Media: " DELIMITED BY SIZE
+                          MONEY-FMT-OUTPUT DELIMITED BY SIZE
+                          INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               END-IF
+           END-PERFORM.
+
        WRITE-REPORT-FOOTER.
            MOVE SPACE TO REPORT-RECORD
            WRITE REPORT-RECORD
            MOVE "=== FIM DO RELATORIO ===" TO REPORT-RECORD
            WRITE REPORT-RECORD.
-       
+
+       ARCHIVE-REPORT.
+           ACCEPT WS-ARCHIVE-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-ARCHIVE-FILENAME
+           STRING "../data/output_" DELIMITED BY SIZE
+                  WS-ARCHIVE-DATE DELIMITED BY SIZE
+                  ".rpt" DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-FILENAME
+           OPEN INPUT REPORT-FILE
+           OPEN OUTPUT ARCHIVE-FILE
+           IF WS-REPORT-FILE-STATUS = "00" AND WS-ARCHIVE-FILE-STATUS = "00"
+               MOVE "N" TO WS-ARCHIVE-EOF-FLAG
+               PERFORM UNTIL WS-ARCHIVE-EOF-FLAG = "Y"
+                   READ REPORT-FILE INTO ARCHIVE-RECORD
+                       AT END MOVE "Y" TO WS-ARCHIVE-EOF-FLAG
+                       NOT AT END WRITE ARCHIVE-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE REPORT-FILE
+           CLOSE ARCHIVE-FILE.
+
        CLEANUP.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
+           PERFORM WRITE-JOB-LOG-ENTRY
            DISPLAY "Processamento concluido."
-           DISPLAY "Verifique o arquivo output.rpt para resultados."
+           DISPLAY "Verifique o arquivo output.rpt para resultados.".
+
+       WRITE-JOB-LOG-ENTRY.
+           MOVE "DATA-ANALYSIS" TO JRL-PROGRAM-NAME
+           ACCEPT JRL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT JRL-RUN-TIME FROM TIME
+           MOVE TOTAL-REGISTROS  TO JRL-RECORDS-PROCESSED
+           MOVE TOTAL-REJEITADOS TO JRL-RECORDS-REJECTED
+           IF ERROR-FLAG = "Y"
+               MOVE "ERRO" TO JRL-RETURN-STATUS
+           ELSE
+               MOVE "OK  " TO JRL-RETURN-STATUS
+           END-IF
+           PERFORM CALCULATE-ELAPSED-TIME
+           OPEN EXTEND JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT JOB-RUN-LOG-FILE
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG-FILE.
+
+      *> Segundos decorridos desde WS-HORA-INICIO ate JRL-RUN-TIME
+      *> (ja preenchido pelo ACCEPT acima); soma 86400 se a execucao
+      *> atravessou a meia-noite, para nao dar um elapsed negativo.
+       CALCULATE-ELAPSED-TIME.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (JRL-RUN-HOUR * 3600 + JRL-RUN-MINUTE * 60 +
+                JRL-RUN-SECOND) -
+               (WS-INICIO-HORA * 3600 + WS-INICIO-MINUTO * 60 +
+                WS-INICIO-SEGUNDO)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO JRL-ELAPSED-SECONDS
+           IF JRL-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT ROUNDED =
+                   TOTAL-REGISTROS / JRL-ELAPSED-SECONDS
+           ELSE
+               MOVE TOTAL-REGISTROS TO WS-THROUGHPUT
+           END-IF
+           DISPLAY "Tempo de execucao: " JRL-ELAPSED-SECONDS " segundo(s)"
+           DISPLAY "Vazao: " WS-THROUGHPUT " registros/segundo".
+
+       COPY MONEYFMT-RTN.
