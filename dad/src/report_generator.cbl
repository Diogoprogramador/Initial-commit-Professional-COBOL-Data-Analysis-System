@@ -2,237 +2,1036 @@ IDENTIFICATION DIVISION.
        PROGRAM-ID. REPORT-GENERATOR.
        AUTHOR. SEU NOME.
        DATE-WRITTEN. TODAY.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "../data/enterprise.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
            SELECT REPORT-FILE ASSIGN TO "report.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
            SELECT CSV-FILE ASSIGN TO "report.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+           SELECT HTML-FILE ASSIGN TO "report.html"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HTML-FILE-STATUS.
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "../data/job_run_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN DYNAMIC WS-ARCHIVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-FILE-STATUS.
+           SELECT NOTIFY-PARM-FILE ASSIGN TO "notify.parm"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIFY-PARM-STATUS.
+           SELECT OUTBOUND-FILE ASSIGN DYNAMIC WS-OUTBOUND-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTBOUND-FILE-STATUS.
+           SELECT MANIFEST-FILE ASSIGN DYNAMIC WS-MANIFEST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-FILE-STATUS.
+           SELECT RANKING-PARM-FILE ASSIGN TO "ranking.parm"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RANKING-PARM-STATUS.
+           SELECT RANKING-FILE ASSIGN TO "ranking_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RANKING-FILE-STATUS.
+           SELECT CSV-LAYOUT-PARM-FILE ASSIGN TO "csv_layout.parm"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-LAYOUT-PARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPLOYEE.
+
        FD REPORT-FILE.
        01 REPORT-LINE       PIC X(80).
-       
+
        FD CSV-FILE.
        01 CSV-LINE          PIC X(120).
-       
+
+       FD HTML-FILE.
+       01 HTML-LINE         PIC X(200).
+
+       FD JOB-RUN-LOG-FILE.
+       COPY JOBLOG.
+
+       FD ARCHIVE-FILE.
+       01 ARCHIVE-LINE       PIC X(80).
+
+       FD NOTIFY-PARM-FILE.
+       01 NOTIFY-PARM-RECORD.
+           05 EMP-EMAIL          PIC X(50).
+
+       FD OUTBOUND-FILE.
+       01 OUTBOUND-LINE      PIC X(80).
+
+       FD MANIFEST-FILE.
+       01 MANIFEST-LINE      PIC X(80).
+
+       FD RANKING-PARM-FILE.
+       01 RANKING-PARM-RECORD.
+           05 RPM-MODE           PIC X(6).
+           05 FILLER             PIC X.
+           05 RPM-TOP-N          PIC 9(3).
+
+       FD RANKING-FILE.
+       01 RANKING-LINE       PIC X(90).
+
+      *> Layout configuravel das colunas do CSV: cada CLP-COL-n traz um
+      *> codigo de coluna (ID, NOME, IDADE, SALARIO, DEPART, MOEDA);
+      *> campos em branco encerram a lista. Se csv_layout.parm nao
+      *> existir, GENERATE-CSV-REPORT mantem o layout padrao (todas as
+      *> seis colunas, na ordem historica).
+       FD CSV-LAYOUT-PARM-FILE.
+       01 CSV-LAYOUT-PARM-RECORD.
+           05 CLP-COL-1          PIC X(8).
+           05 FILLER             PIC X.
+           05 CLP-COL-2          PIC X(8).
+           05 FILLER             PIC X.
+           05 CLP-COL-3          PIC X(8).
+           05 FILLER             PIC X.
+           05 CLP-COL-4          PIC X(8).
+           05 FILLER             PIC X.
+           05 CLP-COL-5          PIC X(8).
+           05 FILLER             PIC X.
+           05 CLP-COL-6          PIC X(8).
+
        WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+           05 WS-EMPLOYEE-FILE-STATUS  PIC XX.
+           05 WS-REPORT-FILE-STATUS    PIC XX.
+           05 WS-CSV-FILE-STATUS       PIC XX.
+           05 WS-HTML-FILE-STATUS      PIC XX.
+           05 WS-JOBLOG-FILE-STATUS    PIC XX.
+           05 WS-ARCHIVE-FILE-STATUS   PIC XX.
+           05 WS-NOTIFY-PARM-STATUS    PIC XX.
+           05 WS-OUTBOUND-FILE-STATUS  PIC XX.
+           05 WS-MANIFEST-FILE-STATUS  PIC XX.
+           05 WS-RANKING-PARM-STATUS   PIC XX.
+           05 WS-RANKING-FILE-STATUS   PIC XX.
+           05 WS-CSV-LAYOUT-PARM-STATUS PIC XX.
+           05 WS-EOF-FLAG              PIC X VALUE "N".
+           05 WS-ARCHIVE-EOF-FLAG      PIC X VALUE "N".
+           05 WS-OUTBOUND-EOF-FLAG     PIC X VALUE "N".
+           05 WS-NOTIFY-EOF-FLAG       PIC X VALUE "N".
+           05 WS-RANKING-GENERATED     PIC X VALUE "N".
+
+       01 WS-ARCHIVE-CONTROLS.
+           05 WS-ARCHIVE-DATE          PIC 9(8).
+           05 WS-ARCHIVE-FILENAME      PIC X(40).
+
+       01 WS-NOTIFY-CONTROLS.
+           05 WS-OUTBOUND-FILENAME     PIC X(50).
+           05 WS-OUTBOUND-NAME-SAVE    PIC X(50).
+           05 WS-MANIFEST-FILENAME     PIC X(50).
+           05 WS-RECIPIENT-COUNT       PIC 99 VALUE 0.
+
        01 WS-HEADERS.
-           05 TITLE-1        PIC X(80) VALUE 
+           05 TITLE-1        PIC X(80) VALUE
                    "RELATORIO DE ANALISE DE DADOS - EMPRESA ABC".
-           05 TITLE-2        PIC X(80) VALUE 
+           05 TITLE-2        PIC X(80) VALUE
                    "GERADO EM: ".
-           05 SEPARATOR      PIC X(80) VALUE 
+           05 SEPARATOR      PIC X(80) VALUE
                    "================================================================".
-           05 HEADER-TABLE   PIC X(80) VALUE 
-                   "ID    NOME                IDADE  SALARIO    DEPARTAMENTO".
-       
+           05 HEADER-TABLE   PIC X(80) VALUE
+                   "ID     NOME                           IDADE  SALARIO      DEPARTAMENTO MOEDA".
+           05 WS-PAGE-BREAK-LINE PIC X(80) VALUE X"0C".
+
        01 WS-REPORT-DATA.
-           05 EMP-ID         PIC X(3).
-           05 EMP-NOME       PIC X(20).
-           05 EMP-IDADE      PIC 99.
-           05 EMP-SALARIO    PIC 9(6)V99.
-           05 EMP-DEPT       PIC X(15).
-       
+           05 RPT-ID         PIC X(6).
+           05 RPT-NOME       PIC X(30).
+           05 RPT-IDADE      PIC 99.
+           05 RPT-SALARIO    PIC 9(8)V99.
+           05 RPT-DEPT       PIC X(20).
+           05 RPT-CURRENCY   PIC X(3).
+
+       01 WS-CSV-LAYOUT.
+           05 WS-CSV-COL-COUNT   PIC 9 VALUE 6.
+           05 WS-CSV-COL-CODE    OCCURS 6 TIMES PIC X(8).
+           05 WS-CSV-COL-IDX     PIC 9.
+           05 WS-CSV-POINTER     PIC 999.
+
        01 WS-COUNTERS.
            05 LINE-COUNT     PIC 999 VALUE 0.
            05 PAGE-COUNT     PIC 99 VALUE 1.
            05 RECORD-COUNT   PIC 999 VALUE 0.
-       
+           05 WS-LINES-PER-PAGE   PIC 999 VALUE 055.
+           05 WS-MAX-DETAIL-LINES PIC 999 VALUE 047.
+
        01 WS-TOTALS.
-           05 TOTAL-SALARY   PIC 9(8)V99.
-           05 AVG-SALARY     PIC 9(6)V99.
-           05 MAX-SALARY     PIC 9(6)V99.
-           05 MIN-SALARY     PIC 9(6)V99.
+           05 TOTAL-SALARY   PIC 9(10)V99 USAGE COMP-3.
+           05 AVG-SALARY     PIC 9(8)V99 USAGE COMP-3.
+           05 MAX-SALARY     PIC 9(8)V99 USAGE COMP-3.
+           05 MIN-SALARY     PIC 9(8)V99 USAGE COMP-3.
            05 TOTAL-EMPLOYEES PIC 999.
-       
+
+       01 WS-CURRENCY-STATS.
+           05 CURR-COUNTS OCCURS 5 TIMES.
+               10 CURR-CODE     PIC X(3).
+               10 CURR-TOTAL    PIC 9(4).
+               10 CURR-SUM-SAL  PIC 9(10)V99 USAGE COMP-3.
+           05 WS-CURR-INDEX      PIC 99.
+           05 WS-CURR-COUNT-USED PIC 99 VALUE 0.
+
+       01 WS-RANKING-CONTROLS.
+           05 WS-EMP-ARRAY-COUNT PIC 9(4) VALUE 0.
+           05 WS-RANKING-MODE    PIC X(6) VALUE SPACES.
+           05 WS-RANKING-TOP-N   PIC 9(3) VALUE 0.
+           05 WS-RANK-LIMIT      PIC 9(4) VALUE 0.
+           05 WS-RANK-LOOP       PIC 9(4).
+           05 WS-RANK-COMPARE    PIC 9(4).
+           05 WS-RANK-DISPLAY    PIC 9(4).
+           05 FORMATTED-RANK     PIC ZZZ9.
+
+       01 WS-EMPLOYEE-ARRAY.
+           05 EMP-ARRAY-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-EMP-ARRAY-COUNT.
+               10 ARR-ID         PIC X(6).
+               10 ARR-NOME       PIC X(30).
+               10 ARR-IDADE      PIC 99.
+               10 ARR-SALARIO    PIC 9(8)V99.
+               10 ARR-DEPT       PIC X(20).
+               10 ARR-CURRENCY   PIC X(3).
+
+       01 WS-RANKING-SWAP.
+           05 SWAP-ID            PIC X(6).
+           05 SWAP-NOME          PIC X(30).
+           05 SWAP-IDADE         PIC 99.
+           05 SWAP-SALARIO       PIC 9(8)V99.
+           05 SWAP-DEPT          PIC X(20).
+           05 SWAP-CURRENCY      PIC X(3).
+
        01 WS-DATE-TIME.
            05 CURRENT-DATE.
-               10 YEAR        PIC 9999.
-               10 MONTH       PIC 99.
-               10 DAY         PIC 99.
+               10 WS-YEAR     PIC 9999.
+               10 WS-MONTH    PIC 99.
+               10 WS-DAY      PIC 99.
            05 CURRENT-TIME.
-               10 HOUR        PIC 99.
-               10 MINUTE      PIC 99.
-               10 SECOND      PIC 99.
-       
+               10 WS-HOUR     PIC 99.
+               10 WS-MINUTE   PIC 99.
+               10 WS-SECOND   PIC 99.
+
        01 WS-FORMATS.
-           05 FORMATTED-SALARY PIC Z(5)9.99.
+           05 FORMATTED-SALARY PIC Z(7)9,99.
            05 FORMATTED-DATE  PIC 99/99/9999.
-           05 FORMATTED-TIME  PIC 99:99:99.
-       
+           05 FORMATTED-TIME  PIC X(8).
+           05 FORMATTED-PAGE  PIC ZZ9.
+
+      *> Hora de termino (capturada em WRITE-JOB-LOG-ENTRY) usada com
+      *> CURRENT-TIME (a hora de inicio) para medir o tempo de
+      *> execucao e a vazao gravados em JRL-ELAPSED-SECONDS junto com
+      *> o resto da entrada do log.
+       01 WS-HORA-FIM.
+           05 WS-FIM-HORA         PIC 99.
+           05 WS-FIM-MINUTO       PIC 99.
+           05 WS-FIM-SEGUNDO      PIC 99.
+
+       01 WS-ELAPSED-SECONDS      PIC S9(5).
+       01 WS-THROUGHPUT           PIC 9(5)V99.
+
+       COPY MONEYFMT.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZATION
            PERFORM GENERATE-TEXT-REPORT
            PERFORM GENERATE-CSV-REPORT
+           PERFORM GENERATE-HTML-REPORT
+           PERFORM GENERATE-RANKING-REPORT
+           PERFORM ARCHIVE-REPORT
+           PERFORM SEND-REPORT-NOTIFICATION
            PERFORM DISPLAY-SUMMARY
            GOBACK.
-       
+
        INITIALIZATION.
            DISPLAY "=== GERADOR DE RELATORIOS ==="
-           ACCEPT CURRENT-DATE FROM DATE
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT CURRENT-TIME FROM TIME
            INITIALIZE WS-TOTALS
+           INITIALIZE WS-CURRENCY-STATS
            OPEN OUTPUT REPORT-FILE
            OPEN OUTPUT CSV-FILE
-           IF REPORT-FILE STATUS NOT = "00" OR CSV-FILE STATUS NOT = "00"
+           OPEN OUTPUT HTML-FILE
+           IF WS-REPORT-FILE-STATUS NOT = "00" OR WS-CSV-FILE-STATUS NOT = "00"
+              OR WS-HTML-FILE-STATUS NOT = "00"
                DISPLAY "ERRO: Nao foi possivel criar arquivos de relatorio"
+               PERFORM WRITE-JOB-LOG-ENTRY
+               MOVE 16 TO RETURN-CODE
                GOBACK
            END-IF.
-       
+
        GENERATE-TEXT-REPORT.
            PERFORM WRITE-REPORT-HEADER
            PERFORM WRITE-REPORT-BODY
            PERFORM WRITE-REPORT-FOOTER
            CLOSE REPORT-FILE.
-       
+
        WRITE-REPORT-HEADER.
            WRITE REPORT-LINE FROM SEPARATOR
            WRITE REPORT-LINE FROM TITLE-1
            WRITE REPORT-LINE FROM TITLE-2
-           MOVE YEAR TO FORMATTED-DATE(7:4)
-           MOVE MONTH TO FORMATTED-DATE(1:2)
-           MOVE DAY TO FORMATTED-DATE(4:2)
+           STRING WS-MONTH "/" WS-DAY "/" WS-YEAR
+                  DELIMITED BY SIZE INTO FORMATTED-DATE
+           MOVE SPACES TO REPORT-LINE
            STRING "DATA: " FORMATTED-DATE DELIMITED BY SIZE
                   INTO REPORT-LINE
            WRITE REPORT-LINE
-           MOVE HOUR TO FORMATTED-TIME(1:2)
-           MOVE MINUTE TO FORMATTED-TIME(4:2)
-           MOVE SECOND TO FORMATTED-TIME(7:2)
+           MOVE SPACES TO FORMATTED-TIME
+           STRING WS-HOUR ":" WS-MINUTE ":" WS-SECOND
+                  DELIMITED BY SIZE INTO FORMATTED-TIME
+           MOVE SPACES TO REPORT-LINE
            STRING "HORA: " FORMATTED-TIME DELIMITED BY SIZE
                   INTO REPORT-LINE
            WRITE REPORT-LINE
+           MOVE PAGE-COUNT TO FORMATTED-PAGE
+           MOVE SPACES TO REPORT-LINE
+           STRING "PAGINA: " FORMATTED-PAGE DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
            WRITE REPORT-LINE FROM SEPARATOR
            WRITE REPORT-LINE FROM HEADER-TABLE
-           WRITE REPORT-LINE FROM SEPARATOR.
-       
+           WRITE REPORT-LINE FROM SEPARATOR
+           MOVE 0 TO LINE-COUNT.
+
        WRITE-REPORT-BODY.
-           PERFORM LOAD-SAMPLE-RECORDS
-           PERFORM VARYING LINE-COUNT FROM 1 BY 1
-                   UNTIL LINE-COUNT > RECORD-COUNT
-               PERFORM WRITE-EMPLOYEE-RECORD
-           END-PERFORM.
-       
-       LOAD-SAMPLE-RECORDS.
-           MOVE "001" TO EMP-ID
-           MOVE "JOAO SILVA" TO EMP-NOME
-           MOVE 35 TO EMP-IDADE
-           MOVE 5000.00 TO EMP-SALARIO
-           MOVE "TECNOLOGIA" TO EMP-DEPT
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO: Arquivo nao encontrado: enterprise.dat"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ EMPLOYEE-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM ACCUMULATE-EMPLOYEE-RECORD
+                           PERFORM WRITE-EMPLOYEE-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-FILE
+           END-IF.
+
+       ACCUMULATE-EMPLOYEE-RECORD.
+           MOVE EMP-ID          TO RPT-ID
+           MOVE EMP-NAME        TO RPT-NOME
+           MOVE EMP-AGE         TO RPT-IDADE
+           MOVE EMP-SALARY      TO RPT-SALARIO
+           MOVE EMP-DEPARTMENT  TO RPT-DEPT
+           MOVE EMP-CURRENCY-CODE TO RPT-CURRENCY
            ADD 1 TO RECORD-COUNT
-           ADD EMP-SALARIO TO TOTAL-SALARY
+           ADD RPT-SALARIO TO TOTAL-SALARY
+               ON SIZE ERROR
+                   DISPLAY "AVISO: TOTAL-SALARY excedeu a capacidade "
+                           "do acumulador - folha de pagamento "
+                           "subestimada"
+                   MOVE 4 TO RETURN-CODE
+           END-ADD
+           PERFORM UPDATE-CURRENCY-STATS
            IF RECORD-COUNT = 1
-               MOVE EMP-SALARIO TO MAX-SALARY
-               MOVE EMP-SALARIO TO MIN-SALARY
+               MOVE RPT-SALARIO TO MAX-SALARY
+               MOVE RPT-SALARIO TO MIN-SALARY
            ELSE
-               IF EMP-SALARIO > MAX-SALARY
-                   MOVE EMP-SALARIO TO MAX-SALARY
+               IF RPT-SALARIO > MAX-SALARY
+                   MOVE RPT-SALARIO TO MAX-SALARY
                END-IF
-               IF EMP-SALARIO < MIN-SALARY
-                   MOVE EMP-SALARIO TO MIN-SALARY
+               IF RPT-SALARIO < MIN-SALARY
+                   MOVE RPT-SALARIO TO MIN-SALARY
                END-IF
-           END-IF
-           
-           MOVE "002" TO EMP-ID
-           MOVE "ANA SOUZA" TO EMP-NOME
-           MOVE 28 TO EMP-IDADE
-           MOVE 4500.00 TO EMP-SALARIO
-           MOVE "RECURSOS HUMANOS" TO EMP-DEPT
-           ADD 1 TO RECORD-COUNT
-           ADD EMP-SALARIO TO TOTAL-SALARY
-           IF EMP-SALARIO > MAX-SALARY
-               MOVE EMP-SALARIO TO MAX-SALARY
-           END-IF
-           IF EMP-SALARIO < MIN-SALARY
-               MOVE EMP-SALARIO TO MIN-SALARY
-           END-IF
-           
-           MOVE "003" TO EMP-ID
-           MOVE "CARLOS SANTOS" TO EMP-NOME
-           MOVE 42 TO EMP-IDADE
-           MOVE 6500.00 TO EMP-SALARIO
-           MOVE "FINANCEIRO" TO EMP-DEPT
-           ADD 1 TO RECORD-COUNT
-           ADD EMP-SALARIO TO TOTAL-SALARY
-           IF EMP-SALARIO > MAX-SALARY
-               MOVE EMP-SALARIO TO MAX-SALARY
-           END-IF
-           IF EMP-SALARIO < MIN-SALARY
-               MOVE EMP-SALARIO TO MIN-SALARY
            END-IF.
-       
+
+       UPDATE-CURRENCY-STATS.
+           PERFORM VARYING WS-CURR-INDEX FROM 1 BY 1
+                   UNTIL WS-CURR-INDEX > 5
+               IF CURR-CODE(WS-CURR-INDEX) = RPT-CURRENCY
+                   ADD 1 TO CURR-TOTAL(WS-CURR-INDEX)
+                   ADD RPT-SALARIO TO CURR-SUM-SAL(WS-CURR-INDEX)
+                   EXIT PERFORM
+               END-IF
+               IF CURR-CODE(WS-CURR-INDEX) = SPACES
+                   MOVE RPT-CURRENCY TO CURR-CODE(WS-CURR-INDEX)
+                   ADD 1 TO CURR-TOTAL(WS-CURR-INDEX)
+                   ADD RPT-SALARIO TO CURR-SUM-SAL(WS-CURR-INDEX)
+                   ADD 1 TO WS-CURR-COUNT-USED
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        WRITE-EMPLOYEE-RECORD.
-           MOVE EMP-SALARIO TO FORMATTED-SALARY
-           STRING EMP-ID DELIMITED BY SIZE
-                  "    " DELIMITED BY SIZE
-                  EMP-NOME DELIMITED BY SIZE
-                  "    " DELIMITED BY SIZE
-                  EMP-IDADE DELIMITED BY SIZE
-                  "     " DELIMITED BY SIZE
+           PERFORM CHECK-PAGE-BREAK
+           MOVE RPT-SALARIO TO FORMATTED-SALARY
+           MOVE SPACES TO REPORT-LINE
+           STRING RPT-ID DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  RPT-NOME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  RPT-IDADE DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
                   FORMATTED-SALARY DELIMITED BY SIZE
-                  "    " DELIMITED BY SIZE
-                  EMP-DEPT DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  RPT-DEPT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  RPT-CURRENCY DELIMITED BY SIZE
                   INTO REPORT-LINE
-           WRITE REPORT-LINE.
-       
+           WRITE REPORT-LINE
+           ADD 1 TO LINE-COUNT.
+
+       CHECK-PAGE-BREAK.
+           IF LINE-COUNT >= WS-MAX-DETAIL-LINES
+               WRITE REPORT-LINE FROM WS-PAGE-BREAK-LINE
+               ADD 1 TO PAGE-COUNT
+               PERFORM WRITE-REPORT-HEADER
+           END-IF.
+
        WRITE-REPORT-FOOTER.
            WRITE REPORT-LINE FROM SEPARATOR
-           COMPUTE AVG-SALARY = TOTAL-SALARY / RECORD-COUNT
-           MOVE TOTAL-SALARY TO FORMATTED-SALARY
-           STRING "TOTAL DE FUNCIONARIOS: " RECORD-COUNT 
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAIS ABAIXO EM VALOR NOMINAL, MOEDA MISTA - "
+                  "VER QUEBRA POR MOEDA" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF RECORD-COUNT > 0
+               COMPUTE AVG-SALARY = TOTAL-SALARY / RECORD-COUNT
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL DE FUNCIONARIOS: " RECORD-COUNT
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           STRING "SOMA SALARIOS: R$ " FORMATTED-SALARY 
+           MOVE TOTAL-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO REPORT-LINE
+           STRING "SOMA SALARIOS: " MONEY-FMT-OUTPUT
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           MOVE AVG-SALARY TO FORMATTED-SALARY
-           STRING "MEDIA SALARIAL: R$ " FORMATTED-SALARY 
+           MOVE AVG-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO REPORT-LINE
+           STRING "MEDIA SALARIAL: " MONEY-FMT-OUTPUT
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           MOVE MAX-SALARY TO FORMATTED-SALARY
-           STRING "MAIOR SALARIO: R$ " FORMATTED-SALARY 
+           MOVE MAX-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO REPORT-LINE
+           STRING "MAIOR SALARIO: " MONEY-FMT-OUTPUT
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           MOVE MIN-SALARY TO FORMATTED-SALARY
-           STRING "MENOR SALARIO: R$ " FORMATTED-SALARY 
+           MOVE MIN-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO REPORT-LINE
+           STRING "MENOR SALARIO: " MONEY-FMT-OUTPUT
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM SEPARATOR
+           MOVE SPACES TO REPORT-LINE
+           STRING "ANALISE POR MOEDA" DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-CURR-INDEX FROM 1 BY 1
+                   UNTIL WS-CURR-INDEX > WS-CURR-COUNT-USED
+               MOVE CURR-CODE(WS-CURR-INDEX) TO MONEY-FMT-CURRENCY
+               MOVE CURR-SUM-SAL(WS-CURR-INDEX) TO MONEY-FMT-INPUT
+               PERFORM FORMAT-CURRENCY
+               MOVE SPACES TO REPORT-LINE
+               STRING CURR-CODE(WS-CURR-INDEX) DELIMITED BY SIZE
+                      ": " DELIMITED BY SIZE
+                      CURR-TOTAL(WS-CURR-INDEX) DELIMITED BY SIZE
+                      " funcionarios, Total: " DELIMITED BY SIZE
+                      MONEY-FMT-OUTPUT DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM
            WRITE REPORT-LINE FROM SEPARATOR.
-       
+
        GENERATE-CSV-REPORT.
-           STRING "ID,NOME,IDADE,SALARIO,DEPARTAMENTO" 
-                  DELIMITED BY SIZE INTO CSV-LINE
-           WRITE CSV-LINE
-           
-           PERFORM VARYING LINE-COUNT FROM 1 BY 1
-                   UNTIL LINE-COUNT > RECORD-COUNT
-               PERFORM WRITE-CSV-RECORD
-           END-PERFORM
+           PERFORM LOAD-CSV-LAYOUT
+           PERFORM WRITE-CSV-HEADER
+
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS = "00"
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ EMPLOYEE-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           MOVE EMP-ID          TO RPT-ID
+                           MOVE EMP-NAME        TO RPT-NOME
+                           MOVE EMP-AGE         TO RPT-IDADE
+                           MOVE EMP-SALARY      TO RPT-SALARIO
+                           MOVE EMP-DEPARTMENT  TO RPT-DEPT
+                           MOVE EMP-CURRENCY-CODE TO RPT-CURRENCY
+                           PERFORM WRITE-CSV-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-FILE
+           END-IF
            CLOSE CSV-FILE.
-       
+
+      *> Le csv_layout.parm, se existir, para permitir que cada site
+      *> escolha quais colunas entram no CSV e em que ordem; sem o
+      *> arquivo (ou com ele vazio/invalido) mantem o layout padrao
+      *> historico com as seis colunas.
+       LOAD-CSV-LAYOUT.
+           PERFORM SET-DEFAULT-CSV-LAYOUT
+           OPEN INPUT CSV-LAYOUT-PARM-FILE
+           IF WS-CSV-LAYOUT-PARM-STATUS = "00"
+               READ CSV-LAYOUT-PARM-FILE
+                   AT END CONTINUE
+                   NOT AT END PERFORM APPLY-CSV-LAYOUT-PARM
+               END-READ
+               CLOSE CSV-LAYOUT-PARM-FILE
+           END-IF.
+
+       SET-DEFAULT-CSV-LAYOUT.
+           MOVE 6 TO WS-CSV-COL-COUNT
+           MOVE "ID"      TO WS-CSV-COL-CODE(1)
+           MOVE "NOME"    TO WS-CSV-COL-CODE(2)
+           MOVE "IDADE"   TO WS-CSV-COL-CODE(3)
+           MOVE "SALARIO" TO WS-CSV-COL-CODE(4)
+           MOVE "DEPART"  TO WS-CSV-COL-CODE(5)
+           MOVE "MOEDA"   TO WS-CSV-COL-CODE(6).
+
+       APPLY-CSV-LAYOUT-PARM.
+           MOVE 0 TO WS-CSV-COL-COUNT
+           IF CLP-COL-1 NOT = SPACES
+               ADD 1 TO WS-CSV-COL-COUNT
+               MOVE CLP-COL-1 TO WS-CSV-COL-CODE(WS-CSV-COL-COUNT)
+           END-IF
+           IF CLP-COL-2 NOT = SPACES
+               ADD 1 TO WS-CSV-COL-COUNT
+               MOVE CLP-COL-2 TO WS-CSV-COL-CODE(WS-CSV-COL-COUNT)
+           END-IF
+           IF CLP-COL-3 NOT = SPACES
+               ADD 1 TO WS-CSV-COL-COUNT
+               MOVE CLP-COL-3 TO WS-CSV-COL-CODE(WS-CSV-COL-COUNT)
+           END-IF
+           IF CLP-COL-4 NOT = SPACES
+               ADD 1 TO WS-CSV-COL-COUNT
+               MOVE CLP-COL-4 TO WS-CSV-COL-CODE(WS-CSV-COL-COUNT)
+           END-IF
+           IF CLP-COL-5 NOT = SPACES
+               ADD 1 TO WS-CSV-COL-COUNT
+               MOVE CLP-COL-5 TO WS-CSV-COL-CODE(WS-CSV-COL-COUNT)
+           END-IF
+           IF CLP-COL-6 NOT = SPACES
+               ADD 1 TO WS-CSV-COL-COUNT
+               MOVE CLP-COL-6 TO WS-CSV-COL-CODE(WS-CSV-COL-COUNT)
+           END-IF
+           IF WS-CSV-COL-COUNT = 0
+               PERFORM SET-DEFAULT-CSV-LAYOUT
+           END-IF.
+
+       WRITE-CSV-HEADER.
+           MOVE SPACES TO CSV-LINE
+           MOVE 1 TO WS-CSV-POINTER
+           PERFORM VARYING WS-CSV-COL-IDX FROM 1 BY 1
+                   UNTIL WS-CSV-COL-IDX > WS-CSV-COL-COUNT
+               PERFORM BUILD-CSV-HEADER-COLUMN
+           END-PERFORM
+           WRITE CSV-LINE.
+
+       BUILD-CSV-HEADER-COLUMN.
+           IF WS-CSV-COL-IDX > 1
+               STRING "," DELIMITED BY SIZE INTO CSV-LINE
+                      WITH POINTER WS-CSV-POINTER
+           END-IF
+           EVALUATE WS-CSV-COL-CODE(WS-CSV-COL-IDX)
+               WHEN "ID"
+                   STRING "ID" DELIMITED BY SIZE INTO CSV-LINE
+                          WITH POINTER WS-CSV-POINTER
+               WHEN "NOME"
+                   STRING "NOME" DELIMITED BY SIZE INTO CSV-LINE
+                          WITH POINTER WS-CSV-POINTER
+               WHEN "IDADE"
+                   STRING "IDADE" DELIMITED BY SIZE INTO CSV-LINE
+                          WITH POINTER WS-CSV-POINTER
+               WHEN "SALARIO"
+                   STRING "SALARIO" DELIMITED BY SIZE INTO CSV-LINE
+                          WITH POINTER WS-CSV-POINTER
+               WHEN "DEPART"
+                   STRING "DEPARTAMENTO" DELIMITED BY SIZE INTO CSV-LINE
+                          WITH POINTER WS-CSV-POINTER
+               WHEN "MOEDA"
+                   STRING "MOEDA" DELIMITED BY SIZE INTO CSV-LINE
+                          WITH POINTER WS-CSV-POINTER
+               WHEN OTHER
+                   STRING "?" DELIMITED BY SIZE INTO CSV-LINE
+                          WITH POINTER WS-CSV-POINTER
+           END-EVALUATE.
+
        WRITE-CSV-RECORD.
-           STRING EMP-ID DELIMITED BY SIZE
-                  "," DELIMITED BY SIZE
-                  EMP-NOME DELIMITED BY SIZE
-                  "," DELIMITED BY SIZE
-                  EMP-IDADE DELIMITED BY SIZE
-                  "," DELIMITED BY SIZE
-                  EMP-SALARIO DELIMITED BY SIZE
-                  "," DELIMITED BY SIZE
-                  EMP-DEPT DELIMITED BY SIZE
-                  INTO CSV-LINE
+           MOVE SPACES TO CSV-LINE
+           MOVE 1 TO WS-CSV-POINTER
+           PERFORM VARYING WS-CSV-COL-IDX FROM 1 BY 1
+                   UNTIL WS-CSV-COL-IDX > WS-CSV-COL-COUNT
+               PERFORM BUILD-CSV-DATA-COLUMN
+           END-PERFORM
            WRITE CSV-LINE.
-       
+
+       BUILD-CSV-DATA-COLUMN.
+           IF WS-CSV-COL-IDX > 1
+               STRING "," DELIMITED BY SIZE INTO CSV-LINE
+                      WITH POINTER WS-CSV-POINTER
+           END-IF
+           EVALUATE WS-CSV-COL-CODE(WS-CSV-COL-IDX)
+               WHEN "ID"
+                   STRING RPT-ID DELIMITED BY SIZE INTO CSV-LINE
+                          WITH POINTER WS-CSV-POINTER
+               WHEN "NOME"
+                   STRING RPT-NOME DELIMITED BY SIZE INTO CSV-LINE
+                          WITH POINTER WS-CSV-POINTER
+               WHEN "IDADE"
+                   STRING RPT-IDADE DELIMITED BY SIZE INTO CSV-LINE
+                          WITH POINTER WS-CSV-POINTER
+               WHEN "SALARIO"
+                   STRING RPT-SALARIO DELIMITED BY SIZE INTO CSV-LINE
+                          WITH POINTER WS-CSV-POINTER
+               WHEN "DEPART"
+                   STRING RPT-DEPT DELIMITED BY SIZE INTO CSV-LINE
+                          WITH POINTER WS-CSV-POINTER
+               WHEN "MOEDA"
+                   STRING RPT-CURRENCY DELIMITED BY SIZE INTO CSV-LINE
+                          WITH POINTER WS-CSV-POINTER
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       GENERATE-HTML-REPORT.
+           PERFORM WRITE-HTML-HEADER
+           PERFORM WRITE-HTML-BODY
+           PERFORM WRITE-HTML-FOOTER
+           CLOSE HTML-FILE.
+
+       WRITE-HTML-HEADER.
+           MOVE SPACES TO HTML-LINE
+           STRING "<html><head><title>Relatorio de Analise de "
+                  "Dados - Empresa ABC</title></head>"
+                  DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE SPACES TO HTML-LINE
+           STRING "<body>" DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE SPACES TO HTML-LINE
+           STRING "<h1>Relatorio de Analise de Dados - Empresa "
+                  "ABC</h1>" DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE SPACES TO HTML-LINE
+           STRING "<p>Data: " FORMATTED-DATE " Hora: " FORMATTED-TIME
+                  "</p>" DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE SPACES TO HTML-LINE
+           STRING "<h2>Funcionarios</h2>" DELIMITED BY SIZE
+                  INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE SPACES TO HTML-LINE
+           STRING "<table border=" '"1"' ">" DELIMITED BY SIZE
+                  INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE SPACES TO HTML-LINE
+           STRING "<tr><th>ID</th><th>Nome</th><th>Idade</th>"
+                  "<th>Salario</th><th>Departamento</th>"
+                  "<th>Moeda</th></tr>" DELIMITED BY SIZE
+                  INTO HTML-LINE
+           WRITE HTML-LINE.
+
+       WRITE-HTML-BODY.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS = "00"
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ EMPLOYEE-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           MOVE EMP-ID          TO RPT-ID
+                           MOVE EMP-NAME        TO RPT-NOME
+                           MOVE EMP-AGE         TO RPT-IDADE
+                           MOVE EMP-SALARY      TO RPT-SALARIO
+                           MOVE EMP-DEPARTMENT  TO RPT-DEPT
+                           MOVE EMP-CURRENCY-CODE TO RPT-CURRENCY
+                           PERFORM WRITE-HTML-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-FILE
+           END-IF
+           MOVE SPACES TO HTML-LINE
+           STRING "</table>" DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE.
+
+       WRITE-HTML-RECORD.
+           MOVE RPT-SALARIO TO FORMATTED-SALARY
+           MOVE SPACES TO HTML-LINE
+           STRING "<tr><td>" RPT-ID DELIMITED BY SIZE
+                  "</td><td>" DELIMITED BY SIZE
+                  RPT-NOME DELIMITED BY SIZE
+                  "</td><td>" DELIMITED BY SIZE
+                  RPT-IDADE DELIMITED BY SIZE
+                  "</td><td>" DELIMITED BY SIZE
+                  FORMATTED-SALARY DELIMITED BY SIZE
+                  "</td><td>" DELIMITED BY SIZE
+                  RPT-DEPT DELIMITED BY SIZE
+                  "</td><td>" DELIMITED BY SIZE
+                  RPT-CURRENCY DELIMITED BY SIZE
+                  "</td></tr>" DELIMITED BY SIZE
+                  INTO HTML-LINE
+           WRITE HTML-LINE.
+
+       WRITE-HTML-FOOTER.
+           MOVE SPACES TO HTML-LINE
+           STRING "<h2>Totais (valor nominal, moeda mista - ver "
+                  "quebra por moeda)</h2>" DELIMITED BY SIZE
+                  INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE SPACES TO HTML-LINE
+           STRING "<ul>" DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE SPACES TO HTML-LINE
+           STRING "<li>Total de funcionarios: " RECORD-COUNT
+                  "</li>" DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE TOTAL-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO HTML-LINE
+           STRING "<li>Soma salarios: " MONEY-FMT-OUTPUT
+                  "</li>" DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE AVG-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO HTML-LINE
+           STRING "<li>Media salarial: " MONEY-FMT-OUTPUT
+                  "</li>" DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE MAX-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO HTML-LINE
+           STRING "<li>Maior salario: " MONEY-FMT-OUTPUT
+                  "</li>" DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE MIN-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO HTML-LINE
+           STRING "<li>Menor salario: " MONEY-FMT-OUTPUT
+                  "</li>" DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE SPACES TO HTML-LINE
+           STRING "</ul>" DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE SPACES TO HTML-LINE
+           STRING "<h2>Analise por Moeda</h2>" DELIMITED BY SIZE
+                  INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE SPACES TO HTML-LINE
+           STRING "<table border=" '"1"' ">" DELIMITED BY SIZE
+                  INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE SPACES TO HTML-LINE
+           STRING "<tr><th>Moeda</th><th>Funcionarios</th>"
+                  "<th>Total</th></tr>" DELIMITED BY SIZE
+                  INTO HTML-LINE
+           WRITE HTML-LINE
+           PERFORM VARYING WS-CURR-INDEX FROM 1 BY 1
+                   UNTIL WS-CURR-INDEX > WS-CURR-COUNT-USED
+               MOVE CURR-CODE(WS-CURR-INDEX) TO MONEY-FMT-CURRENCY
+               MOVE CURR-SUM-SAL(WS-CURR-INDEX) TO MONEY-FMT-INPUT
+               PERFORM FORMAT-CURRENCY
+               MOVE SPACES TO HTML-LINE
+               STRING "<tr><td>" CURR-CODE(WS-CURR-INDEX)
+                      DELIMITED BY SIZE
+                      "</td><td>" DELIMITED BY SIZE
+                      CURR-TOTAL(WS-CURR-INDEX) DELIMITED BY SIZE
+                      "</td><td>" DELIMITED BY SIZE
+                      MONEY-FMT-OUTPUT DELIMITED BY SIZE
+                      "</td></tr>" DELIMITED BY SIZE
+                      INTO HTML-LINE
+               WRITE HTML-LINE
+           END-PERFORM
+           MOVE SPACES TO HTML-LINE
+           STRING "</table>" DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE
+           MOVE SPACES TO HTML-LINE
+           STRING "</body></html>" DELIMITED BY SIZE INTO HTML-LINE
+           WRITE HTML-LINE.
+
+       GENERATE-RANKING-REPORT.
+           OPEN INPUT RANKING-PARM-FILE
+           IF WS-RANKING-PARM-STATUS NOT = "00"
+               DISPLAY "ranking.parm nao encontrado - relatorio de "
+                       "ranking nao gerado"
+           ELSE
+               READ RANKING-PARM-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE RANKING-PARM-FILE
+               MOVE RPM-MODE  TO WS-RANKING-MODE
+               MOVE RPM-TOP-N TO WS-RANKING-TOP-N
+               IF WS-RANKING-MODE = "SALARY" OR WS-RANKING-MODE = "NOME"
+                   PERFORM LOAD-EMPLOYEE-ARRAY
+                   PERFORM RANK-EMPLOYEE-ARRAY
+                   PERFORM WRITE-RANKING-REPORT
+               ELSE
+                   DISPLAY "ranking.parm com modo invalido: "
+                           WS-RANKING-MODE
+                           " (use SALARY ou NOME) - relatorio de "
+                           "ranking nao gerado"
+               END-IF
+           END-IF.
+
+       LOAD-EMPLOYEE-ARRAY.
+           MOVE 0 TO WS-EMP-ARRAY-COUNT
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS = "00"
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ EMPLOYEE-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END PERFORM STORE-EMPLOYEE-ARRAY-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-FILE
+           END-IF.
+
+       STORE-EMPLOYEE-ARRAY-ENTRY.
+           ADD 1 TO WS-EMP-ARRAY-COUNT
+           MOVE EMP-ID            TO ARR-ID(WS-EMP-ARRAY-COUNT)
+           MOVE EMP-NAME          TO ARR-NOME(WS-EMP-ARRAY-COUNT)
+           MOVE EMP-AGE           TO ARR-IDADE(WS-EMP-ARRAY-COUNT)
+           MOVE EMP-SALARY        TO ARR-SALARIO(WS-EMP-ARRAY-COUNT)
+           MOVE EMP-DEPARTMENT    TO ARR-DEPT(WS-EMP-ARRAY-COUNT)
+           MOVE EMP-CURRENCY-CODE TO ARR-CURRENCY(WS-EMP-ARRAY-COUNT).
+
+       RANK-EMPLOYEE-ARRAY.
+           IF WS-RANKING-MODE = "SALARY"
+               PERFORM SORT-ARRAY-BY-SALARY-DESC
+           ELSE
+               PERFORM SORT-ARRAY-BY-NOME-ASC
+           END-IF.
+
+       SORT-ARRAY-BY-SALARY-DESC.
+           PERFORM VARYING WS-RANK-LOOP FROM 1 BY 1
+                   UNTIL WS-RANK-LOOP >= WS-EMP-ARRAY-COUNT
+               PERFORM VARYING WS-RANK-COMPARE FROM WS-RANK-LOOP BY 1
+                       UNTIL WS-RANK-COMPARE > WS-EMP-ARRAY-COUNT
+                   IF ARR-SALARIO(WS-RANK-LOOP) <
+                      ARR-SALARIO(WS-RANK-COMPARE)
+                       PERFORM SWAP-ARRAY-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SORT-ARRAY-BY-NOME-ASC.
+           PERFORM VARYING WS-RANK-LOOP FROM 1 BY 1
+                   UNTIL WS-RANK-LOOP >= WS-EMP-ARRAY-COUNT
+               PERFORM VARYING WS-RANK-COMPARE FROM WS-RANK-LOOP BY 1
+                       UNTIL WS-RANK-COMPARE > WS-EMP-ARRAY-COUNT
+                   IF ARR-NOME(WS-RANK-LOOP) >
+                      ARR-NOME(WS-RANK-COMPARE)
+                       PERFORM SWAP-ARRAY-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SWAP-ARRAY-ENTRIES.
+           MOVE EMP-ARRAY-ENTRY(WS-RANK-LOOP)    TO WS-RANKING-SWAP
+           MOVE EMP-ARRAY-ENTRY(WS-RANK-COMPARE) TO
+                EMP-ARRAY-ENTRY(WS-RANK-LOOP)
+           MOVE WS-RANKING-SWAP TO EMP-ARRAY-ENTRY(WS-RANK-COMPARE).
+
+       WRITE-RANKING-REPORT.
+           OPEN OUTPUT RANKING-FILE
+           IF WS-RANKING-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO: nao foi possivel criar ranking_report.txt"
+           ELSE
+               MOVE SPACES TO RANKING-LINE
+               IF WS-RANKING-MODE = "SALARY"
+                   STRING "RANKING POR SALARIO (MAIOR PARA MENOR)"
+                          DELIMITED BY SIZE INTO RANKING-LINE
+               ELSE
+                   STRING "RANKING ALFABETICO POR NOME"
+                          DELIMITED BY SIZE INTO RANKING-LINE
+               END-IF
+               WRITE RANKING-LINE
+               WRITE RANKING-LINE FROM SEPARATOR
+               WRITE RANKING-LINE FROM HEADER-TABLE
+               WRITE RANKING-LINE FROM SEPARATOR
+
+               MOVE WS-EMP-ARRAY-COUNT TO WS-RANK-LIMIT
+               IF WS-RANKING-MODE = "SALARY" AND WS-RANKING-TOP-N > 0
+                  AND WS-RANKING-TOP-N < WS-EMP-ARRAY-COUNT
+                   MOVE WS-RANKING-TOP-N TO WS-RANK-LIMIT
+               END-IF
+
+               PERFORM VARYING WS-RANK-DISPLAY FROM 1 BY 1
+                       UNTIL WS-RANK-DISPLAY > WS-RANK-LIMIT
+                   PERFORM WRITE-RANKING-RECORD
+               END-PERFORM
+               CLOSE RANKING-FILE
+               MOVE "Y" TO WS-RANKING-GENERATED
+           END-IF.
+
+       WRITE-RANKING-RECORD.
+           MOVE WS-RANK-DISPLAY TO FORMATTED-RANK
+           MOVE ARR-SALARIO(WS-RANK-DISPLAY) TO FORMATTED-SALARY
+           MOVE SPACES TO RANKING-LINE
+           STRING FORMATTED-RANK DELIMITED BY SIZE
+                  ". " DELIMITED BY SIZE
+                  ARR-ID(WS-RANK-DISPLAY) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ARR-NOME(WS-RANK-DISPLAY) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ARR-IDADE(WS-RANK-DISPLAY) DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  FORMATTED-SALARY DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  ARR-DEPT(WS-RANK-DISPLAY) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ARR-CURRENCY(WS-RANK-DISPLAY) DELIMITED BY SIZE
+                  INTO RANKING-LINE
+           WRITE RANKING-LINE.
+
+       ARCHIVE-REPORT.
+           ACCEPT WS-ARCHIVE-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-ARCHIVE-FILENAME
+           STRING "../data/report_" DELIMITED BY SIZE
+                  WS-ARCHIVE-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-FILENAME
+           OPEN INPUT REPORT-FILE
+           OPEN OUTPUT ARCHIVE-FILE
+           IF WS-REPORT-FILE-STATUS = "00" AND WS-ARCHIVE-FILE-STATUS = "00"
+               MOVE "N" TO WS-ARCHIVE-EOF-FLAG
+               PERFORM UNTIL WS-ARCHIVE-EOF-FLAG = "Y"
+                   READ REPORT-FILE INTO ARCHIVE-LINE
+                       AT END MOVE "Y" TO WS-ARCHIVE-EOF-FLAG
+                       NOT AT END WRITE ARCHIVE-LINE
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE REPORT-FILE
+           CLOSE ARCHIVE-FILE.
+
+       SEND-REPORT-NOTIFICATION.
+           MOVE SPACES TO WS-OUTBOUND-FILENAME
+           STRING "../data/outbound_report_" DELIMITED BY SIZE
+                  WS-ARCHIVE-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-OUTBOUND-FILENAME
+           MOVE SPACES TO WS-MANIFEST-FILENAME
+           STRING "../data/outbound_report_" DELIMITED BY SIZE
+                  WS-ARCHIVE-DATE DELIMITED BY SIZE
+                  ".manifest" DELIMITED BY SIZE
+                  INTO WS-MANIFEST-FILENAME
+           MOVE WS-OUTBOUND-FILENAME TO WS-OUTBOUND-NAME-SAVE
+
+           OPEN INPUT REPORT-FILE
+           OPEN OUTPUT OUTBOUND-FILE
+           IF WS-REPORT-FILE-STATUS = "00" AND WS-OUTBOUND-FILE-STATUS = "00"
+               MOVE "N" TO WS-OUTBOUND-EOF-FLAG
+               PERFORM UNTIL WS-OUTBOUND-EOF-FLAG = "Y"
+                   READ REPORT-FILE INTO OUTBOUND-LINE
+                       AT END MOVE "Y" TO WS-OUTBOUND-EOF-FLAG
+                       NOT AT END WRITE OUTBOUND-LINE
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE REPORT-FILE
+           CLOSE OUTBOUND-FILE
+
+           MOVE 0 TO WS-RECIPIENT-COUNT
+           OPEN OUTPUT MANIFEST-FILE
+           IF WS-MANIFEST-FILE-STATUS = "00"
+               MOVE SPACES TO MANIFEST-LINE
+               STRING "RELATORIO: " DELIMITED BY SIZE
+                      WS-OUTBOUND-NAME-SAVE DELIMITED BY SIZE
+                      INTO MANIFEST-LINE
+               WRITE MANIFEST-LINE
+               OPEN INPUT NOTIFY-PARM-FILE
+               IF WS-NOTIFY-PARM-STATUS = "00"
+                   MOVE "N" TO WS-NOTIFY-EOF-FLAG
+                   PERFORM UNTIL WS-NOTIFY-EOF-FLAG = "Y"
+                       READ NOTIFY-PARM-FILE
+                           AT END MOVE "Y" TO WS-NOTIFY-EOF-FLAG
+                           NOT AT END
+                               MOVE SPACES TO MANIFEST-LINE
+                               STRING "PARA: " DELIMITED BY SIZE
+                                      EMP-EMAIL DELIMITED BY SIZE
+                                      INTO MANIFEST-LINE
+                               WRITE MANIFEST-LINE
+                               ADD 1 TO WS-RECIPIENT-COUNT
+                       END-READ
+                   END-PERFORM
+                   CLOSE NOTIFY-PARM-FILE
+               ELSE
+                   MOVE SPACES TO MANIFEST-LINE
+                   STRING "PARA: (notify.parm nao encontrado - "
+                          "sem destinatarios configurados)"
+                          DELIMITED BY SIZE INTO MANIFEST-LINE
+                   WRITE MANIFEST-LINE
+               END-IF
+               CLOSE MANIFEST-FILE
+           END-IF.
+
        DISPLAY-SUMMARY.
            DISPLAY " "
            DISPLAY "=== RELATORIOS GERADOS COM SUCESSO ==="
            DISPLAY "Arquivo texto: report.txt"
            DISPLAY "Arquivo CSV: report.csv"
+           DISPLAY "Arquivo HTML: report.html"
+           IF WS-RANKING-GENERATED = "Y"
+               DISPLAY "Arquivo de ranking: ranking_report.txt"
+           END-IF
            DISPLAY "Total de registros: " RECORD-COUNT
-           DISPLAY "Relatorio gerado em: " FORMATTED-DATE 
-                   " as " FORMATTED-TIME.
+           DISPLAY "Relatorio gerado em: " FORMATTED-DATE
+                   " as " FORMATTED-TIME
+           DISPLAY "Relatorio enviado para diretorio de saida: "
+                   WS-OUTBOUND-NAME-SAVE
+           DISPLAY "Destinatarios notificados: " WS-RECIPIENT-COUNT
+           PERFORM WRITE-JOB-LOG-ENTRY.
+
+       WRITE-JOB-LOG-ENTRY.
+           MOVE "REPORT-GENERATOR" TO JRL-PROGRAM-NAME
+           MOVE CURRENT-DATE TO JRL-RUN-DATE
+           MOVE CURRENT-TIME TO JRL-RUN-TIME
+           MOVE RECORD-COUNT TO JRL-RECORDS-PROCESSED
+           MOVE 0            TO JRL-RECORDS-REJECTED
+           IF WS-REPORT-FILE-STATUS NOT = "00" OR
+              WS-CSV-FILE-STATUS NOT = "00" OR
+              WS-HTML-FILE-STATUS NOT = "00"
+               MOVE "ERRO" TO JRL-RETURN-STATUS
+           ELSE
+               MOVE "OK  " TO JRL-RETURN-STATUS
+           END-IF
+           PERFORM CALCULATE-ELAPSED-TIME
+           OPEN EXTEND JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT JOB-RUN-LOG-FILE
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG-FILE.
+
+      *> Segundos decorridos entre CURRENT-TIME (hora de inicio) e
+      *> WS-HORA-FIM (capturada agora); soma 86400 se a execucao
+      *> atravessou a meia-noite, para nao dar um elapsed negativo.
+       CALCULATE-ELAPSED-TIME.
+           ACCEPT WS-HORA-FIM FROM TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-FIM-HORA * 3600 + WS-FIM-MINUTO * 60 +
+                WS-FIM-SEGUNDO) -
+               (WS-HOUR * 3600 + WS-MINUTE * 60 + WS-SECOND)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO JRL-ELAPSED-SECONDS
+           IF JRL-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT ROUNDED =
+                   RECORD-COUNT / JRL-ELAPSED-SECONDS
+           ELSE
+               MOVE RECORD-COUNT TO WS-THROUGHPUT
+           END-IF
+           DISPLAY "Tempo de execucao: " JRL-ELAPSED-SECONDS " segundo(s)"
+           DISPLAY "Vazao: " WS-THROUGHPUT " registros/segundo".
+
+       COPY MONEYFMT-RTN.
