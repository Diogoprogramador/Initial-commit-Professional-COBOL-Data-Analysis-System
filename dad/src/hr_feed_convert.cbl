@@ -0,0 +1,353 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. HR-FEED-CONVERT.
+       AUTHOR. SEU NOME.
+       DATE-WRITTEN. TODAY.
+
+      *> Converte o feed de admissoes do sistema de RH corporativo
+      *> (hr_feed_inbound.dat, layout HRFEED.cpy) para o layout
+      *> EMPLOYEE-RECORD (EMPLOYEE.cpy) e acrescenta os registros
+      *> convertidos ao final de enterprise.dat, para que os
+      *> funcionarios admitidos entrem no mesmo extrato que
+      *> REPORT-GENERATOR, STATISTICS e EMPLOYEE-MASTER-BUILD ja leem.
+      *> O feed de origem traz data de nascimento em vez de idade,
+      *> codigo de departamento em vez de nome, e codigo de situacao
+      *> numerico em vez de "A"/"I" - toda essa traducao acontece aqui,
+      *> uma unica vez, em vez de espalhar logica de conversao pelos
+      *> programas que ja leem enterprise.dat.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HR-FEED-FILE ASSIGN TO "../data/hr_feed_inbound.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HR-FEED-STATUS.
+
+           SELECT EMPLOYEE-FILE ASSIGN TO "../data/enterprise.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+
+           SELECT REJECTS-FILE ASSIGN TO "hr_feed_rejects.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-FILE-STATUS.
+
+           SELECT DEPT-MASTER-FILE ASSIGN TO "../data/dept_master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPT-MASTER-STATUS.
+
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "../data/job_run_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HR-FEED-FILE.
+       COPY HRFEED.
+
+       FD EMPLOYEE-FILE.
+       COPY EMPLOYEE.
+
+       FD REJECTS-FILE.
+       01 HR-REJECT-RECORD.
+           05 HR-REJECT-ID        PIC X(6).
+           05 FILLER              PIC X VALUE SPACE.
+           05 HR-REJECT-NOME      PIC X(30).
+           05 FILLER              PIC X VALUE SPACE.
+           05 HR-REJECT-MOTIVO    PIC X(40).
+
+       FD DEPT-MASTER-FILE.
+       COPY DEPTMST.
+
+       FD JOB-RUN-LOG-FILE.
+       COPY JOBLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+           05 EOF-FLAG           PIC X VALUE "N".
+           05 VALID-FLAG         PIC X VALUE "Y".
+
+       01 WS-FILE-STATUSES.
+           05 WS-HR-FEED-STATUS       PIC XX.
+           05 WS-EMPLOYEE-FILE-STATUS PIC XX.
+           05 WS-REJECTS-FILE-STATUS  PIC XX.
+           05 WS-DEPT-MASTER-STATUS   PIC XX.
+           05 WS-JOBLOG-FILE-STATUS   PIC XX.
+
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-QTDE        PIC 99 VALUE 0.
+           05 WS-DEPT-ENTRADAS OCCURS 20 TIMES.
+               10 WS-DEPT-CODE        PIC X(3).
+               10 WS-DEPT-NAME        PIC X(15).
+
+       01 WS-DEPT-INDEX           PIC 99.
+       01 WS-DEPT-MATCH           PIC 99 VALUE 0.
+
+       01 WS-MOTIVO               PIC X(40).
+
+       01 WS-COUNTERS.
+           05 RECORD-COUNT        PIC 9(5) VALUE 0.
+           05 VALID-COUNT         PIC 9(5) VALUE 0.
+           05 ERROR-COUNT         PIC 9(5) VALUE 0.
+
+       01 WS-CURRENT-DATE.
+           05 WS-CURRENT-YEAR     PIC 9999.
+           05 WS-CURRENT-MONTH    PIC 99.
+           05 WS-CURRENT-DAY      PIC 99.
+
+       01 WS-CONVERTED-AGE        PIC 99.
+
+       01 WS-HORA-INICIO.
+           05 WS-INICIO-HORA      PIC 99.
+           05 WS-INICIO-MINUTO    PIC 99.
+           05 WS-INICIO-SEGUNDO   PIC 99.
+
+       01 WS-ELAPSED-SECONDS      PIC S9(5).
+       01 WS-THROUGHPUT           PIC 9(5)V99.
+
+       COPY DATEVAL.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION
+           PERFORM READ-ALL-RECORDS
+           PERFORM DISPLAY-SUMMARY
+           PERFORM CLEANUP
+           GOBACK.
+
+       INITIALIZATION.
+           DISPLAY "=== CONVERSAO DO FEED DE RH ==="
+           ACCEPT WS-HORA-INICIO FROM TIME
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT HR-FEED-FILE
+           IF WS-HR-FEED-STATUS NOT = "00"
+               DISPLAY "ERRO CRITICO: hr_feed_inbound.dat nao encontrado"
+               DISPLAY "FILE STATUS: " WS-HR-FEED-STATUS
+               MOVE 16 TO RETURN-CODE
+               PERFORM WRITE-JOB-LOG-ENTRY
+               GOBACK
+           END-IF
+
+           OPEN EXTEND EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+               OPEN OUTPUT EMPLOYEE-FILE
+           END-IF
+           IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO CRITICO: nao foi possivel abrir enterprise.dat"
+               DISPLAY "FILE STATUS: " WS-EMPLOYEE-FILE-STATUS
+               CLOSE HR-FEED-FILE
+               MOVE 16 TO RETURN-CODE
+               PERFORM WRITE-JOB-LOG-ENTRY
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT REJECTS-FILE
+           IF WS-REJECTS-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO: Nao foi possivel criar hr_feed_rejects.dat"
+               MOVE 16 TO RETURN-CODE
+               PERFORM WRITE-JOB-LOG-ENTRY
+               GOBACK
+           END-IF
+           PERFORM LOAD-DEPT-MASTER.
+
+       LOAD-DEPT-MASTER.
+           OPEN INPUT DEPT-MASTER-FILE
+           IF WS-DEPT-MASTER-STATUS = "00"
+               PERFORM UNTIL WS-DEPT-MASTER-STATUS NOT = "00"
+                   READ DEPT-MASTER-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-DEPT-QTDE
+                           MOVE DEPT-CODE TO WS-DEPT-CODE(WS-DEPT-QTDE)
+                           MOVE DEPT-NAME TO WS-DEPT-NAME(WS-DEPT-QTDE)
+                   END-READ
+               END-PERFORM
+               CLOSE DEPT-MASTER-FILE
+               DISPLAY "Departamentos cadastrados: " WS-DEPT-QTDE
+           ELSE
+               DISPLAY "Aviso: dept_master.dat nao encontrado, "
+                       "codigos de departamento nao serao traduzidos"
+           END-IF.
+
+       READ-ALL-RECORDS.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ HR-FEED-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       PERFORM PROCESS-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE HR-FEED-FILE
+           CLOSE EMPLOYEE-FILE
+           CLOSE REJECTS-FILE.
+
+       PROCESS-RECORD.
+           ADD 1 TO RECORD-COUNT
+           PERFORM VALIDATE-RECORD
+           IF VALID-FLAG = "Y"
+               ADD 1 TO VALID-COUNT
+               PERFORM CONVERT-AND-WRITE-RECORD
+               DISPLAY "Convertido [" HR-EMP-ID "] " HR-EMP-NAME
+                       " - Depto: " EMP-DEPARTMENT
+           ELSE
+               ADD 1 TO ERROR-COUNT
+               DISPLAY "ERRO no registro [" HR-EMP-ID "]: " WS-MOTIVO
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
+       VALIDATE-RECORD.
+           MOVE "Y" TO VALID-FLAG
+           MOVE SPACES TO WS-MOTIVO
+           MOVE 0 TO WS-DEPT-MATCH
+
+           IF HR-EMP-ID = SPACES
+               MOVE "N" TO VALID-FLAG
+               MOVE "Matricula em branco" TO WS-MOTIVO
+           END-IF
+
+           IF WS-MOTIVO = SPACES AND WS-DEPT-QTDE > 0
+               PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                       UNTIL WS-DEPT-INDEX > WS-DEPT-QTDE
+                   IF WS-DEPT-CODE(WS-DEPT-INDEX) = HR-DEPT-CODE
+                       MOVE WS-DEPT-INDEX TO WS-DEPT-MATCH
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-DEPT-MATCH = 0
+                   MOVE "N" TO VALID-FLAG
+                   STRING "Codigo de departamento nao cadastrado ("
+                          HR-DEPT-CODE ")"
+                       DELIMITED BY SIZE INTO WS-MOTIVO
+               END-IF
+           END-IF
+
+           IF WS-MOTIVO = SPACES
+               IF HR-STATUS-CODE NOT = "0" AND HR-STATUS-CODE NOT = "1"
+                   MOVE "N" TO VALID-FLAG
+                   STRING "Codigo de situacao invalido ("
+                          HR-STATUS-CODE ")"
+                       DELIMITED BY SIZE INTO WS-MOTIVO
+               END-IF
+           END-IF
+
+           IF WS-MOTIVO = SPACES
+               MOVE HR-BIRTH-YEAR  TO DATE-VAL-YEAR
+               MOVE HR-BIRTH-MONTH TO DATE-VAL-MONTH
+               MOVE HR-BIRTH-DAY   TO DATE-VAL-DAY
+               PERFORM DATE-VAL-VALIDATE
+               IF DATE-VAL-IS-INVALID
+                   MOVE "N" TO VALID-FLAG
+                   MOVE "Data de nascimento invalida" TO WS-MOTIVO
+               END-IF
+           END-IF
+
+           IF WS-MOTIVO = SPACES
+               MOVE HR-HIRE-YEAR  TO DATE-VAL-YEAR
+               MOVE HR-HIRE-MONTH TO DATE-VAL-MONTH
+               MOVE HR-HIRE-DAY   TO DATE-VAL-DAY
+               PERFORM DATE-VAL-VALIDATE
+               IF DATE-VAL-IS-INVALID
+                   MOVE "N" TO VALID-FLAG
+                   MOVE "Data de admissao invalida" TO WS-MOTIVO
+               END-IF
+           END-IF.
+
+      *> Calcula a idade a partir de HR-BIRTH-DATE e da data de hoje:
+      *> comeca com a diferenca de anos e desconta um ano se o
+      *> aniversario deste ano ainda nao chegou.
+       CONVERT-AND-WRITE-RECORD.
+           COMPUTE WS-CONVERTED-AGE =
+               WS-CURRENT-YEAR - HR-BIRTH-YEAR
+           IF WS-CURRENT-MONTH < HR-BIRTH-MONTH OR
+              (WS-CURRENT-MONTH = HR-BIRTH-MONTH AND
+               WS-CURRENT-DAY < HR-BIRTH-DAY)
+               SUBTRACT 1 FROM WS-CONVERTED-AGE
+           END-IF
+
+           MOVE HR-EMP-ID          TO EMP-ID
+           MOVE HR-EMP-NAME        TO EMP-NAME
+           MOVE WS-CONVERTED-AGE   TO EMP-AGE
+           MOVE HR-MONTHLY-SALARY  TO EMP-SALARY
+           IF WS-DEPT-MATCH > 0
+               MOVE WS-DEPT-NAME(WS-DEPT-MATCH) TO EMP-DEPARTMENT
+           ELSE
+               MOVE HR-DEPT-CODE TO EMP-DEPARTMENT
+           END-IF
+           MOVE HR-HIRE-YEAR       TO HIRE-YEAR
+           MOVE HR-HIRE-MONTH      TO HIRE-MONTH
+           MOVE HR-HIRE-DAY        TO HIRE-DAY
+           IF HR-STATUS-ACTIVE
+               MOVE "A" TO EMP-STATUS
+           ELSE
+               MOVE "I" TO EMP-STATUS
+           END-IF
+           MOVE HR-CURRENCY-CODE   TO EMP-CURRENCY-CODE
+           MOVE SPACES             TO EMP-MANAGER-ID
+
+           WRITE EMPLOYEE-RECORD.
+
+       WRITE-REJECT-RECORD.
+           MOVE HR-EMP-ID     TO HR-REJECT-ID
+           MOVE HR-EMP-NAME   TO HR-REJECT-NOME
+           MOVE WS-MOTIVO     TO HR-REJECT-MOTIVO
+           WRITE HR-REJECT-RECORD.
+
+       DISPLAY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "=== RESUMO DA CONVERSAO ==="
+           DISPLAY "Total de registros lidos: " RECORD-COUNT
+           DISPLAY "Registros convertidos: " VALID-COUNT
+           DISPLAY "Registros com erro: " ERROR-COUNT
+           IF ERROR-COUNT > 0
+               DISPLAY "Registros rejeitados gravados em: "
+                       "hr_feed_rejects.dat"
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           PERFORM WRITE-JOB-LOG-ENTRY.
+
+       WRITE-JOB-LOG-ENTRY.
+           MOVE "HR-FEED-CONVERT" TO JRL-PROGRAM-NAME
+           ACCEPT JRL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT JRL-RUN-TIME FROM TIME
+           MOVE RECORD-COUNT TO JRL-RECORDS-PROCESSED
+           MOVE ERROR-COUNT  TO JRL-RECORDS-REJECTED
+           IF WS-HR-FEED-STATUS NOT = "00" OR
+              WS-EMPLOYEE-FILE-STATUS NOT = "00"
+               MOVE "ERRO" TO JRL-RETURN-STATUS
+           ELSE
+               MOVE "OK  " TO JRL-RETURN-STATUS
+           END-IF
+           PERFORM CALCULATE-ELAPSED-TIME
+           OPEN EXTEND JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT JOB-RUN-LOG-FILE
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG-FILE.
+
+      *> Segundos decorridos desde WS-HORA-INICIO ate JRL-RUN-TIME (ja
+      *> preenchido pelo ACCEPT acima); soma 86400 se a execucao
+      *> atravessou a meia-noite, para nao dar um elapsed negativo.
+       CALCULATE-ELAPSED-TIME.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (JRL-RUN-HOUR * 3600 + JRL-RUN-MINUTE * 60 +
+                JRL-RUN-SECOND) -
+               (WS-INICIO-HORA * 3600 + WS-INICIO-MINUTO * 60 +
+                WS-INICIO-SEGUNDO)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO JRL-ELAPSED-SECONDS
+           IF JRL-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT ROUNDED =
+                   RECORD-COUNT / JRL-ELAPSED-SECONDS
+           ELSE
+               MOVE RECORD-COUNT TO WS-THROUGHPUT
+           END-IF
+           DISPLAY "Tempo de execucao: " JRL-ELAPSED-SECONDS " segundo(s)"
+           DISPLAY "Vazao: " WS-THROUGHPUT " registros/segundo".
+
+       CLEANUP.
+           DISPLAY "Processamento concluido.".
+
+       COPY DATEVAL-RTN.
