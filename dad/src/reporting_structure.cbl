@@ -0,0 +1,331 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTING-STRUCTURE.
+       AUTHOR. SEU NOME.
+       DATE-WRITTEN. TODAY.
+
+      *> Le o extrato de funcionarios (enterprise.dat) e monta o
+      *> relatorio de estrutura organizacional: quantos subordinados
+      *> diretos cada gestor tem (EMP-MANAGER-ID) e quantas camadas de
+      *> gerencia existem entre a base e o topo da hierarquia - metrica
+      *> recorrente pedida pelo RH que, sem este programa, teria que
+      *> ser montada a mao a partir do arquivo bruto.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "../data/enterprise.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "reporting_structure.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "../data/job_run_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPLOYEE.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE            PIC X(80).
+
+       FD JOB-RUN-LOG-FILE.
+       COPY JOBLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+           05 WS-EMPLOYEE-FILE-STATUS  PIC XX.
+           05 WS-REPORT-FILE-STATUS    PIC XX.
+           05 WS-JOBLOG-FILE-STATUS    PIC XX.
+           05 WS-JRL-RETURN-STATUS     PIC X(4) VALUE "OK  ".
+           05 WS-EOF-FLAG              PIC X VALUE "N".
+               88 END-OF-FILE          VALUE "Y".
+               88 NOT-END-OF-FILE      VALUE "N".
+
+       01 WS-COUNTERS.
+           05 WS-TOTAL-EMPLOYEES  PIC 9(4) VALUE 0.
+           05 WS-TOTAL-MANAGERS   PIC 9(4) VALUE 0.
+           05 WS-TOTAL-LAYERS     PIC 99   VALUE 0.
+           05 WS-MAX-SPAN         PIC 999  VALUE 0.
+
+       01 WS-ORG-CONTROLS.
+           05 WS-EMP-ARRAY-COUNT PIC 9(4) VALUE 0.
+
+       01 WS-EMPLOYEE-ARRAY.
+           05 EMP-ARRAY-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-EMP-ARRAY-COUNT.
+               10 ARR-ID           PIC X(6).
+               10 ARR-NOME         PIC X(30).
+               10 ARR-MANAGER-ID   PIC X(6).
+               10 ARR-DIRECT-RPTS  PIC 999 VALUE 0.
+               10 ARR-LEVEL        PIC 99  VALUE 0.
+
+       01 WS-ORG-INDEXES.
+           05 WS-ORG-IDX-1        PIC 9(4).
+           05 WS-ORG-IDX-2        PIC 9(4).
+           05 WS-ORG-CHANGED      PIC X VALUE "N".
+               88 LEVELS-CHANGED  VALUE "Y".
+               88 LEVELS-STABLE   VALUE "N".
+           05 WS-ORG-PASS         PIC 9(4) VALUE 0.
+
+       01 WS-DATE-TIME.
+           05 WS-CURRENT-DATE.
+               10 WS-YEAR         PIC 9999.
+               10 WS-MONTH        PIC 99.
+               10 WS-DAY          PIC 99.
+           05 WS-CURRENT-TIME.
+               10 WS-HOUR         PIC 99.
+               10 WS-MINUTE       PIC 99.
+               10 WS-SECOND       PIC 99.
+
+       01 FORMATTED-COUNT         PIC ZZZ9.
+
+      *> Hora de termino (capturada em WRITE-JOB-LOG-ENTRY) usada com
+      *> WS-CURRENT-TIME (a hora de inicio) para medir o tempo de
+      *> execucao e a vazao gravados em JRL-ELAPSED-SECONDS junto com
+      *> o resto da entrada do log.
+       01 WS-HORA-FIM.
+           05 WS-FIM-HORA          PIC 99.
+           05 WS-FIM-MINUTO        PIC 99.
+           05 WS-FIM-SEGUNDO       PIC 99.
+
+       01 WS-ELAPSED-SECONDS       PIC S9(5).
+       01 WS-THROUGHPUT            PIC 9(5)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION
+           PERFORM LOAD-EMPLOYEE-ARRAY
+           PERFORM BUILD-SPAN-OF-CONTROL
+           PERFORM BUILD-MANAGEMENT-LAYERS
+           PERFORM WRITE-STRUCTURE-REPORT
+           PERFORM CLEANUP
+           GOBACK.
+
+       INITIALIZATION.
+           DISPLAY "=== ESTRUTURA ORGANIZACIONAL (SPAN-OF-CONTROL) ==="
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO CRITICO: enterprise.dat nao encontrado"
+               DISPLAY "FILE STATUS: " WS-EMPLOYEE-FILE-STATUS
+               MOVE "ERRO" TO WS-JRL-RETURN-STATUS
+               PERFORM WRITE-JOB-LOG-ENTRY
+               GOBACK
+           END-IF.
+
+       LOAD-EMPLOYEE-ARRAY.
+           MOVE 1 TO WS-EMP-ARRAY-COUNT
+           SET NOT-END-OF-FILE TO TRUE
+           PERFORM UNTIL END-OF-FILE
+               READ EMPLOYEE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM STORE-EMPLOYEE-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE
+           IF WS-TOTAL-EMPLOYEES > 0
+               MOVE WS-TOTAL-EMPLOYEES TO WS-EMP-ARRAY-COUNT
+           ELSE
+               MOVE 1 TO WS-EMP-ARRAY-COUNT
+           END-IF.
+
+       STORE-EMPLOYEE-ENTRY.
+           ADD 1 TO WS-TOTAL-EMPLOYEES
+           MOVE WS-TOTAL-EMPLOYEES TO WS-EMP-ARRAY-COUNT
+           MOVE EMP-ID          TO ARR-ID(WS-TOTAL-EMPLOYEES)
+           MOVE EMP-NAME        TO ARR-NOME(WS-TOTAL-EMPLOYEES)
+           MOVE EMP-MANAGER-ID  TO ARR-MANAGER-ID(WS-TOTAL-EMPLOYEES)
+           MOVE 0                TO ARR-DIRECT-RPTS(WS-TOTAL-EMPLOYEES)
+           MOVE 0                TO ARR-LEVEL(WS-TOTAL-EMPLOYEES).
+
+      *> Para cada funcionario, conta quantos outros registram
+      *> ARR-MANAGER-ID igual ao seu ARR-ID - o mesmo idioma de busca
+      *> linear em OCCURS que UPDATE-DEPARTMENT-STATS ja usa em
+      *> enterprise_demo.cbl, aplicado par a par em vez de contra uma
+      *> tabela de codigos.
+       BUILD-SPAN-OF-CONTROL.
+           PERFORM VARYING WS-ORG-IDX-1 FROM 1 BY 1
+                   UNTIL WS-ORG-IDX-1 > WS-TOTAL-EMPLOYEES
+               PERFORM VARYING WS-ORG-IDX-2 FROM 1 BY 1
+                       UNTIL WS-ORG-IDX-2 > WS-TOTAL-EMPLOYEES
+                   IF ARR-MANAGER-ID(WS-ORG-IDX-2) NOT = SPACES AND
+                      ARR-MANAGER-ID(WS-ORG-IDX-2) = ARR-ID(WS-ORG-IDX-1)
+                       ADD 1 TO ARR-DIRECT-RPTS(WS-ORG-IDX-1)
+                   END-IF
+               END-PERFORM
+               IF ARR-DIRECT-RPTS(WS-ORG-IDX-1) > 0
+                   ADD 1 TO WS-TOTAL-MANAGERS
+                   IF ARR-DIRECT-RPTS(WS-ORG-IDX-1) > WS-MAX-SPAN
+                       MOVE ARR-DIRECT-RPTS(WS-ORG-IDX-1) TO WS-MAX-SPAN
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> Camada 1 e quem nao tem gestor (topo da hierarquia); cada
+      *> funcionario seguinte fica uma camada abaixo do seu gestor.
+      *> Como a ordem do arquivo nao garante que um gestor apareca
+      *> antes de seus subordinados, o calculo e feito em passadas
+      *> sucessivas sobre a tabela inteira ate que nenhuma camada mude
+      *> mais - o mesmo estilo iterativo de convergencia por PERFORM
+      *> ja usado nas buscas lineares deste programa, sem recursao.
+       BUILD-MANAGEMENT-LAYERS.
+           PERFORM VARYING WS-ORG-IDX-1 FROM 1 BY 1
+                   UNTIL WS-ORG-IDX-1 > WS-TOTAL-EMPLOYEES
+               IF ARR-MANAGER-ID(WS-ORG-IDX-1) = SPACES
+                   MOVE 1 TO ARR-LEVEL(WS-ORG-IDX-1)
+               END-IF
+           END-PERFORM
+
+           SET LEVELS-CHANGED TO TRUE
+           MOVE 0 TO WS-ORG-PASS
+           PERFORM UNTIL LEVELS-STABLE OR WS-ORG-PASS > WS-TOTAL-EMPLOYEES
+               SET LEVELS-STABLE TO TRUE
+               ADD 1 TO WS-ORG-PASS
+               PERFORM VARYING WS-ORG-IDX-1 FROM 1 BY 1
+                       UNTIL WS-ORG-IDX-1 > WS-TOTAL-EMPLOYEES
+                   IF ARR-LEVEL(WS-ORG-IDX-1) = 0
+                       PERFORM RESOLVE-EMPLOYEE-LEVEL
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           MOVE 0 TO WS-TOTAL-LAYERS
+           PERFORM VARYING WS-ORG-IDX-1 FROM 1 BY 1
+                   UNTIL WS-ORG-IDX-1 > WS-TOTAL-EMPLOYEES
+               IF ARR-LEVEL(WS-ORG-IDX-1) > WS-TOTAL-LAYERS
+                   MOVE ARR-LEVEL(WS-ORG-IDX-1) TO WS-TOTAL-LAYERS
+               END-IF
+           END-PERFORM.
+
+       RESOLVE-EMPLOYEE-LEVEL.
+           PERFORM VARYING WS-ORG-IDX-2 FROM 1 BY 1
+                   UNTIL WS-ORG-IDX-2 > WS-TOTAL-EMPLOYEES
+               IF ARR-ID(WS-ORG-IDX-2) = ARR-MANAGER-ID(WS-ORG-IDX-1)
+                       AND ARR-LEVEL(WS-ORG-IDX-2) > 0
+                   COMPUTE ARR-LEVEL(WS-ORG-IDX-1) =
+                       ARR-LEVEL(WS-ORG-IDX-2) + 1
+                   SET LEVELS-CHANGED TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       WRITE-STRUCTURE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO: nao foi possivel gerar reporting_structure.txt"
+               MOVE "ERRO" TO WS-JRL-RETURN-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ALL "=" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "ESTRUTURA ORGANIZACIONAL / SPAN-OF-CONTROL"
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "GERADO EM: " WS-DAY "/" WS-MONTH "/" WS-YEAR
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "=" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "SUBORDINADOS DIRETOS POR GESTOR" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-ORG-IDX-1 FROM 1 BY 1
+                   UNTIL WS-ORG-IDX-1 > WS-TOTAL-EMPLOYEES
+               IF ARR-DIRECT-RPTS(WS-ORG-IDX-1) > 0
+                   MOVE ARR-DIRECT-RPTS(WS-ORG-IDX-1) TO FORMATTED-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING ARR-ID(WS-ORG-IDX-1) " " ARR-NOME(WS-ORG-IDX-1)
+                          " - " FORMATTED-COUNT " subordinado(s) direto(s)"
+                          DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "RESUMO DA HIERARQUIA" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total de funcionarios: " WS-TOTAL-EMPLOYEES
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total de gestores (com subordinados diretos): "
+                  WS-TOTAL-MANAGERS
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Maior span de controle: " WS-MAX-SPAN
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Camadas de gerencia (do topo a base): " WS-TOTAL-LAYERS
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE ALL "=" TO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE REPORT-FILE
+           DISPLAY "Relatorio gerado: reporting_structure.txt".
+
+       CLEANUP.
+           DISPLAY " "
+           DISPLAY "Total de funcionarios processados: " WS-TOTAL-EMPLOYEES
+           DISPLAY "Total de gestores: " WS-TOTAL-MANAGERS
+           DISPLAY "Camadas de gerencia: " WS-TOTAL-LAYERS
+           PERFORM WRITE-JOB-LOG-ENTRY.
+
+       WRITE-JOB-LOG-ENTRY.
+           MOVE "REPORTING-STRUCTURE" TO JRL-PROGRAM-NAME
+           MOVE WS-CURRENT-DATE TO JRL-RUN-DATE
+           MOVE WS-CURRENT-TIME TO JRL-RUN-TIME
+           MOVE WS-TOTAL-EMPLOYEES TO JRL-RECORDS-PROCESSED
+           MOVE 0 TO JRL-RECORDS-REJECTED
+           MOVE WS-JRL-RETURN-STATUS TO JRL-RETURN-STATUS
+           PERFORM CALCULATE-ELAPSED-TIME
+           OPEN EXTEND JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT JOB-RUN-LOG-FILE
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG-FILE.
+
+      *> Segundos decorridos entre WS-CURRENT-TIME (hora de inicio) e
+      *> WS-HORA-FIM (capturada agora); soma 86400 se a execucao
+      *> atravessou a meia-noite, para nao dar um elapsed negativo.
+       CALCULATE-ELAPSED-TIME.
+           ACCEPT WS-HORA-FIM FROM TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-FIM-HORA * 3600 + WS-FIM-MINUTO * 60 +
+                WS-FIM-SEGUNDO) -
+               (WS-HOUR * 3600 + WS-MINUTE * 60 + WS-SECOND)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO JRL-ELAPSED-SECONDS
+           IF JRL-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT ROUNDED =
+                   WS-TOTAL-EMPLOYEES / JRL-ELAPSED-SECONDS
+           ELSE
+               MOVE WS-TOTAL-EMPLOYEES TO WS-THROUGHPUT
+           END-IF
+           DISPLAY "Tempo de execucao: " JRL-ELAPSED-SECONDS " segundo(s)"
+           DISPLAY "Vazao: " WS-THROUGHPUT " registros/segundo".
