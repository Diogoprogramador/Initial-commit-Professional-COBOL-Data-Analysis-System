@@ -0,0 +1,401 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MAINTENANCE.
+       AUTHOR. SEU NOME.
+       DATE-WRITTEN. TODAY.
+
+      *> Aplica um arquivo de transacoes diario (inclusao/alteracao/
+      *> desligamento) contra o EMPLOYEE-MASTER-FILE indexado por
+      *> EMP-ID, registra cada transacao no log de auditoria e, ao
+      *> final, regrava enterprise.dat a partir do mestre atualizado -
+      *> assim o extrato sequencial usado pelos relatorios (ENTERPRISE-
+      *> DEMO, ENTERPRISE-SIMPLE, REPORT-GENERATOR) sempre reflete o
+      *> resultado do dia.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "../data/employee_transactions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "../data/employee_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-EMP-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT EMPLOYEE-FILE ASSIGN TO "../data/enterprise.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "../data/employee_maintenance_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT ACCESS-CONTROL-FILE ASSIGN TO "access_control.parm"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TRANS-CODE          PIC X.
+               88 TRANS-ADD       VALUE "A".
+               88 TRANS-CHANGE    VALUE "C".
+               88 TRANS-TERMINATE VALUE "T".
+           05 TRANS-EMP-ID        PIC X(6).
+           05 TRANS-EMP-NAME      PIC X(30).
+           05 TRANS-EMP-AGE       PIC 99.
+           05 TRANS-EMP-SALARY    PIC 9(8)V99.
+           05 TRANS-EMP-DEPARTMENT PIC X(20).
+           05 TRANS-EMP-HIRE-DATE.
+               10 TRANS-HIRE-YEAR  PIC 9999.
+               10 TRANS-HIRE-MONTH PIC 99.
+               10 TRANS-HIRE-DAY   PIC 99.
+           05 TRANS-CURRENCY-CODE PIC X(3).
+           05 TRANS-MANAGER-ID    PIC X(6).
+      *> Perfil de quem submeteu a transacao (RH, GER, CONS, etc.),
+      *> conferido contra access_control.parm em CHECK-ACCESS antes de
+      *> a transacao ser aplicada. Acrescentado ao final do layout -
+      *> arquivos de transacao antigos sem este campo chegam com
+      *> espacos e sao tratados como do perfil de confianca "RH".
+           05 TRANS-USER-ROLE     PIC X(4).
+
+       FD EMPLOYEE-MASTER-FILE.
+       COPY EMPMST.
+
+       FD EMPLOYEE-FILE.
+       COPY EMPLOYEE.
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-LINE          PIC X(80).
+
+      *> Lista de controle de acesso: cada linha traz um perfil e os
+      *> codigos de transacao (A/C/T) que ele pode executar; perfil nao
+      *> listado ou codigo ausente na lista bloqueia a transacao.
+       FD ACCESS-CONTROL-FILE.
+       01 ACL-PARM-RECORD.
+           05 ACL-ROLE            PIC X(4).
+           05 FILLER              PIC X.
+           05 ACL-ALLOWED-CODES   PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+           05 WS-TRANS-FILE-STATUS     PIC XX.
+           05 WS-MASTER-FILE-STATUS    PIC XX.
+           05 WS-EMPLOYEE-FILE-STATUS  PIC XX.
+           05 WS-AUDIT-FILE-STATUS     PIC XX.
+           05 WS-ACL-FILE-STATUS       PIC XX.
+           05 WS-EOF-FLAG              PIC X VALUE "N".
+               88 END-OF-FILE          VALUE "Y".
+               88 NOT-END-OF-FILE      VALUE "N".
+
+       01 WS-ACL-TABLE.
+           05 WS-ACL-QTDE          PIC 99 VALUE 0.
+           05 WS-ACL-ENTRADAS OCCURS 10 TIMES.
+               10 WS-ACL-ROLE          PIC X(4).
+               10 WS-ACL-CODES         PIC X(3).
+
+       01 WS-ACL-INDEX             PIC 99.
+       01 WS-ACL-MATCH             PIC 99 VALUE 0.
+       01 WS-TRANS-ROLE            PIC X(4).
+       01 WS-ACCESS-FLAG           PIC X VALUE "Y".
+           88 ACCESS-GRANTED       VALUE "Y".
+           88 ACCESS-DENIED        VALUE "N".
+
+       01 WS-COUNTERS.
+           05 WS-TRANS-READ       PIC 999 VALUE 0.
+           05 WS-ADDS-APPLIED     PIC 999 VALUE 0.
+           05 WS-CHANGES-APPLIED  PIC 999 VALUE 0.
+           05 WS-TERMS-APPLIED    PIC 999 VALUE 0.
+           05 WS-TRANS-REJECTED   PIC 999 VALUE 0.
+           05 WS-RECORDS-EXPORTED PIC 999 VALUE 0.
+
+       01 WS-DATE-TIME.
+           05 WS-CURRENT-DATE.
+               10 WS-YEAR         PIC 9999.
+               10 WS-MONTH        PIC 99.
+               10 WS-DAY          PIC 99.
+           05 WS-CURRENT-TIME.
+               10 WS-HOUR         PIC 99.
+               10 WS-MINUTE       PIC 99.
+               10 WS-SECOND       PIC 99.
+
+       01 WS-AUDIT-RESULT         PIC X(10).
+
+       COPY DATEVAL.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION
+           PERFORM APPLY-TRANSACTIONS
+           PERFORM EXPORT-EMPLOYEE-FILE
+           PERFORM CLEANUP
+           GOBACK.
+
+       INITIALIZATION.
+           DISPLAY "=== MANUTENCAO DE FUNCIONARIOS ==="
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO CRITICO: arquivo de transacoes nao encontrado"
+               DISPLAY "FILE STATUS: " WS-TRANS-FILE-STATUS
+               GOBACK
+           END-IF
+
+           OPEN I-O EMPLOYEE-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO CRITICO: employee_master.dat nao encontrado"
+               DISPLAY "FILE STATUS: " WS-MASTER-FILE-STATUS
+               CLOSE TRANSACTION-FILE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO CRITICO: nao foi possivel abrir o log de auditoria"
+               DISPLAY "FILE STATUS: " WS-AUDIT-FILE-STATUS
+               CLOSE TRANSACTION-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               GOBACK
+           END-IF
+
+           PERFORM LOAD-ACCESS-CONTROL.
+
+       LOAD-ACCESS-CONTROL.
+           OPEN INPUT ACCESS-CONTROL-FILE
+           IF WS-ACL-FILE-STATUS = "00"
+               PERFORM UNTIL WS-ACL-FILE-STATUS NOT = "00"
+                   READ ACCESS-CONTROL-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-ACL-QTDE
+                           MOVE ACL-ROLE          TO WS-ACL-ROLE(WS-ACL-QTDE)
+                           MOVE ACL-ALLOWED-CODES TO WS-ACL-CODES(WS-ACL-QTDE)
+                   END-READ
+               END-PERFORM
+               CLOSE ACCESS-CONTROL-FILE
+               DISPLAY "Perfis de acesso cadastrados: " WS-ACL-QTDE
+           ELSE
+               DISPLAY "Aviso: access_control.parm nao encontrado, "
+                       "controle de acesso por perfil nao sera aplicado"
+           END-IF.
+
+       APPLY-TRANSACTIONS.
+           PERFORM UNTIL END-OF-FILE
+               READ TRANSACTION-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE.
+
+       PROCESS-TRANSACTION.
+           ADD 1 TO WS-TRANS-READ
+           PERFORM CHECK-ACCESS
+           IF ACCESS-DENIED
+               MOVE "NEGADA" TO WS-AUDIT-RESULT
+               ADD 1 TO WS-TRANS-REJECTED
+               PERFORM WRITE-AUDIT-LINE
+           ELSE
+               EVALUATE TRUE
+                   WHEN TRANS-ADD
+                       PERFORM APPLY-ADD-TRANSACTION
+                   WHEN TRANS-CHANGE
+                       PERFORM APPLY-CHANGE-TRANSACTION
+                   WHEN TRANS-TERMINATE
+                       PERFORM APPLY-TERMINATE-TRANSACTION
+                   WHEN OTHER
+                       MOVE "REJEITADA" TO WS-AUDIT-RESULT
+                       ADD 1 TO WS-TRANS-REJECTED
+                       PERFORM WRITE-AUDIT-LINE
+               END-EVALUATE
+           END-IF.
+
+      *> Confere se o perfil que submeteu a transacao (TRANS-USER-ROLE)
+      *> pode executar o codigo de transacao pedido, contra a lista
+      *> carregada de access_control.parm. Perfil em branco (arquivo de
+      *> transacao anterior a este campo) e tratado como o perfil de
+      *> confianca "RH"; sem access_control.parm cadastrado, o
+      *> controle de acesso fica desativado e tudo e permitido, como
+      *> acontecia antes deste campo existir.
+       CHECK-ACCESS.
+           SET ACCESS-GRANTED TO TRUE
+           IF WS-ACL-QTDE > 0
+               MOVE TRANS-USER-ROLE TO WS-TRANS-ROLE
+               IF WS-TRANS-ROLE = SPACES
+                   MOVE "RH" TO WS-TRANS-ROLE
+               END-IF
+               MOVE 0 TO WS-ACL-MATCH
+               PERFORM VARYING WS-ACL-INDEX FROM 1 BY 1
+                       UNTIL WS-ACL-INDEX > WS-ACL-QTDE
+                   IF WS-ACL-ROLE(WS-ACL-INDEX) = WS-TRANS-ROLE
+                       MOVE WS-ACL-INDEX TO WS-ACL-MATCH
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-ACL-MATCH = 0
+                   SET ACCESS-DENIED TO TRUE
+               ELSE
+                   IF WS-ACL-CODES(WS-ACL-MATCH) (1:1) NOT = TRANS-CODE
+                      AND WS-ACL-CODES(WS-ACL-MATCH) (2:1) NOT = TRANS-CODE
+                      AND WS-ACL-CODES(WS-ACL-MATCH) (3:1) NOT = TRANS-CODE
+                       SET ACCESS-DENIED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPLY-ADD-TRANSACTION.
+           PERFORM VALIDATE-TRANS-HIRE-DATE
+           IF DATE-VAL-IS-INVALID
+               ADD 1 TO WS-TRANS-REJECTED
+               MOVE "REJEITADA" TO WS-AUDIT-RESULT
+           ELSE
+               MOVE TRANS-EMP-ID         TO MST-EMP-ID
+               MOVE TRANS-EMP-NAME       TO MST-EMP-NAME
+               MOVE TRANS-EMP-AGE        TO MST-EMP-AGE
+               MOVE TRANS-EMP-SALARY     TO MST-EMP-SALARY
+               MOVE TRANS-EMP-DEPARTMENT TO MST-EMP-DEPARTMENT
+               MOVE TRANS-HIRE-YEAR      TO MST-HIRE-YEAR
+               MOVE TRANS-HIRE-MONTH     TO MST-HIRE-MONTH
+               MOVE TRANS-HIRE-DAY       TO MST-HIRE-DAY
+               MOVE TRANS-CURRENCY-CODE  TO MST-CURRENCY-CODE
+               MOVE TRANS-MANAGER-ID     TO MST-MANAGER-ID
+               MOVE "A"                  TO MST-EMP-STATUS
+
+               WRITE EMPLOYEE-MASTER-RECORD
+               IF WS-MASTER-FILE-STATUS = "00"
+                   ADD 1 TO WS-ADDS-APPLIED
+                   MOVE "INCLUIDO" TO WS-AUDIT-RESULT
+               ELSE
+                   ADD 1 TO WS-TRANS-REJECTED
+                   MOVE "REJEITADA" TO WS-AUDIT-RESULT
+               END-IF
+           END-IF
+           PERFORM WRITE-AUDIT-LINE.
+
+      *> Data de admissao invalida (mes/dia fora de faixa, 29/02 fora
+      *> de ano bissexto etc.) rejeita a transacao antes de tocar o
+      *> mestre, em vez de gravar uma data de calendario inexistente.
+       VALIDATE-TRANS-HIRE-DATE.
+           MOVE TRANS-HIRE-YEAR  TO DATE-VAL-YEAR
+           MOVE TRANS-HIRE-MONTH TO DATE-VAL-MONTH
+           MOVE TRANS-HIRE-DAY   TO DATE-VAL-DAY
+           PERFORM DATE-VAL-VALIDATE.
+
+       APPLY-CHANGE-TRANSACTION.
+           MOVE TRANS-EMP-ID TO MST-EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-TRANS-REJECTED
+                   MOVE "REJEITADA" TO WS-AUDIT-RESULT
+               NOT INVALID KEY
+                   PERFORM VALIDATE-TRANS-HIRE-DATE
+                   IF DATE-VAL-IS-INVALID
+                       ADD 1 TO WS-TRANS-REJECTED
+                       MOVE "REJEITADA" TO WS-AUDIT-RESULT
+                   ELSE
+                       MOVE TRANS-EMP-NAME       TO MST-EMP-NAME
+                       MOVE TRANS-EMP-AGE        TO MST-EMP-AGE
+                       MOVE TRANS-EMP-SALARY     TO MST-EMP-SALARY
+                       MOVE TRANS-EMP-DEPARTMENT TO MST-EMP-DEPARTMENT
+                       MOVE TRANS-HIRE-YEAR      TO MST-HIRE-YEAR
+                       MOVE TRANS-HIRE-MONTH     TO MST-HIRE-MONTH
+                       MOVE TRANS-HIRE-DAY       TO MST-HIRE-DAY
+                       MOVE TRANS-CURRENCY-CODE  TO MST-CURRENCY-CODE
+                       MOVE TRANS-MANAGER-ID     TO MST-MANAGER-ID
+                       REWRITE EMPLOYEE-MASTER-RECORD
+                       IF WS-MASTER-FILE-STATUS = "00"
+                           ADD 1 TO WS-CHANGES-APPLIED
+                           MOVE "ALTERADO" TO WS-AUDIT-RESULT
+                       ELSE
+                           ADD 1 TO WS-TRANS-REJECTED
+                           MOVE "REJEITADA" TO WS-AUDIT-RESULT
+                       END-IF
+                   END-IF
+           END-READ
+           PERFORM WRITE-AUDIT-LINE.
+
+       APPLY-TERMINATE-TRANSACTION.
+           MOVE TRANS-EMP-ID TO MST-EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-TRANS-REJECTED
+                   MOVE "REJEITADA" TO WS-AUDIT-RESULT
+               NOT INVALID KEY
+                   MOVE "I" TO MST-EMP-STATUS
+                   REWRITE EMPLOYEE-MASTER-RECORD
+                   IF WS-MASTER-FILE-STATUS = "00"
+                       ADD 1 TO WS-TERMS-APPLIED
+                       MOVE "DESLIGADO" TO WS-AUDIT-RESULT
+                   ELSE
+                       ADD 1 TO WS-TRANS-REJECTED
+                       MOVE "REJEITADA" TO WS-AUDIT-RESULT
+                   END-IF
+           END-READ
+           PERFORM WRITE-AUDIT-LINE.
+
+       WRITE-AUDIT-LINE.
+           MOVE SPACES TO AUDIT-LOG-LINE
+           STRING WS-YEAR "-" WS-MONTH "-" WS-DAY " "
+                  TRANS-CODE " " TRANS-EMP-ID " " WS-AUDIT-RESULT
+                  DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE.
+
+       EXPORT-EMPLOYEE-FILE.
+           OPEN OUTPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO CRITICO: nao foi possivel regravar enterprise.dat"
+               DISPLAY "FILE STATUS: " WS-EMPLOYEE-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           SET NOT-END-OF-FILE TO TRUE
+           MOVE LOW-VALUES TO MST-EMP-ID
+           START EMPLOYEE-MASTER-FILE KEY IS NOT LESS THAN MST-EMP-ID
+               INVALID KEY SET END-OF-FILE TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-FILE
+               READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM EXPORT-ONE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE.
+
+       EXPORT-ONE-RECORD.
+           MOVE MST-EMP-ID         TO EMP-ID
+           MOVE MST-EMP-NAME       TO EMP-NAME
+           MOVE MST-EMP-AGE        TO EMP-AGE
+           MOVE MST-EMP-SALARY     TO EMP-SALARY
+           MOVE MST-EMP-DEPARTMENT TO EMP-DEPARTMENT
+           MOVE MST-HIRE-YEAR      TO HIRE-YEAR
+           MOVE MST-HIRE-MONTH     TO HIRE-MONTH
+           MOVE MST-HIRE-DAY       TO HIRE-DAY
+           MOVE MST-EMP-STATUS     TO EMP-STATUS
+           MOVE MST-CURRENCY-CODE  TO EMP-CURRENCY-CODE
+           MOVE MST-MANAGER-ID     TO EMP-MANAGER-ID
+           WRITE EMPLOYEE-RECORD
+           ADD 1 TO WS-RECORDS-EXPORTED.
+
+       CLEANUP.
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE AUDIT-LOG-FILE
+           DISPLAY "Transacoes lidas: " WS-TRANS-READ
+           DISPLAY "Inclusoes aplicadas: " WS-ADDS-APPLIED
+           DISPLAY "Alteracoes aplicadas: " WS-CHANGES-APPLIED
+           DISPLAY "Desligamentos aplicados: " WS-TERMS-APPLIED
+           DISPLAY "Transacoes rejeitadas: " WS-TRANS-REJECTED
+           DISPLAY "Registros exportados para enterprise.dat: "
+                   WS-RECORDS-EXPORTED.
+
+       COPY DATEVAL-RTN.
