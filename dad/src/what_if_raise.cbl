@@ -0,0 +1,385 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. WHAT-IF-RAISE.
+       AUTHOR. SEU NOME.
+       DATE-WRITTEN. TODAY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "../data/enterprise.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+           SELECT RAISE-PARM-FILE ASSIGN TO "raise.parm"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAISE-PARM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "raise_projection.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "../data/job_run_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPLOYEE.
+
+       FD RAISE-PARM-FILE.
+       COPY RAISEPARM.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE       PIC X(100).
+
+       FD JOB-RUN-LOG-FILE.
+       COPY JOBLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+           05 WS-EMPLOYEE-FILE-STATUS  PIC XX.
+           05 WS-RAISE-PARM-STATUS     PIC XX.
+           05 WS-REPORT-FILE-STATUS    PIC XX.
+           05 WS-JOBLOG-FILE-STATUS    PIC XX.
+           05 WS-EOF-FLAG              PIC X VALUE "N".
+           05 WS-ERROR-FLAG            PIC X VALUE "N".
+
+       01 WS-RAISE-TABLE.
+           05 WS-RAISE-QTDE       PIC 99 VALUE 0.
+           05 WS-RAISE-ENTRADAS OCCURS 20 TIMES.
+               10 WS-RAISE-DEPT       PIC X(20).
+               10 WS-RAISE-PCT        PIC 99V99.
+
+       01 WS-RAISE-DEFAULT-PCT     PIC 99V99 VALUE 0.
+       01 WS-RAISE-DEFAULT-FOUND   PIC X VALUE "N".
+       01 WS-RAISE-INDEX           PIC 99.
+       01 WS-APPLIED-PCT           PIC 99V99.
+
+       01 WS-HEADERS.
+           05 TITLE-1        PIC X(100) VALUE
+                   "SIMULACAO DE REAJUSTE SALARIAL - EMPRESA ABC".
+           05 SEPARATOR      PIC X(100) VALUE
+                   "====================================================================================================".
+           05 HEADER-TABLE   PIC X(100) VALUE
+                   "ID     NOME                           DEPARTAMENTO         PCT   ATUAL       PROJETADO       MOE".
+
+       01 WS-REPORT-DATA.
+           05 RPT-ID         PIC X(6).
+           05 RPT-NOME       PIC X(30).
+           05 RPT-DEPT       PIC X(20).
+           05 RPT-SALARIO-ATUAL      PIC 9(8)V99.
+           05 RPT-SALARIO-PROJETADO  PIC 9(8)V99.
+           05 RPT-CURRENCY           PIC X(3).
+
+       01 WS-FORMATS.
+           05 FORMATTED-PCT        PIC Z9,99.
+           05 FORMATTED-SALARY-1   PIC Z(7)9,99.
+           05 FORMATTED-SALARY-2   PIC Z(7)9,99.
+
+       01 WS-COUNTERS.
+           05 RECORD-COUNT    PIC 999 VALUE 0.
+
+       01 WS-TOTALS.
+           05 TOTAL-CURRENT-SALARY    PIC 9(10)V99 USAGE COMP-3 VALUE 0.
+           05 TOTAL-PROJECTED-SALARY  PIC 9(10)V99 USAGE COMP-3 VALUE 0.
+           05 TOTAL-RAISE-AMOUNT      PIC S9(10)V99 USAGE COMP-3 VALUE 0.
+
+       01 WS-CURRENCY-STATS.
+           05 CURR-COUNTS OCCURS 5 TIMES.
+               10 CURR-CODE          PIC X(3).
+               10 CURR-TOTAL         PIC 9(4).
+               10 CURR-SUM-ATUAL     PIC 9(10)V99 USAGE COMP-3.
+               10 CURR-SUM-PROJETADO PIC 9(10)V99 USAGE COMP-3.
+           05 WS-CURR-INDEX          PIC 99.
+           05 WS-CURR-COUNT-USED     PIC 99 VALUE 0.
+
+       01 WS-DATE-TIME.
+           05 CURRENT-DATE.
+               10 WS-YEAR     PIC 9999.
+               10 WS-MONTH    PIC 99.
+               10 WS-DAY      PIC 99.
+           05 CURRENT-TIME.
+               10 WS-HOUR     PIC 99.
+               10 WS-MINUTE   PIC 99.
+               10 WS-SECOND   PIC 99.
+
+      *> Hora de termino (capturada em WRITE-JOB-LOG-ENTRY) usada com
+      *> CURRENT-TIME (a hora de inicio) para medir o tempo de
+      *> execucao e a vazao gravados em JRL-ELAPSED-SECONDS junto com
+      *> o resto da entrada do log.
+       01 WS-HORA-FIM.
+           05 WS-FIM-HORA     PIC 99.
+           05 WS-FIM-MINUTO   PIC 99.
+           05 WS-FIM-SEGUNDO  PIC 99.
+
+       01 WS-ELAPSED-SECONDS  PIC S9(5).
+       01 WS-THROUGHPUT       PIC 9(5)V99.
+
+       COPY MONEYFMT.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION
+           PERFORM LOAD-RAISE-PARMS
+           IF WS-ERROR-FLAG NOT = "Y"
+               PERFORM GENERATE-PROJECTION-REPORT
+               PERFORM DISPLAY-SUMMARY
+           END-IF
+           PERFORM WRITE-JOB-LOG-ENTRY
+           GOBACK.
+
+       INITIALIZATION.
+           DISPLAY "=== SIMULACAO DE REAJUSTE SALARIAL ==="
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT CURRENT-TIME FROM TIME
+           INITIALIZE WS-CURRENCY-STATS.
+
+       LOAD-RAISE-PARMS.
+           OPEN INPUT RAISE-PARM-FILE
+           IF WS-RAISE-PARM-STATUS = "00"
+               PERFORM UNTIL WS-RAISE-PARM-STATUS NOT = "00"
+                   READ RAISE-PARM-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           PERFORM STORE-RAISE-PARM
+                   END-READ
+               END-PERFORM
+               CLOSE RAISE-PARM-FILE
+               DISPLAY "Faixas de reajuste carregadas: " WS-RAISE-QTDE
+           ELSE
+               DISPLAY "ERRO: arquivo raise.parm nao encontrado"
+               MOVE "Y" TO WS-ERROR-FLAG
+           END-IF.
+
+       STORE-RAISE-PARM.
+           IF RAISE-PARM-DEPT = "ALL"
+               MOVE RAISE-PARM-PCT TO WS-RAISE-DEFAULT-PCT
+               MOVE "Y" TO WS-RAISE-DEFAULT-FOUND
+           ELSE
+               ADD 1 TO WS-RAISE-QTDE
+               MOVE RAISE-PARM-DEPT TO WS-RAISE-DEPT(WS-RAISE-QTDE)
+               MOVE RAISE-PARM-PCT TO WS-RAISE-PCT(WS-RAISE-QTDE)
+           END-IF.
+
+       GENERATE-PROJECTION-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO: Nao foi possivel criar raise_projection.txt"
+               MOVE "Y" TO WS-ERROR-FLAG
+           ELSE
+               PERFORM WRITE-REPORT-HEADER
+               PERFORM WRITE-REPORT-BODY
+               PERFORM WRITE-REPORT-FOOTER
+               CLOSE REPORT-FILE
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           WRITE REPORT-LINE FROM SEPARATOR
+           WRITE REPORT-LINE FROM TITLE-1
+           WRITE REPORT-LINE FROM SEPARATOR
+           WRITE REPORT-LINE FROM HEADER-TABLE
+           WRITE REPORT-LINE FROM SEPARATOR.
+
+       WRITE-REPORT-BODY.
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO: Arquivo nao encontrado: enterprise.dat"
+               MOVE "Y" TO WS-ERROR-FLAG
+           ELSE
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ EMPLOYEE-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM PROJECT-EMPLOYEE-RAISE
+                           PERFORM WRITE-PROJECTION-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-FILE
+           END-IF.
+
+       PROJECT-EMPLOYEE-RAISE.
+           MOVE EMP-ID          TO RPT-ID
+           MOVE EMP-NAME        TO RPT-NOME
+           MOVE EMP-DEPARTMENT  TO RPT-DEPT
+           MOVE EMP-SALARY      TO RPT-SALARIO-ATUAL
+           MOVE EMP-CURRENCY-CODE TO RPT-CURRENCY
+           PERFORM LOOKUP-RAISE-PCT
+           COMPUTE RPT-SALARIO-PROJETADO =
+               RPT-SALARIO-ATUAL * (1 + WS-APPLIED-PCT / 100)
+           ADD 1 TO RECORD-COUNT
+           ADD RPT-SALARIO-ATUAL TO TOTAL-CURRENT-SALARY
+               ON SIZE ERROR
+                   DISPLAY "AVISO: TOTAL-CURRENT-SALARY excedeu a "
+                           "capacidade do acumulador - folha atual "
+                           "subestimada"
+                   MOVE 4 TO RETURN-CODE
+           END-ADD
+           ADD RPT-SALARIO-PROJETADO TO TOTAL-PROJECTED-SALARY
+               ON SIZE ERROR
+                   DISPLAY "AVISO: TOTAL-PROJECTED-SALARY excedeu a "
+                           "capacidade do acumulador - folha projetada "
+                           "subestimada"
+                   MOVE 4 TO RETURN-CODE
+           END-ADD
+           PERFORM UPDATE-CURRENCY-STATS.
+
+       UPDATE-CURRENCY-STATS.
+           PERFORM VARYING WS-CURR-INDEX FROM 1 BY 1
+                   UNTIL WS-CURR-INDEX > 5
+               IF CURR-CODE(WS-CURR-INDEX) = RPT-CURRENCY
+                   ADD 1 TO CURR-TOTAL(WS-CURR-INDEX)
+                   ADD RPT-SALARIO-ATUAL TO CURR-SUM-ATUAL(WS-CURR-INDEX)
+                   ADD RPT-SALARIO-PROJETADO
+                       TO CURR-SUM-PROJETADO(WS-CURR-INDEX)
+                   EXIT PERFORM
+               END-IF
+               IF CURR-CODE(WS-CURR-INDEX) = SPACES
+                   MOVE RPT-CURRENCY TO CURR-CODE(WS-CURR-INDEX)
+                   ADD 1 TO CURR-TOTAL(WS-CURR-INDEX)
+                   ADD RPT-SALARIO-ATUAL TO CURR-SUM-ATUAL(WS-CURR-INDEX)
+                   ADD RPT-SALARIO-PROJETADO
+                       TO CURR-SUM-PROJETADO(WS-CURR-INDEX)
+                   ADD 1 TO WS-CURR-COUNT-USED
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       LOOKUP-RAISE-PCT.
+           MOVE WS-RAISE-DEFAULT-PCT TO WS-APPLIED-PCT
+           PERFORM VARYING WS-RAISE-INDEX FROM 1 BY 1
+                   UNTIL WS-RAISE-INDEX > WS-RAISE-QTDE
+               IF WS-RAISE-DEPT(WS-RAISE-INDEX) = RPT-DEPT
+                   MOVE WS-RAISE-PCT(WS-RAISE-INDEX) TO WS-APPLIED-PCT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       WRITE-PROJECTION-RECORD.
+           MOVE WS-APPLIED-PCT TO FORMATTED-PCT
+           MOVE RPT-SALARIO-ATUAL TO FORMATTED-SALARY-1
+           MOVE RPT-SALARIO-PROJETADO TO FORMATTED-SALARY-2
+           MOVE SPACES TO REPORT-LINE
+           STRING RPT-ID DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  RPT-NOME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  RPT-DEPT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FORMATTED-PCT DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  FORMATTED-SALARY-1 DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  FORMATTED-SALARY-2 DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  RPT-CURRENCY DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       WRITE-REPORT-FOOTER.
+           COMPUTE TOTAL-RAISE-AMOUNT =
+               TOTAL-PROJECTED-SALARY - TOTAL-CURRENT-SALARY
+           WRITE REPORT-LINE FROM SEPARATOR
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAIS ABAIXO EM VALOR NOMINAL, MOEDA MISTA - "
+                  "VER QUEBRA POR MOEDA" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL DE FUNCIONARIOS: " RECORD-COUNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE TOTAL-CURRENT-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO REPORT-LINE
+           STRING "FOLHA ATUAL: " MONEY-FMT-OUTPUT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE TOTAL-PROJECTED-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO REPORT-LINE
+           STRING "FOLHA PROJETADA: " MONEY-FMT-OUTPUT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE TOTAL-RAISE-AMOUNT TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO REPORT-LINE
+           STRING "IMPACTO NO ORCAMENTO: " MONEY-FMT-OUTPUT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM SEPARATOR
+           MOVE SPACES TO REPORT-LINE
+           STRING "ANALISE POR MOEDA" DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-CURR-INDEX FROM 1 BY 1
+                   UNTIL WS-CURR-INDEX > WS-CURR-COUNT-USED
+               MOVE CURR-CODE(WS-CURR-INDEX) TO MONEY-FMT-CURRENCY
+               MOVE CURR-SUM-ATUAL(WS-CURR-INDEX) TO MONEY-FMT-INPUT
+               PERFORM FORMAT-CURRENCY
+               MOVE SPACES TO REPORT-LINE
+               STRING CURR-CODE(WS-CURR-INDEX) DELIMITED BY SIZE
+                      ": " DELIMITED BY SIZE
+                      CURR-TOTAL(WS-CURR-INDEX) DELIMITED BY SIZE
+                      " funcionarios, Atual: " DELIMITED BY SIZE
+                      MONEY-FMT-OUTPUT DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE CURR-SUM-PROJETADO(WS-CURR-INDEX) TO MONEY-FMT-INPUT
+               PERFORM FORMAT-CURRENCY
+               MOVE SPACES TO REPORT-LINE
+               STRING "        Projetado: " DELIMITED BY SIZE
+                      MONEY-FMT-OUTPUT DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM
+           WRITE REPORT-LINE FROM SEPARATOR.
+
+       DISPLAY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "=== SIMULACAO CONCLUIDA ==="
+           DISPLAY "Arquivo gerado: raise_projection.txt"
+           DISPLAY "Total de funcionarios simulados: " RECORD-COUNT.
+
+       WRITE-JOB-LOG-ENTRY.
+           MOVE "WHAT-IF-RAISE"   TO JRL-PROGRAM-NAME
+           MOVE CURRENT-DATE TO JRL-RUN-DATE
+           MOVE CURRENT-TIME TO JRL-RUN-TIME
+           MOVE RECORD-COUNT TO JRL-RECORDS-PROCESSED
+           MOVE 0            TO JRL-RECORDS-REJECTED
+           IF WS-ERROR-FLAG = "Y"
+               MOVE "ERRO" TO JRL-RETURN-STATUS
+           ELSE
+               MOVE "OK  " TO JRL-RETURN-STATUS
+           END-IF
+           PERFORM CALCULATE-ELAPSED-TIME
+           OPEN EXTEND JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT JOB-RUN-LOG-FILE
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG-FILE.
+
+      *> Segundos decorridos entre CURRENT-TIME (hora de inicio) e
+      *> WS-HORA-FIM (capturada agora); soma 86400 se a execucao
+      *> atravessou a meia-noite, para nao dar um elapsed negativo.
+       CALCULATE-ELAPSED-TIME.
+           ACCEPT WS-HORA-FIM FROM TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-FIM-HORA * 3600 + WS-FIM-MINUTO * 60 +
+                WS-FIM-SEGUNDO) -
+               (WS-HOUR * 3600 + WS-MINUTE * 60 + WS-SECOND)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO JRL-ELAPSED-SECONDS
+           IF JRL-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT ROUNDED =
+                   RECORD-COUNT / JRL-ELAPSED-SECONDS
+           ELSE
+               MOVE RECORD-COUNT TO WS-THROUGHPUT
+           END-IF
+           DISPLAY "Tempo de execucao: " JRL-ELAPSED-SECONDS " segundo(s)"
+           DISPLAY "Vazao: " WS-THROUGHPUT " registros/segundo".
+
+       COPY MONEYFMT-RTN.
