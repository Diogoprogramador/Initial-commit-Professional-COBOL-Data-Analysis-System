@@ -0,0 +1,324 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-COMPARE.
+       AUTHOR. SEU NOME.
+       DATE-WRITTEN. TODAY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "compare.parm"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT SNAPSHOT-FILE-1 ASSIGN DYNAMIC WS-SNAPSHOT-NAME-1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SNAP1-FILE-STATUS.
+           SELECT SNAPSHOT-FILE-2 ASSIGN DYNAMIC WS-SNAPSHOT-NAME-2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SNAP2-FILE-STATUS.
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "../data/job_run_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARM-FILE.
+       01 PARM-RECORD.
+           05 PARM-DATE-1     PIC 9(8).
+           05 FILLER          PIC X.
+           05 PARM-DATE-2     PIC 9(8).
+
+       FD SNAPSHOT-FILE-1.
+       01 SNAPSHOT-LINE-1     PIC X(80).
+
+       FD SNAPSHOT-FILE-2.
+       01 SNAPSHOT-LINE-2     PIC X(80).
+
+       FD JOB-RUN-LOG-FILE.
+       COPY JOBLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUSES.
+           05 WS-PARM-FILE-STATUS    PIC XX.
+           05 WS-SNAP1-FILE-STATUS   PIC XX.
+           05 WS-SNAP2-FILE-STATUS   PIC XX.
+           05 WS-JOBLOG-FILE-STATUS  PIC XX.
+
+       01 WS-FLAGS.
+           05 EOF-FLAG          PIC X VALUE "N".
+           05 ERROR-FLAG        PIC X VALUE "N".
+
+       01 WS-SNAPSHOT-NAMES.
+           05 WS-SNAPSHOT-NAME-1     PIC X(40).
+           05 WS-SNAPSHOT-NAME-2     PIC X(40).
+
+       01 WS-DETAIL-VIEW.
+           05 DTL-ID              PIC X(6).
+           05 FILLER              PIC X.
+           05 DTL-NOME            PIC X(30).
+           05 FILLER              PIC X.
+           05 DTL-IDADE           PIC 99.
+           05 FILLER              PIC XX.
+           05 DTL-SALARY-EDITED   PIC Z(7)9,99.
+           05 FILLER              PIC XX.
+           05 DTL-DEPT            PIC X(20).
+           05 FILLER              PIC X(5).
+
+       01 WS-SALARY-NUMERIC   PIC 9(8)V99.
+
+       01 WS-SNAPSHOT-TOTALS.
+           05 SNAP-HEADCOUNT-1    PIC 9(5) VALUE 0.
+           05 SNAP-SALARY-MASS-1  PIC 9(10)V99 USAGE COMP-3 VALUE 0.
+           05 SNAP-HEADCOUNT-2    PIC 9(5) VALUE 0.
+           05 SNAP-SALARY-MASS-2  PIC 9(10)V99 USAGE COMP-3 VALUE 0.
+
+       01 WS-DEPT-STATS-1.
+           05 DEPT-ENTRY-1 OCCURS 20 TIMES.
+               10 DEPT-NAME-1     PIC X(20).
+               10 DEPT-COUNT-1    PIC 9(5).
+           05 WS-DEPT-USED-1      PIC 99 VALUE 0.
+
+       01 WS-DEPT-STATS-2.
+           05 DEPT-ENTRY-2 OCCURS 20 TIMES.
+               10 DEPT-NAME-2     PIC X(20).
+               10 DEPT-COUNT-2    PIC 9(5).
+           05 WS-DEPT-USED-2      PIC 99 VALUE 0.
+
+       01 WS-COMPARE-FIELDS.
+           05 WS-DEPT-INDEX       PIC 99.
+           05 WS-DEPT-INDEX-2     PIC 99.
+           05 WS-COMPARE-NAME     PIC X(20).
+           05 WS-COMPARE-COUNT-1  PIC 9(5).
+           05 WS-COMPARE-COUNT-2  PIC 9(5).
+           05 WS-COMPARE-DELTA    PIC S9(5).
+           05 WS-FOUND-FLAG       PIC X.
+
+       01 WS-DELTAS.
+           05 DELTA-HEADCOUNT     PIC S9(5).
+           05 DELTA-SALARY-MASS   PIC S9(10)V99 USAGE COMP-3.
+
+      *> Hora de inicio (capturada na INITIALIZATION) usada para medir
+      *> o tempo de execucao e a vazao gravados em JRL-ELAPSED-SECONDS
+      *> junto com o resto da entrada do log.
+       01 WS-HORA-INICIO.
+           05 WS-INICIO-HORA      PIC 99.
+           05 WS-INICIO-MINUTO    PIC 99.
+           05 WS-INICIO-SEGUNDO   PIC 99.
+
+       01 WS-ELAPSED-SECONDS      PIC S9(5).
+       01 WS-THROUGHPUT           PIC 9(5)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION
+           PERFORM LOAD-PARAMETERS
+           IF ERROR-FLAG NOT = "Y"
+               PERFORM SUMMARIZE-SNAPSHOT-1
+               PERFORM SUMMARIZE-SNAPSHOT-2
+               PERFORM CALCULATE-DELTAS
+               PERFORM DISPLAY-COMPARISON
+           END-IF
+           PERFORM WRITE-JOB-LOG-ENTRY
+           GOBACK.
+
+       INITIALIZATION.
+           DISPLAY "=== COMPARATIVO DE RELATORIOS ==="
+           ACCEPT WS-HORA-INICIO FROM TIME.
+
+       LOAD-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO: arquivo compare.parm nao encontrado"
+               MOVE "Y" TO ERROR-FLAG
+           ELSE
+               READ PARM-FILE
+               CLOSE PARM-FILE
+               STRING "../data/report_" DELIMITED BY SIZE
+                      PARM-DATE-1 DELIMITED BY SIZE
+                      ".txt" DELIMITED BY SIZE
+                      INTO WS-SNAPSHOT-NAME-1
+               STRING "../data/report_" DELIMITED BY SIZE
+                      PARM-DATE-2 DELIMITED BY SIZE
+                      ".txt" DELIMITED BY SIZE
+                      INTO WS-SNAPSHOT-NAME-2
+           END-IF.
+
+       SUMMARIZE-SNAPSHOT-1.
+           INITIALIZE WS-DEPT-STATS-1
+           OPEN INPUT SNAPSHOT-FILE-1
+           IF WS-SNAP1-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO: nao foi possivel abrir " WS-SNAPSHOT-NAME-1
+               MOVE "Y" TO ERROR-FLAG
+           ELSE
+               MOVE "N" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ SNAPSHOT-FILE-1 INTO WS-DETAIL-VIEW
+                       AT END MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           IF DTL-ID IS NUMERIC
+                               ADD 1 TO SNAP-HEADCOUNT-1
+                               MOVE DTL-SALARY-EDITED TO WS-SALARY-NUMERIC
+                               ADD WS-SALARY-NUMERIC TO SNAP-SALARY-MASS-1
+                               PERFORM UPDATE-DEPT-COUNT-1
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SNAPSHOT-FILE-1
+           END-IF.
+
+       UPDATE-DEPT-COUNT-1.
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > 20
+               IF DEPT-NAME-1(WS-DEPT-INDEX) = DTL-DEPT
+                   ADD 1 TO DEPT-COUNT-1(WS-DEPT-INDEX)
+                   EXIT PERFORM
+               END-IF
+               IF DEPT-NAME-1(WS-DEPT-INDEX) = SPACES
+                   MOVE DTL-DEPT TO DEPT-NAME-1(WS-DEPT-INDEX)
+                   ADD 1 TO DEPT-COUNT-1(WS-DEPT-INDEX)
+                   ADD 1 TO WS-DEPT-USED-1
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       SUMMARIZE-SNAPSHOT-2.
+           INITIALIZE WS-DEPT-STATS-2
+           OPEN INPUT SNAPSHOT-FILE-2
+           IF WS-SNAP2-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO: nao foi possivel abrir " WS-SNAPSHOT-NAME-2
+               MOVE "Y" TO ERROR-FLAG
+           ELSE
+               MOVE "N" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ SNAPSHOT-FILE-2 INTO WS-DETAIL-VIEW
+                       AT END MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           IF DTL-ID IS NUMERIC
+                               ADD 1 TO SNAP-HEADCOUNT-2
+                               MOVE DTL-SALARY-EDITED TO WS-SALARY-NUMERIC
+                               ADD WS-SALARY-NUMERIC TO SNAP-SALARY-MASS-2
+                               PERFORM UPDATE-DEPT-COUNT-2
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SNAPSHOT-FILE-2
+           END-IF.
+
+       UPDATE-DEPT-COUNT-2.
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > 20
+               IF DEPT-NAME-2(WS-DEPT-INDEX) = DTL-DEPT
+                   ADD 1 TO DEPT-COUNT-2(WS-DEPT-INDEX)
+                   EXIT PERFORM
+               END-IF
+               IF DEPT-NAME-2(WS-DEPT-INDEX) = SPACES
+                   MOVE DTL-DEPT TO DEPT-NAME-2(WS-DEPT-INDEX)
+                   ADD 1 TO DEPT-COUNT-2(WS-DEPT-INDEX)
+                   ADD 1 TO WS-DEPT-USED-2
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       CALCULATE-DELTAS.
+           COMPUTE DELTA-HEADCOUNT = SNAP-HEADCOUNT-2 - SNAP-HEADCOUNT-1
+           COMPUTE DELTA-SALARY-MASS =
+               SNAP-SALARY-MASS-2 - SNAP-SALARY-MASS-1.
+
+       DISPLAY-COMPARISON.
+           DISPLAY " "
+           DISPLAY "Snapshot 1: " WS-SNAPSHOT-NAME-1
+           DISPLAY "  Funcionarios: " SNAP-HEADCOUNT-1
+           DISPLAY "  Massa salarial: R$" SNAP-SALARY-MASS-1
+           DISPLAY "Snapshot 2: " WS-SNAPSHOT-NAME-2
+           DISPLAY "  Funcionarios: " SNAP-HEADCOUNT-2
+           DISPLAY "  Massa salarial: R$" SNAP-SALARY-MASS-2
+           DISPLAY " "
+           DISPLAY "--- VARIACAO ---"
+           DISPLAY "Variacao de headcount: " DELTA-HEADCOUNT
+           DISPLAY "Variacao de massa salarial: R$" DELTA-SALARY-MASS
+           DISPLAY " "
+           DISPLAY "--- MOVIMENTACAO POR DEPARTAMENTO ---"
+           PERFORM COMPARE-DEPARTMENTS.
+
+       COMPARE-DEPARTMENTS.
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > WS-DEPT-USED-1
+               MOVE DEPT-NAME-1(WS-DEPT-INDEX) TO WS-COMPARE-NAME
+               MOVE DEPT-COUNT-1(WS-DEPT-INDEX) TO WS-COMPARE-COUNT-1
+               MOVE 0 TO WS-COMPARE-COUNT-2
+               MOVE "N" TO WS-FOUND-FLAG
+               PERFORM VARYING WS-DEPT-INDEX-2 FROM 1 BY 1
+                       UNTIL WS-DEPT-INDEX-2 > WS-DEPT-USED-2
+                   IF DEPT-NAME-2(WS-DEPT-INDEX-2) = WS-COMPARE-NAME
+                       MOVE DEPT-COUNT-2(WS-DEPT-INDEX-2) TO WS-COMPARE-COUNT-2
+                       MOVE "Y" TO WS-FOUND-FLAG
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               COMPUTE WS-COMPARE-DELTA =
+                   WS-COMPARE-COUNT-2 - WS-COMPARE-COUNT-1
+               DISPLAY WS-COMPARE-NAME ": " WS-COMPARE-COUNT-1
+                       " -> " WS-COMPARE-COUNT-2
+                       " (" WS-COMPARE-DELTA ")"
+           END-PERFORM
+
+           PERFORM VARYING WS-DEPT-INDEX-2 FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX-2 > WS-DEPT-USED-2
+               MOVE DEPT-NAME-2(WS-DEPT-INDEX-2) TO WS-COMPARE-NAME
+               MOVE "N" TO WS-FOUND-FLAG
+               PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                       UNTIL WS-DEPT-INDEX > WS-DEPT-USED-1
+                   IF DEPT-NAME-1(WS-DEPT-INDEX) = WS-COMPARE-NAME
+                       MOVE "Y" TO WS-FOUND-FLAG
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-FOUND-FLAG = "N"
+                   DISPLAY WS-COMPARE-NAME ": NOVO DEPARTAMENTO, "
+                           DEPT-COUNT-2(WS-DEPT-INDEX-2) " funcionarios"
+               END-IF
+           END-PERFORM.
+
+       WRITE-JOB-LOG-ENTRY.
+           MOVE "REPORT-COMPARE" TO JRL-PROGRAM-NAME
+           ACCEPT JRL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT JRL-RUN-TIME FROM TIME
+           MOVE SNAP-HEADCOUNT-2 TO JRL-RECORDS-PROCESSED
+           MOVE 0                TO JRL-RECORDS-REJECTED
+           IF ERROR-FLAG = "Y"
+               MOVE "ERRO" TO JRL-RETURN-STATUS
+           ELSE
+               MOVE "OK  " TO JRL-RETURN-STATUS
+           END-IF
+           PERFORM CALCULATE-ELAPSED-TIME
+           OPEN EXTEND JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT JOB-RUN-LOG-FILE
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG-FILE.
+
+      *> Segundos decorridos desde WS-HORA-INICIO ate JRL-RUN-TIME
+      *> (ja preenchido pelo ACCEPT acima); soma 86400 se a execucao
+      *> atravessou a meia-noite, para nao dar um elapsed negativo.
+       CALCULATE-ELAPSED-TIME.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (JRL-RUN-HOUR * 3600 + JRL-RUN-MINUTE * 60 +
+                JRL-RUN-SECOND) -
+               (WS-INICIO-HORA * 3600 + WS-INICIO-MINUTO * 60 +
+                WS-INICIO-SEGUNDO)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO JRL-ELAPSED-SECONDS
+           IF JRL-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT ROUNDED =
+                   SNAP-HEADCOUNT-2 / JRL-ELAPSED-SECONDS
+           ELSE
+               MOVE SNAP-HEADCOUNT-2 TO WS-THROUGHPUT
+           END-IF
+           DISPLAY "Tempo de execucao: " JRL-ELAPSED-SECONDS " segundo(s)"
+           DISPLAY "Vazao: " WS-THROUGHPUT " registros/segundo".
