@@ -0,0 +1,172 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-RECONCILE.
+       AUTHOR. SEU NOME.
+       DATE-WRITTEN. TODAY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "../data/job_run_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOB-RUN-LOG-FILE.
+       COPY JOBLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUSES.
+           05 WS-JOBLOG-FILE-STATUS  PIC XX.
+
+       01 WS-FLAGS.
+           05 EOF-FLAG               PIC X VALUE "N".
+           05 ERROR-FLAG             PIC X VALUE "N".
+           05 ANALYSIS-FOUND-FLAG    PIC X VALUE "N".
+           05 READER-FOUND-FLAG      PIC X VALUE "N".
+
+       01 WS-LAST-ANALYSIS.
+           05 WS-ANALYSIS-PROCESSED  PIC 9(7) VALUE 0.
+           05 WS-ANALYSIS-REJECTED   PIC 9(7) VALUE 0.
+
+       01 WS-LAST-READER.
+           05 WS-READER-PROCESSED    PIC 9(7) VALUE 0.
+           05 WS-READER-REJECTED     PIC 9(7) VALUE 0.
+
+       01 WS-RECONCILE-FIELDS.
+           05 WS-READER-VALID-COUNT  PIC S9(7) VALUE 0.
+           05 WS-DISCREPANCY         PIC S9(7) VALUE 0.
+
+      *> Hora de inicio (capturada na INITIALIZATION) usada para medir
+      *> o tempo de execucao e a vazao gravados em JRL-ELAPSED-SECONDS
+      *> junto com o resto da entrada do log.
+       01 WS-HORA-INICIO.
+           05 WS-INICIO-HORA      PIC 99.
+           05 WS-INICIO-MINUTO    PIC 99.
+           05 WS-INICIO-SEGUNDO   PIC 99.
+
+       01 WS-ELAPSED-SECONDS      PIC S9(5).
+       01 WS-THROUGHPUT           PIC 9(5)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION
+           PERFORM READ-JOB-LOG
+           IF ERROR-FLAG NOT = "Y"
+               PERFORM CHECK-BOTH-PROGRAMS-FOUND
+           END-IF
+           IF ERROR-FLAG NOT = "Y"
+               PERFORM RECONCILE-COUNTS
+           END-IF
+           PERFORM WRITE-JOB-LOG-ENTRY
+           GOBACK.
+
+       INITIALIZATION.
+           DISPLAY "=== RECONCILIACAO DATA-ANALYSIS x DATA-READER ==="
+           ACCEPT WS-HORA-INICIO FROM TIME.
+
+       READ-JOB-LOG.
+           OPEN INPUT JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO: nao foi possivel abrir job_run_log.dat"
+               MOVE "Y" TO ERROR-FLAG
+           ELSE
+               MOVE "N" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ JOB-RUN-LOG-FILE
+                       AT END MOVE "Y" TO EOF-FLAG
+                       NOT AT END PERFORM CAPTURE-LOG-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE JOB-RUN-LOG-FILE
+           END-IF.
+
+       CAPTURE-LOG-ENTRY.
+           IF JRL-PROGRAM-NAME = "DATA-ANALYSIS"
+               MOVE JRL-RECORDS-PROCESSED TO WS-ANALYSIS-PROCESSED
+               MOVE JRL-RECORDS-REJECTED  TO WS-ANALYSIS-REJECTED
+               MOVE "Y" TO ANALYSIS-FOUND-FLAG
+           END-IF
+           IF JRL-PROGRAM-NAME = "DATA-READER"
+               MOVE JRL-RECORDS-PROCESSED TO WS-READER-PROCESSED
+               MOVE JRL-RECORDS-REJECTED  TO WS-READER-REJECTED
+               MOVE "Y" TO READER-FOUND-FLAG
+           END-IF.
+
+       CHECK-BOTH-PROGRAMS-FOUND.
+           IF ANALYSIS-FOUND-FLAG NOT = "Y"
+               DISPLAY "AVISO: nenhuma execucao de DATA-ANALYSIS "
+                       "encontrada no log"
+               MOVE "Y" TO ERROR-FLAG
+           END-IF
+           IF READER-FOUND-FLAG NOT = "Y"
+               DISPLAY "AVISO: nenhuma execucao de DATA-READER "
+                       "encontrada no log"
+               MOVE "Y" TO ERROR-FLAG
+           END-IF.
+
+       RECONCILE-COUNTS.
+           COMPUTE WS-READER-VALID-COUNT =
+               WS-READER-PROCESSED - WS-READER-REJECTED
+           COMPUTE WS-DISCREPANCY =
+               WS-ANALYSIS-PROCESSED - WS-READER-VALID-COUNT
+           DISPLAY " "
+           DISPLAY "DATA-ANALYSIS - registros processados: "
+                   WS-ANALYSIS-PROCESSED
+           DISPLAY "DATA-READER   - registros lidos: "
+                   WS-READER-PROCESSED
+                   " rejeitados: " WS-READER-REJECTED
+                   " validos: " WS-READER-VALID-COUNT
+           IF WS-DISCREPANCY = 0
+               DISPLAY "RECONCILIACAO OK: as contagens conferem"
+           ELSE
+               DISPLAY "*** DIVERGENCIA DE RECONCILIACAO: "
+                       "DATA-ANALYSIS e DATA-READER nao veem o "
+                       "mesmo numero de registros validos "
+                       "(diferenca de " WS-DISCREPANCY ") ***"
+               MOVE "Y" TO ERROR-FLAG
+           END-IF.
+
+       WRITE-JOB-LOG-ENTRY.
+           MOVE "DATA-RECONCILE" TO JRL-PROGRAM-NAME
+           ACCEPT JRL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT JRL-RUN-TIME FROM TIME
+           MOVE WS-ANALYSIS-PROCESSED TO JRL-RECORDS-PROCESSED
+           MOVE WS-READER-REJECTED    TO JRL-RECORDS-REJECTED
+           IF ERROR-FLAG = "Y"
+               MOVE "ERRO" TO JRL-RETURN-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE "OK  " TO JRL-RETURN-STATUS
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           PERFORM CALCULATE-ELAPSED-TIME
+           OPEN EXTEND JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT JOB-RUN-LOG-FILE
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG-FILE.
+
+      *> Segundos decorridos desde WS-HORA-INICIO ate JRL-RUN-TIME
+      *> (ja preenchido pelo ACCEPT acima); soma 86400 se a execucao
+      *> atravessou a meia-noite, para nao dar um elapsed negativo.
+       CALCULATE-ELAPSED-TIME.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (JRL-RUN-HOUR * 3600 + JRL-RUN-MINUTE * 60 +
+                JRL-RUN-SECOND) -
+               (WS-INICIO-HORA * 3600 + WS-INICIO-MINUTO * 60 +
+                WS-INICIO-SEGUNDO)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO JRL-ELAPSED-SECONDS
+           IF JRL-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT ROUNDED =
+                   WS-ANALYSIS-PROCESSED / JRL-ELAPSED-SECONDS
+           ELSE
+               MOVE WS-ANALYSIS-PROCESSED TO WS-THROUGHPUT
+           END-IF
+           DISPLAY "Tempo de execucao: " JRL-ELAPSED-SECONDS " segundo(s)"
+           DISPLAY "Vazao: " WS-THROUGHPUT " registros/segundo".
