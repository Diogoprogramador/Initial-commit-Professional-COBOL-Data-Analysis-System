@@ -0,0 +1,279 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE-MAINTENANCE.
+       AUTHOR. SEU NOME.
+       DATE-WRITTEN. TODAY.
+
+      *> Roda no fechamento do mes para aplicar a politica de retencao
+      *> sobre JOB-RUN-LOG-FILE (job_run_log.dat): entradas mais
+      *> antigas que a janela de retencao (retention.parm, em meses)
+      *> sao levadas para o arquivo de historico
+      *> (job_run_log_archive.dat, OPEN EXTEND - o mesmo "arquivo que
+      *> so cresce" que os outros programas usam para o proprio log) e
+      *> removidas do log ativo; as entradas dentro da janela ficam em
+      *> job_run_log_retained.dat, que o wrapper de shell
+      *> (archive_maintenance.sh) promove a job_run_log.dat depois que
+      *> este programa termina - a mesma divisao de responsabilidade
+      *> que run_batch.sh ja usa entre orquestracao (shell) e
+      *> processamento de registros (COBOL). A mesma politica de corte
+      *> tambem serve para arquivar/expurgar os retratos de relatorio
+      *> (output_*.rpt, report_*.txt, enterprise_report_*.txt) que o
+      *> comparativo de periodos (REPORT-COMPARE) le - como esses
+      *> arquivos sao identificados pelo nome (data embutida) e nao por
+      *> registro, essa varredura de diretorio e feita pelo proprio
+      *> wrapper de shell, que le a data de corte gravada por este
+      *> programa em archive_cutoff.dat.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETENTION-PARM-FILE ASSIGN TO "retention.parm"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "../data/job_run_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
+           SELECT RETAINED-LOG-FILE ASSIGN TO "job_run_log_retained.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RETAINED-FILE-STATUS.
+
+           SELECT ARCHIVE-LOG-FILE ASSIGN TO "../data/job_run_log_archive.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-FILE-STATUS.
+
+           SELECT CUTOFF-FILE ASSIGN TO "archive_cutoff.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUTOFF-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RETENTION-PARM-FILE.
+       01 RETENTION-PARM-RECORD.
+           05 RTN-RETENTION-MONTHS  PIC 999.
+
+       FD JOB-RUN-LOG-FILE.
+       COPY JOBLOG.
+
+       FD RETAINED-LOG-FILE.
+       01 RETAINED-LOG-RECORD     PIC X(57).
+
+       FD ARCHIVE-LOG-FILE.
+       01 ARCHIVE-LOG-RECORD      PIC X(57).
+
+       FD CUTOFF-FILE.
+       01 CUTOFF-RECORD           PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+           05 WS-PARM-FILE-STATUS      PIC XX.
+           05 WS-JOBLOG-FILE-STATUS    PIC XX.
+           05 WS-RETAINED-FILE-STATUS  PIC XX.
+           05 WS-ARCHIVE-FILE-STATUS   PIC XX.
+           05 WS-CUTOFF-FILE-STATUS    PIC XX.
+           05 WS-EOF-FLAG              PIC X VALUE "N".
+               88 END-OF-FILE          VALUE "Y".
+               88 NOT-END-OF-FILE      VALUE "N".
+           05 WS-ERROR-FLAG            PIC X VALUE "N".
+
+       01 WS-RETENTION-MONTHS     PIC 999 VALUE 24.
+
+       01 WS-CURRENT-DATE.
+           05 WS-CURRENT-YEAR     PIC 9999.
+           05 WS-CURRENT-MONTH    PIC 99.
+           05 WS-CURRENT-DAY      PIC 99.
+
+       01 WS-CUTOFF-CALC.
+           05 WS-TOTAL-MONTHS     PIC S9(7).
+           05 WS-CUTOFF-YEAR      PIC 9999.
+           05 WS-CUTOFF-MONTH     PIC 99.
+
+       01 WS-CUTOFF-DATE          PIC 9(8).
+
+       01 WS-LOG-RUN-DATE         PIC 9(8).
+
+       01 WS-COUNTERS.
+           05 WS-ENTRIES-READ      PIC 9(7) VALUE 0.
+           05 WS-ENTRIES-RETAINED  PIC 9(7) VALUE 0.
+           05 WS-ENTRIES-ARCHIVED  PIC 9(7) VALUE 0.
+
+       01 WS-HORA-INICIO.
+           05 WS-INICIO-HORA      PIC 99.
+           05 WS-INICIO-MINUTO    PIC 99.
+           05 WS-INICIO-SEGUNDO   PIC 99.
+
+       01 WS-ELAPSED-SECONDS       PIC S9(5).
+       01 WS-THROUGHPUT            PIC 9(5)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION
+           IF WS-ERROR-FLAG NOT = "Y"
+               PERFORM CALCULATE-CUTOFF-DATE
+               PERFORM WRITE-CUTOFF-FILE
+               PERFORM SPLIT-JOB-RUN-LOG
+           ELSE
+               PERFORM WRITE-JOB-LOG-ENTRY-DIRECT
+           END-IF
+           PERFORM CLEANUP
+           GOBACK.
+
+       INITIALIZATION.
+           DISPLAY "=== MANUTENCAO DE ARQUIVAMENTO / RETENCAO ==="
+           ACCEPT WS-HORA-INICIO FROM TIME
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT RETENTION-PARM-FILE
+           IF WS-PARM-FILE-STATUS = "00"
+               READ RETENTION-PARM-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE RTN-RETENTION-MONTHS TO WS-RETENTION-MONTHS
+               END-READ
+               CLOSE RETENTION-PARM-FILE
+           ELSE
+               DISPLAY "Aviso: retention.parm nao encontrado, usando "
+                       "janela padrao de 24 meses"
+           END-IF
+
+           OPEN INPUT JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               DISPLAY "Aviso: job_run_log.dat nao encontrado - nada a arquivar"
+               MOVE "Y" TO WS-ERROR-FLAG
+           END-IF.
+
+      *> Data de corte = data de hoje menos WS-RETENTION-MONTHS meses,
+      *> sempre no dia 01 do mes resultante (o suficiente para decidir
+      *> se um mes inteiro de entradas ja saiu da janela de retencao).
+       CALCULATE-CUTOFF-DATE.
+           COMPUTE WS-TOTAL-MONTHS =
+               (WS-CURRENT-YEAR * 12 + WS-CURRENT-MONTH) -
+               WS-RETENTION-MONTHS
+           COMPUTE WS-CUTOFF-YEAR = WS-TOTAL-MONTHS / 12
+           COMPUTE WS-CUTOFF-MONTH =
+               WS-TOTAL-MONTHS - (WS-CUTOFF-YEAR * 12)
+           IF WS-CUTOFF-MONTH = 0
+               MOVE 12 TO WS-CUTOFF-MONTH
+               SUBTRACT 1 FROM WS-CUTOFF-YEAR
+           END-IF
+           STRING WS-CUTOFF-YEAR DELIMITED BY SIZE
+                  WS-CUTOFF-MONTH DELIMITED BY SIZE
+                  "01" DELIMITED BY SIZE
+                  INTO WS-CUTOFF-DATE
+           DISPLAY "Janela de retencao: " WS-RETENTION-MONTHS " meses"
+           DISPLAY "Data de corte (AAAAMMDD): " WS-CUTOFF-DATE.
+
+       WRITE-CUTOFF-FILE.
+           MOVE WS-CUTOFF-DATE TO CUTOFF-RECORD
+           OPEN OUTPUT CUTOFF-FILE
+           WRITE CUTOFF-RECORD
+           CLOSE CUTOFF-FILE.
+
+       SPLIT-JOB-RUN-LOG.
+           OPEN OUTPUT RETAINED-LOG-FILE
+           OPEN EXTEND ARCHIVE-LOG-FILE
+           IF WS-ARCHIVE-FILE-STATUS NOT = "00"
+               OPEN OUTPUT ARCHIVE-LOG-FILE
+           END-IF
+
+           SET NOT-END-OF-FILE TO TRUE
+           PERFORM UNTIL END-OF-FILE
+               READ JOB-RUN-LOG-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM CLASSIFY-LOG-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE JOB-RUN-LOG-FILE
+
+      *> Grava a entrada deste proprio run dentro de
+      *> job_run_log_retained.dat (nao em job_run_log.dat, que esta
+      *> prestes a ser substituido pelo wrapper de shell) - assim a
+      *> execucao do ARCHIVE-MAINTENANCE tambem fica registrada apos a
+      *> promocao do arquivo retido.
+           PERFORM BUILD-OWN-LOG-ENTRY
+           MOVE JOB-RUN-LOG-RECORD TO RETAINED-LOG-RECORD
+           WRITE RETAINED-LOG-RECORD
+           ADD 1 TO WS-ENTRIES-RETAINED
+
+           CLOSE RETAINED-LOG-FILE
+           CLOSE ARCHIVE-LOG-FILE.
+
+       CLASSIFY-LOG-ENTRY.
+           ADD 1 TO WS-ENTRIES-READ
+           MOVE JRL-RUN-DATE TO WS-LOG-RUN-DATE
+           IF WS-LOG-RUN-DATE < WS-CUTOFF-DATE
+               MOVE JOB-RUN-LOG-RECORD TO ARCHIVE-LOG-RECORD
+               WRITE ARCHIVE-LOG-RECORD
+               ADD 1 TO WS-ENTRIES-ARCHIVED
+           ELSE
+               MOVE JOB-RUN-LOG-RECORD TO RETAINED-LOG-RECORD
+               WRITE RETAINED-LOG-RECORD
+               ADD 1 TO WS-ENTRIES-RETAINED
+           END-IF.
+
+       CLEANUP.
+           DISPLAY " "
+           DISPLAY "Entradas lidas do log: " WS-ENTRIES-READ
+           DISPLAY "Entradas mantidas (dentro da janela): "
+                   WS-ENTRIES-RETAINED
+           DISPLAY "Entradas movidas para o historico: "
+                   WS-ENTRIES-ARCHIVED
+           IF WS-ERROR-FLAG NOT = "Y"
+               DISPLAY "job_run_log_retained.dat pronto para promocao "
+                       "a job_run_log.dat pelo archive_maintenance.sh"
+           END-IF.
+
+       BUILD-OWN-LOG-ENTRY.
+           MOVE "ARCHIVE-MAINTENANCE" TO JRL-PROGRAM-NAME
+           MOVE WS-CURRENT-DATE TO JRL-RUN-DATE
+           ACCEPT JRL-RUN-TIME FROM TIME
+           MOVE WS-ENTRIES-READ TO JRL-RECORDS-PROCESSED
+           MOVE WS-ENTRIES-ARCHIVED TO JRL-RECORDS-REJECTED
+           MOVE "OK  " TO JRL-RETURN-STATUS
+           MOVE 0 TO RETURN-CODE
+           PERFORM CALCULATE-ELAPSED-TIME.
+
+      *> Segundos decorridos entre WS-HORA-INICIO (capturada na
+      *> INITIALIZATION) e a hora gravada em JRL-RUN-TIME; soma 86400
+      *> se a execucao atravessou a meia-noite, para nao dar um
+      *> elapsed negativo.
+       CALCULATE-ELAPSED-TIME.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (JRL-RUN-HOUR * 3600 + JRL-RUN-MINUTE * 60 +
+                JRL-RUN-SECOND) -
+               (WS-INICIO-HORA * 3600 + WS-INICIO-MINUTO * 60 +
+                WS-INICIO-SEGUNDO)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO JRL-ELAPSED-SECONDS
+           IF JRL-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT ROUNDED =
+                   WS-ENTRIES-READ / JRL-ELAPSED-SECONDS
+           ELSE
+               MOVE WS-ENTRIES-READ TO WS-THROUGHPUT
+           END-IF
+           DISPLAY "Tempo de execucao: " JRL-ELAPSED-SECONDS " segundo(s)"
+           DISPLAY "Vazao: " WS-THROUGHPUT " registros/segundo".
+
+      *> So usada quando job_run_log.dat nem existe (nada para
+      *> particionar) - registra a tentativa direto no log ativo, do
+      *> mesmo jeito que todo outro programa batch grava a propria
+      *> entrada.
+       WRITE-JOB-LOG-ENTRY-DIRECT.
+           MOVE "ARCHIVE-MAINTENANCE" TO JRL-PROGRAM-NAME
+           MOVE WS-CURRENT-DATE TO JRL-RUN-DATE
+           ACCEPT JRL-RUN-TIME FROM TIME
+           MOVE 0 TO JRL-RECORDS-PROCESSED
+           MOVE 0 TO JRL-RECORDS-REJECTED
+           MOVE "ERRO" TO JRL-RETURN-STATUS
+           MOVE 4 TO RETURN-CODE
+           PERFORM CALCULATE-ELAPSED-TIME
+           OPEN EXTEND JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT JOB-RUN-LOG-FILE
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG-FILE.
