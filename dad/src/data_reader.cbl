@@ -2,64 +2,204 @@ IDENTIFICATION DIVISION.
        PROGRAM-ID. DATA-READER.
        AUTHOR. SEU NOME.
        DATE-WRITTEN. TODAY.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "input.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+           SELECT REJECTS-FILE ASSIGN TO "rejects.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "validation.parm"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT DEPT-MASTER-FILE ASSIGN TO "../data/dept_master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPT-MASTER-STATUS.
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "../data/job_run_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
-       01 INPUT-RECORD.
-           05 RECORD-ID      PIC X(3).
-           05 FILLER         PIC X.
-           05 RECORD-NOME    PIC X(20).
-           05 FILLER         PIC X.
-           05 RECORD-IDADE   PIC 99.
-           05 FILLER         PIC X.
-           05 RECORD-SALARIO PIC 9(5)V99.
-           05 FILLER         PIC X.
-           05 RECORD-DEPT    PIC X(15).
-       
+       COPY LEGACYEMP
+           REPLACING ==DATA-RECORD== BY ==INPUT-RECORD==
+                     ==EMP-ID==      BY ==RECORD-ID==
+                     ==EMP-NOME==    BY ==RECORD-NOME==
+                     ==EMP-IDADE==   BY ==RECORD-IDADE==
+                     ==EMP-SALARIO== BY ==RECORD-SALARIO==
+                     ==EMP-DEPT==    BY ==RECORD-DEPT==.
+
+       FD REJECTS-FILE.
+       01 REJECT-RECORD.
+           05 REJECT-ID          PIC X(3).
+           05 FILLER             PIC X VALUE SPACE.
+           05 REJECT-NOME        PIC X(20).
+           05 FILLER             PIC X VALUE SPACE.
+           05 REJECT-MOTIVO      PIC X(45).
+
+       FD PARM-FILE.
+       01 PARM-RECORD.
+           05 PARM-AGE-MIN       PIC 99.
+           05 FILLER             PIC X.
+           05 PARM-AGE-MAX       PIC 99.
+           05 FILLER             PIC X.
+           05 PARM-SALARY-MIN    PIC 9(5)V99.
+           05 FILLER             PIC X.
+           05 PARM-SALARY-MAX    PIC 9(5)V99.
+
+       FD DEPT-MASTER-FILE.
+       COPY DEPTMST.
+
+       FD JOB-RUN-LOG-FILE.
+       COPY JOBLOG.
+
        WORKING-STORAGE SECTION.
        01 WS-FLAGS.
            05 EOF-FLAG       PIC X VALUE "N".
            05 VALID-FLAG     PIC X VALUE "Y".
-       
+
+       01 WS-FILE-STATUSES.
+           05 WS-INPUT-FILE-STATUS   PIC XX.
+           05 WS-REJECTS-FILE-STATUS PIC XX.
+           05 WS-PARM-FILE-STATUS    PIC XX.
+           05 WS-DEPT-MASTER-STATUS  PIC XX.
+           05 WS-JOBLOG-FILE-STATUS  PIC XX.
+
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-QTDE        PIC 99 VALUE 0.
+           05 WS-DEPT-ENTRADAS OCCURS 20 TIMES.
+               10 WS-DEPT-CODE        PIC X(3).
+               10 WS-DEPT-NAME        PIC X(15).
+               10 WS-DEPT-IDADE-MIN   PIC 99.
+               10 WS-DEPT-IDADE-MAX   PIC 99.
+               10 WS-DEPT-SALARIO-MIN PIC 9(5)V99.
+               10 WS-DEPT-SALARIO-MAX PIC 9(5)V99.
+
+       01 WS-DEPT-INDEX           PIC 99.
+       01 WS-DEPT-MATCH           PIC 99 VALUE 0.
+
+       01 WS-LIMITES-VALIDACAO.
+           05 WS-IDADE-MINIMA    PIC 99         VALUE 18.
+           05 WS-IDADE-MAXIMA    PIC 99         VALUE 70.
+           05 WS-SALARIO-MINIMO  PIC 9(5)V99    VALUE 1000.00.
+           05 WS-SALARIO-MAXIMO  PIC 9(5)V99    VALUE 50000.00.
+
+      *> Faixas efetivamente usadas na validacao do registro atual -
+      *> comecam com os limites gerais e sao trocadas pelas faixas
+      *> proprias do departamento quando o mestre traz uma faixa
+      *> diferente de zero para ele (DEPT-AGE-MIN/MAX,
+      *> DEPT-SALARY-MIN/MAX em DEPTMST.cpy).
+       01 WS-LIMITES-EFETIVOS.
+           05 WS-IDADE-MIN-EFETIVA    PIC 99      VALUE 18.
+           05 WS-IDADE-MAX-EFETIVA    PIC 99      VALUE 70.
+           05 WS-SALARIO-MIN-EFETIVO  PIC 9(5)V99 VALUE 1000.00.
+           05 WS-SALARIO-MAX-EFETIVO  PIC 9(5)V99 VALUE 50000.00.
+
        01 WS-COUNTERS.
            05 RECORD-COUNT   PIC 999 VALUE 0.
            05 ERROR-COUNT    PIC 999 VALUE 0.
-       
+           05 VALID-COUNT    PIC 999 VALUE 0.
+           05 SUCCESS-RATE   PIC 999V99 VALUE 0.
+           05 SUCCESS-RATE-EDITED PIC ZZ9.99.
+
        01 WS-CURRENT-RECORD.
            05 EMP-ID         PIC X(3).
            05 EMP-NOME       PIC X(20).
            05 EMP-IDADE      PIC 99.
            05 EMP-SALARIO    PIC 9(5)V99.
            05 EMP-DEPT       PIC X(15).
-       
+
        01 WS-VALIDATION.
            05 AGE-VALID      PIC X.
            05 SALARY-VALID   PIC X.
            05 DEPT-VALID     PIC X.
-       
+           05 WS-MOTIVO      PIC X(45).
+
+      *> Hora de inicio (capturada na INITIALIZATION) usada para medir
+      *> o tempo de execucao e a vazao (registros/segundo) gravados em
+      *> JRL-ELAPSED-SECONDS junto com o resto da entrada do log.
+       01 WS-HORA-INICIO.
+           05 WS-INICIO-HORA      PIC 99.
+           05 WS-INICIO-MINUTO    PIC 99.
+           05 WS-INICIO-SEGUNDO   PIC 99.
+
+       01 WS-ELAPSED-SECONDS      PIC S9(5).
+       01 WS-THROUGHPUT           PIC 9(5)V99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZATION
            PERFORM READ-ALL-RECORDS
            PERFORM DISPLAY-SUMMARY
            GOBACK.
-       
+
        INITIALIZATION.
            DISPLAY "=== MODULO DE LEITURA DE DADOS ==="
+           ACCEPT WS-HORA-INICIO FROM TIME
            OPEN INPUT INPUT-FILE
-           IF INPUT-FILE STATUS NOT = "00"
+           IF WS-INPUT-FILE-STATUS NOT = "00"
                DISPLAY "ERRO: Arquivo nao encontrado: input.dat"
+               PERFORM WRITE-JOB-LOG-ENTRY
+               MOVE 16 TO RETURN-CODE
                GOBACK
+           END-IF
+           OPEN OUTPUT REJECTS-FILE
+           IF WS-REJECTS-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO: Nao foi possivel criar rejects.dat"
+               PERFORM WRITE-JOB-LOG-ENTRY
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM LOAD-VALIDATION-PARMS
+           PERFORM LOAD-DEPT-MASTER.
+
+       LOAD-DEPT-MASTER.
+           OPEN INPUT DEPT-MASTER-FILE
+           IF WS-DEPT-MASTER-STATUS = "00"
+               PERFORM UNTIL WS-DEPT-MASTER-STATUS NOT = "00"
+                   READ DEPT-MASTER-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-DEPT-QTDE
+                           MOVE DEPT-CODE       TO WS-DEPT-CODE(WS-DEPT-QTDE)
+                           MOVE DEPT-NAME       TO WS-DEPT-NAME(WS-DEPT-QTDE)
+                           MOVE DEPT-AGE-MIN    TO WS-DEPT-IDADE-MIN(WS-DEPT-QTDE)
+                           MOVE DEPT-AGE-MAX    TO WS-DEPT-IDADE-MAX(WS-DEPT-QTDE)
+                           MOVE DEPT-SALARY-MIN TO WS-DEPT-SALARIO-MIN(WS-DEPT-QTDE)
+                           MOVE DEPT-SALARY-MAX TO WS-DEPT-SALARIO-MAX(WS-DEPT-QTDE)
+                   END-READ
+               END-PERFORM
+               CLOSE DEPT-MASTER-FILE
+               DISPLAY "Departamentos cadastrados: " WS-DEPT-QTDE
+           ELSE
+               DISPLAY "Aviso: dept_master.dat nao encontrado, "
+                       "validacao de departamento desativada"
+           END-IF.
+
+       LOAD-VALIDATION-PARMS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE PARM-AGE-MIN    TO WS-IDADE-MINIMA
+                       MOVE PARM-AGE-MAX    TO WS-IDADE-MAXIMA
+                       MOVE PARM-SALARY-MIN TO WS-SALARIO-MINIMO
+                       MOVE PARM-SALARY-MAX TO WS-SALARIO-MAXIMO
+                       DISPLAY "Limites de validacao carregados de "
+                               "validation.parm"
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY "Aviso: validation.parm nao encontrado, "
+                       "usando limites padrao"
            END-IF.
-       
+
        READ-ALL-RECORDS.
            PERFORM UNTIL EOF-FLAG = "Y"
                READ INPUT-FILE INTO INPUT-RECORD
@@ -68,51 +208,177 @@ IDENTIFICATION DIVISION.
                        PERFORM PROCESS-RECORD
                END-READ
            END-PERFORM
-           CLOSE INPUT-FILE.
-       
+           CLOSE INPUT-FILE
+           CLOSE REJECTS-FILE.
+
        PROCESS-RECORD.
            ADD 1 TO RECORD-COUNT
            MOVE INPUT-RECORD TO WS-CURRENT-RECORD
            PERFORM VALIDATE-RECORD
-           
+
            IF VALID-FLAG = "Y"
-               DISPLAY "Registro [" RECORD-ID "] " RECORD-NOME 
-                       " - Idade: " RECORD-IDADE 
+               ADD 1 TO VALID-COUNT
+               DISPLAY "Registro [" RECORD-ID "] " RECORD-NOME
+                       " - Idade: " RECORD-IDADE
                        " - Salario: R$" RECORD-SALARIO
            ELSE
                ADD 1 TO ERROR-COUNT
-               DISPLAY "ERRO no registro [" RECORD-ID "]: Dados invalidos"
+               DISPLAY "ERRO no registro [" RECORD-ID "]: " WS-MOTIVO
+               PERFORM WRITE-REJECT-RECORD
            END-IF.
-       
+
        VALIDATE-RECORD.
            MOVE "Y" TO VALID-FLAG
-           
-           IF RECORD-IDADE < 18 OR RECORD-IDADE > 70
+           MOVE SPACES TO WS-MOTIVO
+           PERFORM SET-EFFECTIVE-LIMITS
+
+           IF RECORD-IDADE < WS-IDADE-MIN-EFETIVA OR
+              RECORD-IDADE > WS-IDADE-MAX-EFETIVA
                MOVE "N" TO AGE-VALID
                MOVE "N" TO VALID-FLAG
+               STRING "Idade fora da faixa " WS-IDADE-MIN-EFETIVA "-"
+                      WS-IDADE-MAX-EFETIVA " (" RECORD-IDADE ")"
+                   DELIMITED BY SIZE INTO WS-MOTIVO
            ELSE
                MOVE "Y" TO AGE-VALID
            END-IF
-           
-           IF RECORD-SALARIO < 1000.00 OR RECORD-SALARIO > 50000.00
+
+           IF RECORD-SALARIO < WS-SALARIO-MIN-EFETIVO OR
+              RECORD-SALARIO > WS-SALARIO-MAX-EFETIVO
                MOVE "N" TO SALARY-VALID
                MOVE "N" TO VALID-FLAG
+               IF WS-MOTIVO = SPACES
+                   STRING "Salario fora da faixa " WS-SALARIO-MIN-EFETIVO "-"
+                          WS-SALARIO-MAX-EFETIVO " (" RECORD-SALARIO ")"
+                       DELIMITED BY SIZE INTO WS-MOTIVO
+               END-IF
            ELSE
                MOVE "Y" TO SALARY-VALID
            END-IF
-           
+
            IF RECORD-DEPT = SPACES
                MOVE "N" TO DEPT-VALID
                MOVE "N" TO VALID-FLAG
+               IF WS-MOTIVO = SPACES
+                   MOVE "Departamento em branco" TO WS-MOTIVO
+               END-IF
            ELSE
                MOVE "Y" TO DEPT-VALID
+               IF WS-DEPT-QTDE > 0
+                   PERFORM CHECK-DEPT-AGAINST-MASTER
+               END-IF
+           END-IF.
+
+      *> Localiza o departamento do registro atual no mestre (mesma
+      *> busca linear que CHECK-DEPT-AGAINST-MASTER usaria) e troca os
+      *> limites gerais pelos limites proprios do departamento quando
+      *> o mestre traz uma faixa cadastrada (diferente de zero) para
+      *> ele. O indice encontrado fica em WS-DEPT-MATCH para
+      *> CHECK-DEPT-AGAINST-MASTER reaproveitar, sem buscar de novo.
+       SET-EFFECTIVE-LIMITS.
+           MOVE WS-IDADE-MINIMA   TO WS-IDADE-MIN-EFETIVA
+           MOVE WS-IDADE-MAXIMA   TO WS-IDADE-MAX-EFETIVA
+           MOVE WS-SALARIO-MINIMO TO WS-SALARIO-MIN-EFETIVO
+           MOVE WS-SALARIO-MAXIMO TO WS-SALARIO-MAX-EFETIVO
+           MOVE 0 TO WS-DEPT-MATCH
+           IF RECORD-DEPT NOT = SPACES AND WS-DEPT-QTDE > 0
+               PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                       UNTIL WS-DEPT-INDEX > WS-DEPT-QTDE
+                   IF WS-DEPT-NAME(WS-DEPT-INDEX) = RECORD-DEPT
+                       MOVE WS-DEPT-INDEX TO WS-DEPT-MATCH
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-DEPT-MATCH > 0
+                   IF WS-DEPT-IDADE-MIN(WS-DEPT-MATCH) > 0 OR
+                      WS-DEPT-IDADE-MAX(WS-DEPT-MATCH) > 0
+                       MOVE WS-DEPT-IDADE-MIN(WS-DEPT-MATCH)
+                           TO WS-IDADE-MIN-EFETIVA
+                       MOVE WS-DEPT-IDADE-MAX(WS-DEPT-MATCH)
+                           TO WS-IDADE-MAX-EFETIVA
+                   END-IF
+                   IF WS-DEPT-SALARIO-MIN(WS-DEPT-MATCH) > 0 OR
+                      WS-DEPT-SALARIO-MAX(WS-DEPT-MATCH) > 0
+                       MOVE WS-DEPT-SALARIO-MIN(WS-DEPT-MATCH)
+                           TO WS-SALARIO-MIN-EFETIVO
+                       MOVE WS-DEPT-SALARIO-MAX(WS-DEPT-MATCH)
+                           TO WS-SALARIO-MAX-EFETIVO
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-DEPT-AGAINST-MASTER.
+           IF WS-DEPT-MATCH = 0
+               MOVE "N" TO DEPT-VALID
+               MOVE "N" TO VALID-FLAG
+               IF WS-MOTIVO = SPACES
+                   STRING "Departamento nao cadastrado no mestre ("
+                          RECORD-DEPT ")"
+                       DELIMITED BY SIZE INTO WS-MOTIVO
+               END-IF
            END-IF.
-       
+
+       WRITE-REJECT-RECORD.
+           MOVE RECORD-ID   TO REJECT-ID
+           MOVE RECORD-NOME TO REJECT-NOME
+           MOVE WS-MOTIVO   TO REJECT-MOTIVO
+           WRITE REJECT-RECORD.
+
        DISPLAY-SUMMARY.
            DISPLAY " "
            DISPLAY "=== RESUMO DA LEITURA ==="
            DISPLAY "Total de registros lidos: " RECORD-COUNT
-           DISPLAY "Registros validos: " RECORD-COUNT - ERROR-COUNT
+           DISPLAY "Registros validos: " VALID-COUNT
            DISPLAY "Registros com erro: " ERROR-COUNT
-           DISPLAY "Taxa de sucesso: " 
-                   (RECORD-COUNT - ERROR-COUNT) / RECORD-COUNT * 100 "%".
+           IF RECORD-COUNT > 0
+               COMPUTE SUCCESS-RATE = VALID-COUNT / RECORD-COUNT * 100
+               MOVE SUCCESS-RATE TO SUCCESS-RATE-EDITED
+               DISPLAY "Taxa de sucesso: " SUCCESS-RATE-EDITED "%"
+           END-IF
+           IF ERROR-COUNT > 0
+               DISPLAY "Registros rejeitados gravados em: rejects.dat"
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           PERFORM WRITE-JOB-LOG-ENTRY.
+
+       WRITE-JOB-LOG-ENTRY.
+           MOVE "DATA-READER" TO JRL-PROGRAM-NAME
+           ACCEPT JRL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT JRL-RUN-TIME FROM TIME
+           MOVE RECORD-COUNT TO JRL-RECORDS-PROCESSED
+           MOVE ERROR-COUNT  TO JRL-RECORDS-REJECTED
+           IF WS-INPUT-FILE-STATUS NOT = "00" OR
+              WS-REJECTS-FILE-STATUS NOT = "00"
+               MOVE "ERRO" TO JRL-RETURN-STATUS
+           ELSE
+               MOVE "OK  " TO JRL-RETURN-STATUS
+           END-IF
+           PERFORM CALCULATE-ELAPSED-TIME
+           OPEN EXTEND JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT JOB-RUN-LOG-FILE
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG-FILE.
+
+      *> Segundos decorridos desde WS-HORA-INICIO ate JRL-RUN-TIME
+      *> (ja preenchido pelo ACCEPT acima); soma 86400 se a execucao
+      *> atravessou a meia-noite, para nao dar um elapsed negativo.
+       CALCULATE-ELAPSED-TIME.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (JRL-RUN-HOUR * 3600 + JRL-RUN-MINUTE * 60 +
+                JRL-RUN-SECOND) -
+               (WS-INICIO-HORA * 3600 + WS-INICIO-MINUTO * 60 +
+                WS-INICIO-SEGUNDO)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO JRL-ELAPSED-SECONDS
+           IF JRL-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT ROUNDED =
+                   RECORD-COUNT / JRL-ELAPSED-SECONDS
+           ELSE
+               MOVE RECORD-COUNT TO WS-THROUGHPUT
+           END-IF
+           DISPLAY "Tempo de execucao: " JRL-ELAPSED-SECONDS " segundo(s)"
+           DISPLAY "Vazao: " WS-THROUGHPUT " registros/segundo".
