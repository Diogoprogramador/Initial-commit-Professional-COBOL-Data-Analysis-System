@@ -0,0 +1,108 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MASTER-BUILD.
+       AUTHOR. SEU NOME.
+       DATE-WRITTEN. TODAY.
+
+      *> Le o extrato sequencial de funcionarios (enterprise.dat) e
+      *> grava cada registro no arquivo mestre indexado por EMP-ID
+      *> (employee_master.dat), para que EMPLOYEE-MAINTENANCE e outros
+      *> programas possam localizar/atualizar um unico funcionario sem
+      *> varrer o arquivo inteiro.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "../data/enterprise.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "../data/employee_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MST-EMP-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPLOYEE.
+
+       FD EMPLOYEE-MASTER-FILE.
+       COPY EMPMST.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+           05 WS-EMPLOYEE-FILE-STATUS  PIC XX.
+           05 WS-MASTER-FILE-STATUS    PIC XX.
+           05 WS-EOF-FLAG              PIC X VALUE "N".
+               88 END-OF-FILE          VALUE "Y".
+               88 NOT-END-OF-FILE      VALUE "N".
+
+       01 WS-COUNTERS.
+           05 WS-RECORDS-READ    PIC 999 VALUE 0.
+           05 WS-RECORDS-WRITTEN PIC 999 VALUE 0.
+           05 WS-WRITE-ERRORS    PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION
+           PERFORM BUILD-MASTER-FILE
+           PERFORM CLEANUP
+           GOBACK.
+
+       INITIALIZATION.
+           DISPLAY "=== CONSTRUCAO DO EMPLOYEE-MASTER ==="
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO CRITICO: enterprise.dat nao encontrado"
+               DISPLAY "FILE STATUS: " WS-EMPLOYEE-FILE-STATUS
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT EMPLOYEE-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO CRITICO: nao foi possivel criar employee_master.dat"
+               DISPLAY "FILE STATUS: " WS-MASTER-FILE-STATUS
+               CLOSE EMPLOYEE-FILE
+               GOBACK
+           END-IF.
+
+       BUILD-MASTER-FILE.
+           PERFORM UNTIL END-OF-FILE
+               READ EMPLOYEE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM COPY-TO-MASTER
+               END-READ
+           END-PERFORM.
+
+       COPY-TO-MASTER.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE EMP-ID         TO MST-EMP-ID
+           MOVE EMP-NAME       TO MST-EMP-NAME
+           MOVE EMP-AGE        TO MST-EMP-AGE
+           MOVE EMP-SALARY     TO MST-EMP-SALARY
+           MOVE EMP-DEPARTMENT TO MST-EMP-DEPARTMENT
+           MOVE HIRE-YEAR      TO MST-HIRE-YEAR
+           MOVE HIRE-MONTH     TO MST-HIRE-MONTH
+           MOVE HIRE-DAY       TO MST-HIRE-DAY
+           MOVE EMP-STATUS     TO MST-EMP-STATUS
+           MOVE EMP-CURRENCY-CODE TO MST-CURRENCY-CODE
+           MOVE EMP-MANAGER-ID TO MST-MANAGER-ID
+
+           WRITE EMPLOYEE-MASTER-RECORD
+           IF WS-MASTER-FILE-STATUS = "00"
+               ADD 1 TO WS-RECORDS-WRITTEN
+           ELSE
+               ADD 1 TO WS-WRITE-ERRORS
+               DISPLAY "ERRO ao gravar " EMP-ID
+                       " - FILE STATUS: " WS-MASTER-FILE-STATUS
+           END-IF.
+
+       CLEANUP.
+           CLOSE EMPLOYEE-FILE
+           CLOSE EMPLOYEE-MASTER-FILE
+           DISPLAY "Registros lidos: " WS-RECORDS-READ
+           DISPLAY "Registros gravados no mestre: " WS-RECORDS-WRITTEN
+           DISPLAY "Erros de gravacao: " WS-WRITE-ERRORS.
