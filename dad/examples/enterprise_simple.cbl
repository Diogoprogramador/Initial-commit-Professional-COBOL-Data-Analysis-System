@@ -9,7 +9,10 @@ IDENTIFICATION DIVISION.
        FILE-CONTROL.
            SELECT EMP-FILE ASSIGN TO "data/enterprise.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "../data/job_run_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMP-FILE.
@@ -27,37 +30,49 @@ IDENTIFICATION DIVISION.
            05 EMP-DATE        PIC 99999999.
            05 FILLER         PIC X.
            05 EMP-STATUS      PIC X.
-       
+
+       FD JOB-RUN-LOG-FILE.
+       COPY JOBLOG.
+
        WORKING-STORAGE SECTION.
        01 WS-FLAGS.
            05 EOF-FLAG        PIC X VALUE "N".
            05 ERROR-FLAG      PIC X VALUE "N".
+           05 WS-JOBLOG-FILE-STATUS PIC XX.
        
        01 WS-COUNTERS.
            05 TOTAL-EMP       PIC 999 VALUE 0.
            05 ACTIVE-EMP      PIC 999 VALUE 0.
-           05 TOTAL-SALARY    PIC 9(12)V99 VALUE 0.
+           05 TOTAL-SALARY    PIC 9(12)V99 VALUE 0 USAGE COMP-3.
            05 TOTAL-AGE       PIC 9999 VALUE 0.
-       
+
        01 WS-STATS.
-           05 AVG-SALARY      PIC 9(8)V99.
+           05 AVG-SALARY      PIC 9(8)V99 USAGE COMP-3.
            05 AVG-AGE         PIC 99V99.
-           05 MAX-SALARY      PIC 9(8)V99.
-           05 MIN-SALARY      PIC 9(8)V99.
-       
+           05 MAX-SALARY      PIC 9(8)V99 USAGE COMP-3.
+           05 MIN-SALARY      PIC 9(8)V99 USAGE COMP-3.
+
        01 WS-DEPT-TABLE.
            05 DEPT-STATS OCCURS 5 TIMES.
                10 DEPT-NAME    PIC X(20).
                10 DEPT-COUNT   PIC 999.
-               10 DEPT-TOTAL   PIC 9(10)V99.
-       
+               10 DEPT-TOTAL   PIC 9(10)V99 USAGE COMP-3.
+
        01 WS-TEMP.
-           05 TEMP-SALARY     PIC 9(8)V99.
+           05 TEMP-SALARY     PIC 9(8)V99 USAGE COMP-3.
            05 TEMP-AGE        PIC 99.
            05 TEMP-DEPT       PIC X(20).
            05 DEPT-INDEX      PIC 9.
            05 TEMP-PERCENT    PIC 99V99.
-       
+
+       01 WS-HORA-INICIO.
+           05 WS-INICIO-HORA     PIC 99.
+           05 WS-INICIO-MINUTO   PIC 99.
+           05 WS-INICIO-SEGUNDO  PIC 99.
+
+       01 WS-ELAPSED-SECONDS      PIC S9(5).
+       01 WS-THROUGHPUT           PIC 9(5)V99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZATION
@@ -65,9 +80,11 @@ IDENTIFICATION DIVISION.
            PERFORM CALCULATE-STATISTICS
            PERFORM ANALYZE-DEPARTMENTS
            PERFORM DISPLAY-RESULTS
+           PERFORM WRITE-JOB-LOG-ENTRY
            GOBACK.
        
        INITIALIZATION.
+           ACCEPT WS-HORA-INICIO FROM TIME
            DISPLAY "=== ENTERPRISE DATA ANALYSIS ==="
            DISPLAY "Sistema Corporativo de Analise"
            DISPLAY " "
@@ -172,3 +189,41 @@ IDENTIFICATION DIVISION.
            END-PERFORM
            DISPLAY " "
            DISPLAY "=== ANALISE CONCLUIDA ===".
+
+       WRITE-JOB-LOG-ENTRY.
+           MOVE "ENTERPRISE-SIMPLE" TO JRL-PROGRAM-NAME
+           ACCEPT JRL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT JRL-RUN-TIME FROM TIME
+           MOVE TOTAL-EMP  TO JRL-RECORDS-PROCESSED
+           MOVE 0          TO JRL-RECORDS-REJECTED
+           IF ERROR-FLAG = "Y"
+               MOVE "ERRO" TO JRL-RETURN-STATUS
+           ELSE
+               MOVE "OK  " TO JRL-RETURN-STATUS
+           END-IF
+           PERFORM CALCULATE-ELAPSED-TIME
+           OPEN EXTEND JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT JOB-RUN-LOG-FILE
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG-FILE.
+
+       CALCULATE-ELAPSED-TIME.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (JRL-RUN-HOUR * 3600 + JRL-RUN-MINUTE * 60 +
+                JRL-RUN-SECOND) -
+               (WS-INICIO-HORA * 3600 + WS-INICIO-MINUTO * 60 +
+                WS-INICIO-SEGUNDO)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO JRL-ELAPSED-SECONDS
+           IF JRL-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT ROUNDED =
+                   TOTAL-EMP / JRL-ELAPSED-SECONDS
+           ELSE
+               MOVE TOTAL-EMP TO WS-THROUGHPUT
+           END-IF
+           DISPLAY "Tempo de execucao: " JRL-ELAPSED-SECONDS " segundo(s)"
+           DISPLAY "Vazao: " WS-THROUGHPUT " registros/segundo".
