@@ -13,16 +13,12 @@ IDENTIFICATION DIVISION.
        DATA DIVISION.
        FILE SECTION.
        FD DATA-FILE.
-       01 DATA-RECORD.
-           05 RECORD-ID        PIC X(3).
-           05 FILLER           PIC X.
-           05 RECORD-NAME      PIC X(20).
-           05 FILLER           PIC X.
-           05 RECORD-AGE       PIC 99.
-           05 FILLER           PIC X.
-           05 RECORD-SALARY    PIC 9(5)V99.
-           05 FILLER           PIC X.
-           05 RECORD-DEPT      PIC X(15).
+       COPY LEGACYEMP
+           REPLACING ==EMP-ID==      BY ==RECORD-ID==
+                     ==EMP-NOME==    BY ==RECORD-NAME==
+                     ==EMP-IDADE==   BY ==RECORD-AGE==
+                     ==EMP-SALARIO== BY ==RECORD-SALARY==
+                     ==EMP-DEPT==    BY ==RECORD-DEPT==.
        
        WORKING-STORAGE SECTION.
        01 WS-FLAGS.
@@ -30,20 +26,20 @@ IDENTIFICATION DIVISION.
        
        01 WS-COUNTERS.
            05 TOTAL-RECORDS    PIC 999 VALUE 0.
-           05 TOTAL-SALARY     PIC 9(8)V99 VALUE 0.
+           05 TOTAL-SALARY     PIC 9(8)V99 VALUE 0 USAGE COMP-3.
            05 TOTAL-AGE        PIC 999 VALUE 0.
-       
+
        01 WS-STATISTICS.
-           05 AVG-SALARY       PIC 9(6)V99.
+           05 AVG-SALARY       PIC 9(6)V99 USAGE COMP-3.
            05 AVG-AGE          PIC 99V99.
-           05 MAX-SALARY       PIC 9(6)V99.
-           05 MIN-SALARY       PIC 9(6)V99.
-       
+           05 MAX-SALARY       PIC 9(6)V99 USAGE COMP-3.
+           05 MIN-SALARY       PIC 9(6)V99 USAGE COMP-3.
+
        01 WS-DEPARTMENTS.
            05 DEPT-STATS OCCURS 5 TIMES.
                10 DEPT-NAME     PIC X(15).
                10 DEPT-COUNT    PIC 999.
-               10 DEPT-TOTAL    PIC 9(8)V99.
+               10 DEPT-TOTAL    PIC 9(8)V99 USAGE COMP-3.
        
        01 WS-FORMATTED.
            05 FMT-SALARY       PIC Z(4)9.99.
