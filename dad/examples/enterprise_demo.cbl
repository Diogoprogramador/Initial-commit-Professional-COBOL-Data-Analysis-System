@@ -2,12 +2,11 @@ IDENTIFICATION DIVISION.
        PROGRAM-ID. ENTERPRISE-DEMO.
        AUTHOR. ENTERPRISE SYSTEMS ARCHITECT.
        DATE-WRITTEN. TODAY.
-       
-       REMARKS.
-           DEMONSTRACAO EMPRESARIAL AVANCADA
-           Sistema de analise de dados para RH/Financeiro
-           Com processamento estatistico e relatorios corporativos
-       
+
+      *> DEMONSTRACAO EMPRESARIAL AVANCADA
+      *> Sistema de analise de dados para RH/Financeiro
+      *> Com processamento estatistico e relatorios corporativos
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -22,67 +21,112 @@ IDENTIFICATION DIVISION.
            SELECT REPORT-FILE ASSIGN TO "../data/enterprise_report.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
-       
+
+           SELECT DEPT-MASTER-FILE ASSIGN TO "../data/dept_master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPT-MASTER-STATUS.
+
+           SELECT JOB-RUN-LOG-FILE ASSIGN TO "../data/job_run_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN DYNAMIC WS-ARCHIVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05 EMP-ID              PIC X(6).
-           05 EMP-NAME            PIC X(30).
-           05 EMP-AGE             PIC 99.
-           05 EMP-SALARY          PIC 9(8)V99.
-           05 EMP-DEPARTMENT      PIC X(20).
-           05 EMP-HIRE-DATE.
-               10 HIRE-YEAR       PIC 9999.
-               10 HIRE-MONTH      PIC 99.
-               10 HIRE-DAY        PIC 99.
-           05 EMP-STATUS          PIC X.
-               88 ACTIVE-EMPLOYEE VALUE "A".
-               88 INACTIVE-EMPLOYEE VALUE "I".
+       COPY EMPLOYEE.
        
        FD REPORT-FILE.
        01 REPORT-LINE            PIC X(132).
-       
+
+       FD DEPT-MASTER-FILE.
+       COPY DEPTMST.
+
+       FD JOB-RUN-LOG-FILE.
+       COPY JOBLOG.
+
+       FD ARCHIVE-FILE.
+       01 ARCHIVE-LINE           PIC X(132).
+
        WORKING-STORAGE SECTION.
        01 WS-CONTROL-FIELDS.
            05 WS-EOF-FLAG         PIC X VALUE "N".
-               88 END-OF-FILE    VALUE "Y".
+               88 END-OF-FILE     VALUE "Y".
+               88 NOT-END-OF-FILE VALUE "N".
            05 WS-FILE-STATUS      PIC XX.
            05 WS-REPORT-STATUS    PIC XX.
+           05 WS-DEPT-MASTER-STATUS PIC XX.
+           05 WS-JOBLOG-FILE-STATUS PIC XX.
+           05 WS-JRL-RETURN-STATUS  PIC X(4) VALUE "OK  ".
            05 WS-ERROR-COUNT      PIC 999 VALUE 0.
            05 WS-VALID-COUNT      PIC 999 VALUE 0.
+           05 WS-ARCHIVE-FILE-STATUS PIC XX.
+           05 WS-ARCHIVE-EOF-FLAG PIC X VALUE "N".
+
+       01 WS-ARCHIVE-CONTROLS.
+           05 WS-ARCHIVE-DATE      PIC 9(8).
+           05 WS-ARCHIVE-FILENAME  PIC X(40).
+
+       01 WS-DEPT-MASTER-TABLE.
+           05 WS-MASTER-QTDE      PIC 99 VALUE 0.
+           05 WS-MASTER-ENTRADAS OCCURS 20 TIMES.
+               10 WS-MASTER-CODE      PIC X(3).
+               10 WS-MASTER-NAME      PIC X(15).
+
+       01 WS-DEPT-FOUND-SWITCH    PIC X VALUE "N".
+           88 DEPT-FOUND-IN-MASTER      VALUE "Y".
+           88 DEPT-NOT-FOUND-IN-MASTER  VALUE "N".
        
        01 WS-COUNTERS.
            05 WS-TOTAL-EMPLOYEES  PIC 999 VALUE 0.
            05 WS-ACTIVE-EMPLOYEES PIC 999 VALUE 0.
-           05 WS-TOTAL-SALARY    PIC 9(12)V99 VALUE 0.
+           05 WS-INACTIVE-EMPLOYEES PIC 999 VALUE 0.
+           05 WS-TOTAL-SALARY    PIC 9(12)V99 VALUE 0 USAGE COMP-3.
            05 WS-TOTAL-AGE       PIC 9999 VALUE 0.
-       
+
        01 WS-STATISTICS.
-           05 WS-AVG-SALARY      PIC 9(8)V99.
+           05 WS-AVG-SALARY      PIC 9(8)V99 USAGE COMP-3.
            05 WS-AVG-AGE         PIC 99V99.
-           05 WS-MAX-SALARY      PIC 9(8)V99.
-           05 WS-MIN-SALARY      PIC 9(8)V99.
-           05 WS-MEDIAN-SALARY   PIC 9(8)V99.
-       
+           05 WS-MAX-SALARY      PIC 9(8)V99 USAGE COMP-3.
+           05 WS-MIN-SALARY      PIC 9(8)V99 USAGE COMP-3.
+           05 WS-MEDIAN-SALARY   PIC 9(8)V99 USAGE COMP-3.
+
        01 WS-DEPARTMENT-STATS OCCURS 10 TIMES.
            05 WS-DEPT-NAME       PIC X(20).
            05 WS-DEPT-COUNT      PIC 999.
-           05 WS-DEPT-TOTAL-SAL  PIC 9(10)V99.
-           05 WS-DEPT-AVG-SAL    PIC 9(8)V99.
+           05 WS-DEPT-TOTAL-SAL  PIC 9(10)V99 USAGE COMP-3.
+           05 WS-DEPT-AVG-SAL    PIC 9(8)V99 USAGE COMP-3.
+
+       01 WS-CURRENCY-STATS.
+           05 WS-CURRENCY-QTDE   PIC 9 VALUE 0.
+           05 WS-CURRENCY-ENTRADAS OCCURS 5 TIMES.
+               10 WS-CURR-CODE       PIC X(3).
+               10 WS-CURR-COUNT      PIC 999.
+               10 WS-CURR-TOTAL-SAL  PIC 9(10)V99 USAGE COMP-3.
+               10 WS-CURR-AVG-SAL    PIC 9(8)V99 USAGE COMP-3.
+
+       01 WS-CURRENCY-INDEX      PIC 9.
        
        01 WS-SALARY-DISTRIBUTION.
-           05 WS-RANGE-1K        PIC 999 VALUE 0.  * < 2K
-           05 WS-RANGE-2K        PIC 999 VALUE 0.  * 2K-4K
-           05 WS-RANGE-3K        PIC 999 VALUE 0.  * 4K-6K
-           05 WS-RANGE-4K        PIC 999 VALUE 0.  * 6K-8K
-           05 WS-RANGE-5K        PIC 999 VALUE 0.  * > 8K
+      *> Faixas por valor nominal de EMP-SALARY, sem conversao de
+      *> moeda: WS-RANGE-1K = abaixo de 2.000, WS-RANGE-2K = 2.000-
+      *> 4.000, WS-RANGE-3K = 4.000-6.000, WS-RANGE-4K = 6.000-8.000,
+      *> WS-RANGE-5K = acima de 8.000.
+           05 WS-RANGE-1K        PIC 999 VALUE 0.
+           05 WS-RANGE-2K        PIC 999 VALUE 0.
+           05 WS-RANGE-3K        PIC 999 VALUE 0.
+           05 WS-RANGE-4K        PIC 999 VALUE 0.
+           05 WS-RANGE-5K        PIC 999 VALUE 0.
        
        01 WS-FORMATTED-FIELDS.
-           05 WS-FORMATTED-SALARY PIC ZZZ.ZZZ.ZZ9,99.
            05 WS-FORMATTED-DATE  PIC 99/99/9999.
            05 WS-FORMATTED-PERC  PIC Z9,99.
-       
+
+       COPY MONEYFMT.
+
        01 WS-CURRENT-DATE.
            05 WS-YEAR            PIC 9999.
            05 WS-MONTH           PIC 99.
@@ -92,14 +136,42 @@ IDENTIFICATION DIVISION.
            05 WS-HOUR            PIC 99.
            05 WS-MINUTE          PIC 99.
            05 WS-SECOND          PIC 99.
-       
+
+       01 WS-DEPT-INDEX          PIC 99.
+
+       01 WS-HIRING-TREND OCCURS 30 TIMES.
+           05 WS-TREND-YEAR      PIC 9999 VALUE 0.
+           05 WS-TREND-COUNT     PIC 999 VALUE 0.
+
+       01 WS-TREND-QTDE          PIC 99 VALUE 0.
+       01 WS-TREND-INDEX         PIC 99.
+       01 WS-TREND-INDEX-2       PIC 99.
+       01 WS-TREND-CUMULATIVE    PIC 9999.
+       01 WS-TREND-SWAP-YEAR     PIC 9999.
+       01 WS-TREND-SWAP-COUNT    PIC 999.
+
+       01 WS-TREND-FOUND-SWITCH  PIC X VALUE "N".
+           88 TREND-FOUND-IN-TABLE      VALUE "Y".
+           88 TREND-NOT-FOUND-IN-TABLE  VALUE "N".
+
+      *> Hora de termino (capturada em WRITE-JOB-LOG-ENTRY) usada com
+      *> WS-CURRENT-TIME (a hora de inicio) para medir o tempo de
+      *> execucao e a vazao gravados em JRL-ELAPSED-SECONDS junto com
+      *> o resto da entrada do log.
+       01 WS-HORA-FIM.
+           05 WS-FIM-HORA         PIC 99.
+           05 WS-FIM-MINUTO       PIC 99.
+           05 WS-FIM-SEGUNDO      PIC 99.
+
+       01 WS-ELAPSED-SECONDS      PIC S9(5).
+       01 WS-THROUGHPUT           PIC 9(5)V99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZATION
            PERFORM PROCESS-EMPLOYEE-DATA
            PERFORM CALCULATE-STATISTICS
-           PERFORM ANALYZE-DEPARTMENTS
-           PERFORM DISTRIBUTE-SALARIES
+           PERFORM SORT-HIRING-TREND
            PERFORM GENERATE-ENTERPRISE-REPORT
            PERFORM CLEANUP
            GOBACK.
@@ -109,19 +181,41 @@ IDENTIFICATION DIVISION.
            DISPLAY "Sistema Corporativo de Analise de Dados"
            DISPLAY " "
            
-           ACCEPT WS-CURRENT-DATE FROM DATE
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME
            
-           INITIALIZE WS-DEPARTMENT-STATS
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > 10
+               INITIALIZE WS-DEPARTMENT-STATS(WS-DEPT-INDEX)
+           END-PERFORM
            INITIALIZE WS-SALARY-DISTRIBUTION
-           
+           INITIALIZE WS-CURRENCY-STATS
+           PERFORM LOAD-DEPT-MASTER
+
            OPEN INPUT EMPLOYEE-FILE
            IF WS-FILE-STATUS NOT = "00"
                DISPLAY "ERRO CRITICO: Arquivo de dados nao encontrado"
                DISPLAY "FILE STATUS: " WS-FILE-STATUS
+               MOVE "ERRO" TO WS-JRL-RETURN-STATUS
+               PERFORM WRITE-JOB-LOG-ENTRY
                GOBACK
            END-IF.
-       
+
+       LOAD-DEPT-MASTER.
+           OPEN INPUT DEPT-MASTER-FILE
+           IF WS-DEPT-MASTER-STATUS = "00"
+               PERFORM UNTIL WS-DEPT-MASTER-STATUS NOT = "00"
+                   READ DEPT-MASTER-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-MASTER-QTDE
+                           MOVE DEPT-CODE TO WS-MASTER-CODE(WS-MASTER-QTDE)
+                           MOVE DEPT-NAME TO WS-MASTER-NAME(WS-MASTER-QTDE)
+                   END-READ
+               END-PERFORM
+               CLOSE DEPT-MASTER-FILE
+           END-IF.
+
        PROCESS-EMPLOYEE-DATA.
            DISPLAY "Processando dados dos funcionarios..."
            
@@ -148,13 +242,29 @@ IDENTIFICATION DIVISION.
        VALIDATE-EMPLOYEE-RECORD.
            IF EMP-AGE < 18 OR EMP-AGE > 70
                MOVE "10" TO WS-FILE-STATUS
-           ELSE IF EMP-SALARY < 1000.00 OR EMP-SALARY > 50000.00
+           ELSE IF EMP-SALARY < 1000,00 OR EMP-SALARY > 50000,00
                MOVE "20" TO WS-FILE-STATUS
            ELSE IF EMP-DEPARTMENT = SPACES
                MOVE "30" TO WS-FILE-STATUS
            ELSE
                MOVE "00" TO WS-FILE-STATUS
+               IF WS-MASTER-QTDE > 0
+                   PERFORM CHECK-DEPT-IN-MASTER
+                   IF NOT DEPT-FOUND-IN-MASTER
+                       MOVE "40" TO WS-FILE-STATUS
+                   END-IF
+               END-IF
            END-IF.
+
+       CHECK-DEPT-IN-MASTER.
+           SET DEPT-NOT-FOUND-IN-MASTER TO TRUE
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > WS-MASTER-QTDE
+               IF WS-MASTER-NAME(WS-DEPT-INDEX) = EMP-DEPARTMENT
+                   SET DEPT-FOUND-IN-MASTER TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
        
        PROCESS-VALID-RECORD.
            ADD 1 TO WS-TOTAL-EMPLOYEES
@@ -162,11 +272,25 @@ IDENTIFICATION DIVISION.
            
            IF ACTIVE-EMPLOYEE
                ADD 1 TO WS-ACTIVE-EMPLOYEES
+               PERFORM UPDATE-HIRING-TREND
+           ELSE
+               ADD 1 TO WS-INACTIVE-EMPLOYEES
            END-IF
-           
+
            ADD EMP-AGE TO WS-TOTAL-AGE
+               ON SIZE ERROR
+                   DISPLAY "AVISO: WS-TOTAL-AGE excedeu a capacidade "
+                           "do acumulador - idade media nao confiavel"
+                   MOVE 4 TO RETURN-CODE
+           END-ADD
            ADD EMP-SALARY TO WS-TOTAL-SALARY
-           
+               ON SIZE ERROR
+                   DISPLAY "AVISO: WS-TOTAL-SALARY excedeu a capacidade "
+                           "do acumulador - folha de pagamento "
+                           "subestimada"
+                   MOVE 4 TO RETURN-CODE
+           END-ADD
+
            IF WS-TOTAL-EMPLOYEES = 1
                MOVE EMP-SALARY TO WS-MAX-SALARY
                MOVE EMP-SALARY TO WS-MIN-SALARY
@@ -177,29 +301,18 @@ IDENTIFICATION DIVISION.
                IF EMP-SALARY < WS-MIN-SALARY
                    MOVE EMP-SALARY TO WS-MIN-SALARY
                END-IF
-           END-IF.
-       
+           END-IF
+
+           PERFORM UPDATE-DEPARTMENT-STATS
+           PERFORM UPDATE-CURRENCY-STATS
+           PERFORM CLASSIFY-SALARY-RANGE.
+
        CALCULATE-STATISTICS.
            IF WS-TOTAL-EMPLOYEES > 0
                COMPUTE WS-AVG-SALARY = WS-TOTAL-SALARY / WS-TOTAL-EMPLOYEES
                COMPUTE WS-AVG-AGE = WS-TOTAL-AGE / WS-TOTAL-EMPLOYEES
            END-IF.
-       
-       ANALYZE-DEPARTMENTS.
-           DISPLAY "Analisando distribuicao por departamento..."
-           
-           OPEN INPUT EMPLOYEE-FILE
-           PERFORM UNTIL END-OF-FILE
-               READ EMPLOYEE-FILE
-                   AT END SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       PERFORM UPDATE-DEPARTMENT-STATS
-               END-READ
-           END-PERFORM
-           CLOSE EMPLOYEE-FILE.
-           
-           SET END-OF-FILE TO FALSE.
-       
+
        UPDATE-DEPARTMENT-STATS.
            PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
                    UNTIL WS-DEPT-INDEX > 10
@@ -215,33 +328,88 @@ IDENTIFICATION DIVISION.
                    EXIT PERFORM
                END-IF
            END-PERFORM.
-       
-       DISTRIBUTE-SALARIES.
-           OPEN INPUT EMPLOYEE-FILE
-           PERFORM UNTIL END-OF-FILE
-               READ EMPLOYEE-FILE
-                   AT END SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       PERFORM CLASSIFY-SALARY-RANGE
-               END-READ
-           END-PERFORM
-           CLOSE EMPLOYEE-FILE.
-           
-           SET END-OF-FILE TO FALSE.
-       
+
+       UPDATE-CURRENCY-STATS.
+           PERFORM VARYING WS-CURRENCY-INDEX FROM 1 BY 1
+                   UNTIL WS-CURRENCY-INDEX > 5
+               IF WS-CURR-CODE(WS-CURRENCY-INDEX) = EMP-CURRENCY-CODE
+                   ADD 1 TO WS-CURR-COUNT(WS-CURRENCY-INDEX)
+                   ADD EMP-SALARY TO WS-CURR-TOTAL-SAL(WS-CURRENCY-INDEX)
+                       ON SIZE ERROR
+                           DISPLAY "AVISO: WS-CURR-TOTAL-SAL excedeu a "
+                                   "capacidade do acumulador para a "
+                                   "moeda " EMP-CURRENCY-CODE
+                           MOVE 4 TO RETURN-CODE
+                   END-ADD
+                   EXIT PERFORM
+               END-IF
+               IF WS-CURR-CODE(WS-CURRENCY-INDEX) = SPACES
+                   MOVE EMP-CURRENCY-CODE TO WS-CURR-CODE(WS-CURRENCY-INDEX)
+                   ADD 1 TO WS-CURR-COUNT(WS-CURRENCY-INDEX)
+                   ADD EMP-SALARY TO WS-CURR-TOTAL-SAL(WS-CURRENCY-INDEX)
+                       ON SIZE ERROR
+                           DISPLAY "AVISO: WS-CURR-TOTAL-SAL excedeu a "
+                                   "capacidade do acumulador para a "
+                                   "moeda " EMP-CURRENCY-CODE
+                           MOVE 4 TO RETURN-CODE
+                   END-ADD
+                   ADD 1 TO WS-CURRENCY-QTDE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        CLASSIFY-SALARY-RANGE.
-           IF EMP-SALARY < 2000.00
+           IF EMP-SALARY < 2000,00
                ADD 1 TO WS-RANGE-1K
-           ELSE IF EMP-SALARY < 4000.00
+           ELSE IF EMP-SALARY < 4000,00
                ADD 1 TO WS-RANGE-2K
-           ELSE IF EMP-SALARY < 6000.00
+           ELSE IF EMP-SALARY < 6000,00
                ADD 1 TO WS-RANGE-3K
-           ELSE IF EMP-SALARY < 8000.00
+           ELSE IF EMP-SALARY < 8000,00
                ADD 1 TO WS-RANGE-4K
            ELSE
                ADD 1 TO WS-RANGE-5K
            END-IF.
-       
+
+       UPDATE-HIRING-TREND.
+           SET TREND-NOT-FOUND-IN-TABLE TO TRUE
+           PERFORM VARYING WS-TREND-INDEX FROM 1 BY 1
+                   UNTIL WS-TREND-INDEX > WS-TREND-QTDE
+               IF WS-TREND-YEAR(WS-TREND-INDEX) = HIRE-YEAR
+                   ADD 1 TO WS-TREND-COUNT(WS-TREND-INDEX)
+                   SET TREND-FOUND-IN-TABLE TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF TREND-NOT-FOUND-IN-TABLE AND WS-TREND-QTDE < 30
+               ADD 1 TO WS-TREND-QTDE
+               MOVE HIRE-YEAR TO WS-TREND-YEAR(WS-TREND-QTDE)
+               MOVE 1 TO WS-TREND-COUNT(WS-TREND-QTDE)
+           END-IF.
+
+       SORT-HIRING-TREND.
+           PERFORM VARYING WS-TREND-INDEX FROM 1 BY 1
+                   UNTIL WS-TREND-INDEX >= WS-TREND-QTDE
+               PERFORM VARYING WS-TREND-INDEX-2 FROM 1 BY 1
+                       UNTIL WS-TREND-INDEX-2 > WS-TREND-QTDE - WS-TREND-INDEX
+                   IF WS-TREND-YEAR(WS-TREND-INDEX-2) >
+                           WS-TREND-YEAR(WS-TREND-INDEX-2 + 1)
+                       MOVE WS-TREND-YEAR(WS-TREND-INDEX-2)
+                            TO WS-TREND-SWAP-YEAR
+                       MOVE WS-TREND-COUNT(WS-TREND-INDEX-2)
+                            TO WS-TREND-SWAP-COUNT
+                       MOVE WS-TREND-YEAR(WS-TREND-INDEX-2 + 1)
+                            TO WS-TREND-YEAR(WS-TREND-INDEX-2)
+                       MOVE WS-TREND-COUNT(WS-TREND-INDEX-2 + 1)
+                            TO WS-TREND-COUNT(WS-TREND-INDEX-2)
+                       MOVE WS-TREND-SWAP-YEAR
+                            TO WS-TREND-YEAR(WS-TREND-INDEX-2 + 1)
+                       MOVE WS-TREND-SWAP-COUNT
+                            TO WS-TREND-COUNT(WS-TREND-INDEX-2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
        GENERATE-ENTERPRISE-REPORT.
            DISPLAY "Gerando relatorio corporativo..."
            
@@ -251,136 +419,267 @@ IDENTIFICATION DIVISION.
                PERFORM WRITE-EXECUTIVE-SUMMARY
                PERFORM WRITE-STATISTICAL-ANALYSIS
                PERFORM WRITE-DEPARTMENT-ANALYSIS
+               PERFORM WRITE-CURRENCY-ANALYSIS
                PERFORM WRITE-SALARY-DISTRIBUTION
+               PERFORM WRITE-HIRING-TREND
                PERFORM WRITE-REPORT-FOOTER
                CLOSE REPORT-FILE
+               PERFORM ARCHIVE-REPORT
                DISPLAY "Relatorio gerado: enterprise_report.txt"
            ELSE
                DISPLAY "ERRO: Nao foi possivel gerar relatorio"
+               MOVE "ERRO" TO WS-JRL-RETURN-STATUS
            END-IF.
-       
+
+       ARCHIVE-REPORT.
+           ACCEPT WS-ARCHIVE-DATE FROM DATE YYYYMMDD
+           STRING "../data/enterprise_report_" DELIMITED BY SIZE
+                  WS-ARCHIVE-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-FILENAME
+           OPEN INPUT REPORT-FILE
+           OPEN OUTPUT ARCHIVE-FILE
+           IF WS-REPORT-STATUS = "00" AND WS-ARCHIVE-FILE-STATUS = "00"
+               MOVE "N" TO WS-ARCHIVE-EOF-FLAG
+               PERFORM UNTIL WS-ARCHIVE-EOF-FLAG = "Y"
+                   READ REPORT-FILE INTO ARCHIVE-LINE
+                       AT END MOVE "Y" TO WS-ARCHIVE-EOF-FLAG
+                       NOT AT END WRITE ARCHIVE-LINE
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE REPORT-FILE
+           CLOSE ARCHIVE-FILE.
+
        WRITE-REPORT-HEADER.
            MOVE ALL "=" TO REPORT-LINE
            WRITE REPORT-LINE
-           
+
+           MOVE SPACES TO REPORT-LINE
            STRING "RELATORIO CORPORATIVO DE ANALISE DE DADOS"
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
+
+           MOVE SPACES TO REPORT-LINE
            STRING "GERADO EM: " WS-DAY "/" WS-MONTH "/" WS-YEAR
                   " " WS-HOUR ":" WS-MINUTE ":" WS-SECOND
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
+
            MOVE ALL "=" TO REPORT-LINE
            WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE.
-       
+
        WRITE-EXECUTIVE-SUMMARY.
            MOVE "RESUMO EXECUTIVO" TO REPORT-LINE
            WRITE REPORT-LINE
            MOVE ALL "-" TO REPORT-LINE
            WRITE REPORT-LINE
-           
+
+           MOVE SPACES TO REPORT-LINE
            STRING "Total de Funcionarios: " WS-TOTAL-EMPLOYEES
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
+
+           IF WS-TOTAL-EMPLOYEES > 0
+               COMPUTE WS-FORMATTED-PERC =
+                   WS-ACTIVE-EMPLOYEES * 100 / WS-TOTAL-EMPLOYEES
+           ELSE
+               MOVE ZERO TO WS-FORMATTED-PERC
+           END-IF
+           MOVE SPACES TO REPORT-LINE
            STRING "Funcionarios Ativos: " WS-ACTIVE-EMPLOYEES
-                  " (" WS-ACTIVE-EMPLOYEES * 100 / WS-TOTAL-EMPLOYEES "%)"
+                  " (" WS-FORMATTED-PERC "%)"
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
-           MOVE WS-TOTAL-SALARY TO WS-FORMATTED-SALARY
-           STRING "Massa Salarial Total: R$ " WS-FORMATTED-SALARY
+
+           IF WS-TOTAL-EMPLOYEES > 0
+               COMPUTE WS-FORMATTED-PERC =
+                   WS-INACTIVE-EMPLOYEES * 100 / WS-TOTAL-EMPLOYEES
+           ELSE
+               MOVE ZERO TO WS-FORMATTED-PERC
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           STRING "Funcionarios Inativos: " WS-INACTIVE-EMPLOYEES
+                  " (Taxa de Rotatividade: " WS-FORMATTED-PERC "%)"
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-SALARY TO MONEY-FMT-INPUT
+           MOVE MONEY-FMT-INPUT TO MONEY-FMT-EDITED
+           MOVE SPACES TO REPORT-LINE
+           STRING "Massa Salarial Total (todas as moedas somadas "
+                  "nominalmente): " MONEY-FMT-EDITED
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "  (ver Analise por Moeda para totais corretos "
+                  "por moeda)"
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE.
-       
+
        WRITE-STATISTICAL-ANALYSIS.
            MOVE "ANALISE ESTATISTICA" TO REPORT-LINE
            WRITE REPORT-LINE
            MOVE ALL "-" TO REPORT-LINE
            WRITE REPORT-LINE
-           
-           MOVE WS-AVG-SALARY TO WS-FORMATTED-SALARY
-           STRING "Salario Medio: R$ " WS-FORMATTED-SALARY
+
+           MOVE WS-AVG-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO REPORT-LINE
+           STRING "Salario Medio: " MONEY-FMT-OUTPUT
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
+
+           MOVE SPACES TO REPORT-LINE
            STRING "Idade Media: " WS-AVG-AGE " anos"
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
-           MOVE WS-MAX-SALARY TO WS-FORMATTED-SALARY
-           STRING "Maior Salario: R$ " WS-FORMATTED-SALARY
+
+           MOVE WS-MAX-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO REPORT-LINE
+           STRING "Maior Salario: " MONEY-FMT-OUTPUT
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
-           MOVE WS-MIN-SALARY TO WS-FORMATTED-SALARY
-           STRING "Menor Salario: R$ " WS-FORMATTED-SALARY
+
+           MOVE WS-MIN-SALARY TO MONEY-FMT-INPUT
+           PERFORM FORMAT-CURRENCY
+           MOVE SPACES TO REPORT-LINE
+           STRING "Menor Salario: " MONEY-FMT-OUTPUT
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE.
-       
+
        WRITE-DEPARTMENT-ANALYSIS.
            MOVE "ANALISE POR DEPARTAMENTO" TO REPORT-LINE
            WRITE REPORT-LINE
            MOVE ALL "-" TO REPORT-LINE
            WRITE REPORT-LINE
-           
+
            PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
                    UNTIL WS-DEPT-INDEX > 10
                IF WS-DEPT-COUNT(WS-DEPT-INDEX) > 0
-                   COMPUTE WS-DEPT-AVG-SAL(WS-DEPT-INDEX) = 
-                       WS-DEPT-TOTAL-SAL(WS-DEPT-INDEX) / 
+                   COMPUTE WS-DEPT-AVG-SAL(WS-DEPT-INDEX) =
+                       WS-DEPT-TOTAL-SAL(WS-DEPT-INDEX) /
                        WS-DEPT-COUNT(WS-DEPT-INDEX)
-                   
-                   MOVE WS-DEPT-AVG-SAL(WS-DEPT-INDEX) TO WS-FORMATTED-SALARY
+
+                   MOVE WS-DEPT-AVG-SAL(WS-DEPT-INDEX) TO MONEY-FMT-INPUT
+                   PERFORM FORMAT-CURRENCY
+                   MOVE SPACES TO REPORT-LINE
                    STRING WS-DEPT-NAME(WS-DEPT-INDEX) ": "
                           WS-DEPT-COUNT(WS-DEPT-INDEX) " func, "
-                          "Media: R$ " WS-FORMATTED-SALARY
+                          "Media: " MONEY-FMT-OUTPUT
                           DELIMITED BY SIZE INTO REPORT-LINE
                    WRITE REPORT-LINE
                END-IF
            END-PERFORM
+           MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE.
-       
+
+       WRITE-CURRENCY-ANALYSIS.
+           MOVE "ANALISE POR MOEDA" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM VARYING WS-CURRENCY-INDEX FROM 1 BY 1
+                   UNTIL WS-CURRENCY-INDEX > WS-CURRENCY-QTDE
+               IF WS-CURR-COUNT(WS-CURRENCY-INDEX) > 0
+                   COMPUTE WS-CURR-AVG-SAL(WS-CURRENCY-INDEX) =
+                       WS-CURR-TOTAL-SAL(WS-CURRENCY-INDEX) /
+                       WS-CURR-COUNT(WS-CURRENCY-INDEX)
+
+                   MOVE WS-CURR-TOTAL-SAL(WS-CURRENCY-INDEX)
+                        TO MONEY-FMT-INPUT
+                   MOVE WS-CURR-CODE(WS-CURRENCY-INDEX)
+                        TO MONEY-FMT-CURRENCY
+                   PERFORM FORMAT-CURRENCY
+                   MOVE SPACES TO REPORT-LINE
+                   STRING WS-CURR-CODE(WS-CURRENCY-INDEX) ": "
+                          WS-CURR-COUNT(WS-CURRENCY-INDEX) " func, "
+                          "Total: " MONEY-FMT-OUTPUT
+                          DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+
+                   MOVE WS-CURR-AVG-SAL(WS-CURRENCY-INDEX)
+                        TO MONEY-FMT-INPUT
+                   PERFORM FORMAT-CURRENCY
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "  Media: " MONEY-FMT-OUTPUT
+                          DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
        WRITE-SALARY-DISTRIBUTION.
            MOVE "DISTRIBUICAO SALARIAL" TO REPORT-LINE
            WRITE REPORT-LINE
            MOVE ALL "-" TO REPORT-LINE
            WRITE REPORT-LINE
-           
-           STRING "< R$ 2.000: " WS-RANGE-1K " funcionarios"
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "Abaixo de 2.000 (valor nominal, moeda mista): " WS-RANGE-1K " funcionarios"
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
-           STRING "R$ 2.000-4.000: " WS-RANGE-2K " funcionarios"
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "2.000-4.000 (valor nominal, moeda mista): " WS-RANGE-2K " funcionarios"
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
-           STRING "R$ 4.000-6.000: " WS-RANGE-3K " funcionarios"
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "4.000-6.000 (valor nominal, moeda mista): " WS-RANGE-3K " funcionarios"
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
-           STRING "R$ 6.000-8.000: " WS-RANGE-4K " funcionarios"
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "6.000-8.000 (valor nominal, moeda mista): " WS-RANGE-4K " funcionarios"
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
-           STRING "> R$ 8.000: " WS-RANGE-5K " funcionarios"
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "Acima de 8.000 (valor nominal, moeda mista): " WS-RANGE-5K " funcionarios"
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE.
-       
+
+       WRITE-HIRING-TREND.
+           MOVE "TENDENCIA DE CONTRATACOES POR ANO" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 0 TO WS-TREND-CUMULATIVE
+           PERFORM VARYING WS-TREND-INDEX FROM 1 BY 1
+                   UNTIL WS-TREND-INDEX > WS-TREND-QTDE
+               ADD WS-TREND-COUNT(WS-TREND-INDEX) TO WS-TREND-CUMULATIVE
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-TREND-YEAR(WS-TREND-INDEX) ": "
+                      WS-TREND-COUNT(WS-TREND-INDEX) " contratacoes"
+                      " (acumulado: " WS-TREND-CUMULATIVE ")"
+                      DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
        WRITE-REPORT-FOOTER.
            MOVE ALL "=" TO REPORT-LINE
            WRITE REPORT-LINE
-           
+
+           MOVE SPACES TO REPORT-LINE
            STRING "FIM DO RELATORIO - Total de erros: " WS-ERROR-COUNT
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
+
            MOVE ALL "=" TO REPORT-LINE
            WRITE REPORT-LINE.
        
@@ -390,10 +689,60 @@ IDENTIFICATION DIVISION.
            DISPLAY "Relatorio corporativo gerado com sucesso!"
            DISPLAY " "
            DISPLAY "Métricas Finais:"
-           DISPLAY "  - Eficiencia: " 
-                   WS-VALID-COUNT * 100 / WS-TOTAL-EMPLOYEES "%"
-           DISPLAY "  - Qualidade dos dados: "
-                   (WS-TOTAL-EMPLOYEES - WS-ERROR-COUNT) * 100 / 
-                   WS-TOTAL-EMPLOYEES "%"
+           IF WS-TOTAL-EMPLOYEES > 0
+               COMPUTE WS-FORMATTED-PERC =
+                   WS-VALID-COUNT * 100 / WS-TOTAL-EMPLOYEES
+           ELSE
+               MOVE ZERO TO WS-FORMATTED-PERC
+           END-IF
+           DISPLAY "  - Eficiencia: " WS-FORMATTED-PERC "%"
+           IF WS-TOTAL-EMPLOYEES > 0
+               COMPUTE WS-FORMATTED-PERC =
+                   (WS-TOTAL-EMPLOYEES - WS-ERROR-COUNT) * 100 /
+                   WS-TOTAL-EMPLOYEES
+           ELSE
+               MOVE ZERO TO WS-FORMATTED-PERC
+           END-IF
+           DISPLAY "  - Qualidade dos dados: " WS-FORMATTED-PERC "%"
            DISPLAY " "
            DISPLAY "Sistema pronto para proximo ciclo de processamento."
+           PERFORM WRITE-JOB-LOG-ENTRY.
+
+       WRITE-JOB-LOG-ENTRY.
+           MOVE "ENTERPRISE-DEMO" TO JRL-PROGRAM-NAME
+           MOVE WS-CURRENT-DATE TO JRL-RUN-DATE
+           MOVE WS-CURRENT-TIME TO JRL-RUN-TIME
+           MOVE WS-TOTAL-EMPLOYEES TO JRL-RECORDS-PROCESSED
+           MOVE WS-ERROR-COUNT    TO JRL-RECORDS-REJECTED
+           MOVE WS-JRL-RETURN-STATUS TO JRL-RETURN-STATUS
+           PERFORM CALCULATE-ELAPSED-TIME
+           OPEN EXTEND JOB-RUN-LOG-FILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT JOB-RUN-LOG-FILE
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG-FILE.
+
+      *> Segundos decorridos entre WS-CURRENT-TIME (hora de inicio) e
+      *> WS-HORA-FIM (capturada agora); soma 86400 se a execucao
+      *> atravessou a meia-noite, para nao dar um elapsed negativo.
+       CALCULATE-ELAPSED-TIME.
+           ACCEPT WS-HORA-FIM FROM TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-FIM-HORA * 3600 + WS-FIM-MINUTO * 60 +
+                WS-FIM-SEGUNDO) -
+               (WS-HOUR * 3600 + WS-MINUTE * 60 + WS-SECOND)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO JRL-ELAPSED-SECONDS
+           IF JRL-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT ROUNDED =
+                   WS-TOTAL-EMPLOYEES / JRL-ELAPSED-SECONDS
+           ELSE
+               MOVE WS-TOTAL-EMPLOYEES TO WS-THROUGHPUT
+           END-IF
+           DISPLAY "Tempo de execucao: " JRL-ELAPSED-SECONDS " segundo(s)"
+           DISPLAY "Vazao: " WS-THROUGHPUT " registros/segundo".
+
+       COPY MONEYFMT-RTN.
