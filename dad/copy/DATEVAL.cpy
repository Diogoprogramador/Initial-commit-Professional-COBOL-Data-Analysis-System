@@ -0,0 +1,22 @@
+      *> DATEVAL.cpy
+      *> Campos de trabalho da rotina compartilhada de validacao de
+      *> data (COPY DATEVAL-RTN na PROCEDURE DIVISION) - centraliza a
+      *> checagem de mes/dia/ano de calendario (incluindo ano
+      *> bissexto) num unico lugar, em vez de cada programa que recebe
+      *> uma data externa (transacao de manutencao, feed de RH, etc.)
+      *> reimplementar a mesma faixa de valores. O programa que copia
+      *> este layout move ano/mes/dia para DATE-VAL-YEAR/MONTH/DAY e
+      *> executa DATE-VAL-VALIDATE; o resultado vem em DATE-VAL-STATUS
+      *> (88 DATE-VAL-IS-VALID / DATE-VAL-IS-INVALID).
+       01 WS-DATE-VAL-AREA.
+           05 DATE-VAL-YEAR          PIC 9999.
+           05 DATE-VAL-MONTH         PIC 99.
+           05 DATE-VAL-DAY           PIC 99.
+           05 DATE-VAL-STATUS        PIC X.
+               88 DATE-VAL-IS-VALID     VALUE "Y".
+               88 DATE-VAL-IS-INVALID   VALUE "N".
+           05 DATE-VAL-DAYS-IN-MONTH PIC 99.
+           05 DATE-VAL-QUOCIENTE     PIC 9(6).
+           05 DATE-VAL-RESTO-4       PIC 99.
+           05 DATE-VAL-RESTO-100     PIC 99.
+           05 DATE-VAL-RESTO-400     PIC 999.
