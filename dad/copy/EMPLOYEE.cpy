@@ -0,0 +1,38 @@
+      *> EMPLOYEE.cpy
+      *> Layout do registro de funcionario usado pelos arquivos de
+      *> extrato/transacao "enterprise" (enterprise.dat e correlatos) -
+      *> REPORT-GENERATOR, STATISTICS, ENTERPRISE-DEMO, EMPLOYEE-
+      *> MAINTENANCE e EMPLOYEE-MASTER-BUILD liam cada um a sua propria
+      *> copia independente deste layout, com os mesmos nomes de campo
+      *> mas redigitados programa a programa; qualquer mudanca de
+      *> esquema (largura de EMP-ID, novo campo etc.) tinha que ser
+      *> replicada manualmente em todos eles. Agora e um unico COPY.
+      *> Espelha EMPLOYEE-MASTER-RECORD (EMPMST.cpy), que e o layout do
+      *> mestre indexado equivalente (employee_master.dat).
+      *> EMP-CURRENCY-CODE foi acrescentado ao final do registro (sem
+      *> deslocar os campos existentes) para suportar contratados pagos
+      *> em moeda diferente do Real - EMP-SALARY continua um valor
+      *> numerico puro, na moeda indicada por este campo.
+      *> EMP-MANAGER-ID foi acrescentado apos EMP-CURRENCY-CODE (mesmo
+      *> criterio - acrescentar ao final, sem deslocar campos
+      *> existentes) para dar suporte ao relatorio de estrutura
+      *> organizacional (REPORTING-STRUCTURE): contem o EMP-ID do
+      *> gestor direto, ou SPACES quando o funcionario nao tem gestor
+      *> (topo da hierarquia).
+       01 EMPLOYEE-RECORD.
+           05 EMP-ID              PIC X(6).
+           05 EMP-NAME            PIC X(30).
+           05 EMP-AGE             PIC 99.
+           05 EMP-SALARY          PIC 9(8)V99.
+           05 EMP-DEPARTMENT      PIC X(20).
+           05 EMP-HIRE-DATE.
+               10 HIRE-YEAR       PIC 9999.
+               10 HIRE-MONTH      PIC 99.
+               10 HIRE-DAY        PIC 99.
+           05 EMP-STATUS          PIC X.
+               88 ACTIVE-EMPLOYEE VALUE "A".
+               88 INACTIVE-EMPLOYEE VALUE "I".
+           05 EMP-CURRENCY-CODE   PIC X(3).
+               88 CURRENCY-IS-BRL VALUE "BRL".
+               88 CURRENCY-IS-USD VALUE "USD".
+           05 EMP-MANAGER-ID      PIC X(6).
