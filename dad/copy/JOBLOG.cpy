@@ -0,0 +1,27 @@
+      *> JOBLOG.cpy
+      *> Layout do registro de log de execucao (job_run_log.dat),
+      *> compartilhado por todos os programas batch para registrar
+      *> quando cada um rodou, quantos registros processou/rejeitou e
+      *> o status de retorno - assim da para responder "quando rodou
+      *> pela ultima vez o STATISTICS e quantos registros ele viu" sem
+      *> vasculhar capturas antigas de console.
+      *> JRL-ELAPSED-SECONDS foi acrescentado ao final do registro
+      *> (mesmo criterio de EMP-CURRENCY-CODE em EMPLOYEE.cpy - sem
+      *> deslocar os campos existentes) para dar visibilidade ao tempo
+      *> de execucao e a vazao (registros/segundo, derivada dele e de
+      *> JRL-RECORDS-PROCESSED) de cada rodada, sem precisar vasculhar
+      *> o console de novo.
+       01 JOB-RUN-LOG-RECORD.
+           05 JRL-PROGRAM-NAME       PIC X(20).
+           05 JRL-RUN-DATE.
+               10 JRL-RUN-YEAR       PIC 9999.
+               10 JRL-RUN-MONTH      PIC 99.
+               10 JRL-RUN-DAY        PIC 99.
+           05 JRL-RUN-TIME.
+               10 JRL-RUN-HOUR       PIC 99.
+               10 JRL-RUN-MINUTE     PIC 99.
+               10 JRL-RUN-SECOND     PIC 99.
+           05 JRL-RECORDS-PROCESSED  PIC 9(7).
+           05 JRL-RECORDS-REJECTED   PIC 9(7).
+           05 JRL-RETURN-STATUS      PIC X(4).
+           05 JRL-ELAPSED-SECONDS    PIC 9(5).
