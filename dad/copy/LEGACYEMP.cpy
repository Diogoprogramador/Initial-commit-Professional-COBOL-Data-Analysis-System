@@ -0,0 +1,22 @@
+      *> LEGACYEMP.cpy
+      *> Layout do registro de funcionario usado pelos arquivos de
+      *> entrada "classicos" (input.dat, sample.dat) - o formato mais
+      *> antigo do sistema, com campos mais estreitos que o layout
+      *> "enterprise" (ver EMPLOYEE.cpy) e que por isso nao pode ser
+      *> unificado com ele sem reformatar os arquivos de dados ja
+      *> existentes. DATA-ANALYSIS, DATA-READER e PORTFOLIO-DEMO
+      *> redeclaravam cada um a sua propria copia deste layout, com
+      *> nomes de campo proprios; os nomes abaixo seguem a convencao
+      *> de DATA-ANALYSIS (EMP-ID/EMP-NOME/EMP-IDADE/EMP-SALARIO/
+      *> EMP-DEPT) e cada programa que copia este membro usa REPLACING
+      *> para manter os nomes de campo e do registro que ja tinha.
+       01 DATA-RECORD.
+           05 EMP-ID         PIC X(3).
+           05 FILLER         PIC X.
+           05 EMP-NOME       PIC X(20).
+           05 FILLER         PIC X.
+           05 EMP-IDADE      PIC 99.
+           05 FILLER         PIC X.
+           05 EMP-SALARIO    PIC 9(5)V99.
+           05 FILLER         PIC X.
+           05 EMP-DEPT       PIC X(15).
