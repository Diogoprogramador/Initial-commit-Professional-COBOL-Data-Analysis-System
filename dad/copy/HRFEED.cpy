@@ -0,0 +1,36 @@
+      *> HRFEED.cpy
+      *> Layout do arquivo de entrada do sistema de RH corporativo
+      *> (hr_feed_inbound.dat) - o feed chega com campos e codigos
+      *> proprios do sistema de origem (data de nascimento em vez de
+      *> idade, codigo de departamento em vez de nome, codigo de
+      *> situacao numerico em vez de "A"/"I"), por isso precisa passar
+      *> por HR-FEED-CONVERT antes de entrar no restante da cadeia:
+      *> HR-FEED-CONVERT calcula a idade a partir de HR-BIRTH-DATE,
+      *> traduz HR-DEPT-CODE para o nome de departamento via
+      *> dept_master.dat (DEPTMST.cpy) e HR-STATUS-CODE para "A"/"I",
+      *> e grava o resultado no layout EMPLOYEE-RECORD (EMPLOYEE.cpy)
+      *> ja usado pelo restante do sistema.
+       01 HR-FEED-RECORD.
+           05 HR-EMP-ID           PIC X(6).
+           05 FILLER              PIC X.
+           05 HR-EMP-NAME         PIC X(30).
+           05 FILLER              PIC X.
+           05 HR-BIRTH-DATE.
+               10 HR-BIRTH-YEAR   PIC 9999.
+               10 HR-BIRTH-MONTH  PIC 99.
+               10 HR-BIRTH-DAY    PIC 99.
+           05 FILLER              PIC X.
+           05 HR-MONTHLY-SALARY   PIC 9(8)V99.
+           05 FILLER              PIC X.
+           05 HR-DEPT-CODE        PIC X(3).
+           05 FILLER              PIC X.
+           05 HR-HIRE-DATE.
+               10 HR-HIRE-YEAR    PIC 9999.
+               10 HR-HIRE-MONTH   PIC 99.
+               10 HR-HIRE-DAY     PIC 99.
+           05 FILLER              PIC X.
+           05 HR-STATUS-CODE      PIC X.
+               88 HR-STATUS-ACTIVE   VALUE "1".
+               88 HR-STATUS-INACTIVE VALUE "0".
+           05 FILLER              PIC X.
+           05 HR-CURRENCY-CODE    PIC X(3).
