@@ -0,0 +1,46 @@
+      *> DATEVAL-RTN.cpy
+      *> Rotina compartilhada de validacao de data de calendario:
+      *> recebe ano/mes/dia em DATE-VAL-YEAR/MONTH/DAY e devolve em
+      *> DATE-VAL-STATUS se a data existe de fato (mes entre 1 e 12,
+      *> dia dentro do numero de dias daquele mes, considerando ano
+      *> bissexto para fevereiro). O programa que copia esta rotina
+      *> precisa ter os campos de DATEVAL.cpy na WORKING-STORAGE.
+       DATE-VAL-VALIDATE.
+           SET DATE-VAL-IS-VALID TO TRUE
+           IF DATE-VAL-YEAR < 1900 OR DATE-VAL-YEAR > 2099
+               SET DATE-VAL-IS-INVALID TO TRUE
+           END-IF
+           IF DATE-VAL-MONTH < 1 OR DATE-VAL-MONTH > 12
+               SET DATE-VAL-IS-INVALID TO TRUE
+           END-IF
+           IF DATE-VAL-IS-VALID
+               PERFORM DATE-VAL-CALC-DAYS-IN-MONTH
+               IF DATE-VAL-DAY < 1 OR
+                  DATE-VAL-DAY > DATE-VAL-DAYS-IN-MONTH
+                   SET DATE-VAL-IS-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       DATE-VAL-CALC-DAYS-IN-MONTH.
+           EVALUATE DATE-VAL-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO DATE-VAL-DAYS-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO DATE-VAL-DAYS-IN-MONTH
+               WHEN 2
+                   PERFORM DATE-VAL-CALC-FEBRUARY
+           END-EVALUATE.
+
+       DATE-VAL-CALC-FEBRUARY.
+           DIVIDE DATE-VAL-YEAR BY 4 GIVING DATE-VAL-QUOCIENTE
+               REMAINDER DATE-VAL-RESTO-4
+           DIVIDE DATE-VAL-YEAR BY 100 GIVING DATE-VAL-QUOCIENTE
+               REMAINDER DATE-VAL-RESTO-100
+           DIVIDE DATE-VAL-YEAR BY 400 GIVING DATE-VAL-QUOCIENTE
+               REMAINDER DATE-VAL-RESTO-400
+           IF DATE-VAL-RESTO-4 = 0 AND
+              (DATE-VAL-RESTO-100 NOT = 0 OR DATE-VAL-RESTO-400 = 0)
+               MOVE 29 TO DATE-VAL-DAYS-IN-MONTH
+           ELSE
+               MOVE 28 TO DATE-VAL-DAYS-IN-MONTH
+           END-IF.
