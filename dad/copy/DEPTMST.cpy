@@ -0,0 +1,22 @@
+      *> DEPTMST.cpy
+      *> Layout do arquivo mestre de departamentos (dept_master.dat).
+      *> Usado por todos os programas que classificam funcionarios por
+      *> departamento, para que "TECNOLOGIA", "TI" etc. nao virem
+      *> departamentos diferentes por causa de digitacao livre.
+      *> DEPT-AGE-MIN/MAX e DEPT-SALARY-MIN/MAX foram acrescentados ao
+      *> final do registro (mesmo criterio do EMP-CURRENCY-CODE em
+      *> EMPLOYEE.cpy - sem deslocar os campos existentes) para dar a
+      *> cada departamento sua propria faixa de validacao de idade e
+      *> salario (ex.: DIRETORIA aceita salarios fora da faixa geral).
+      *> Zero em qualquer um deles significa "sem faixa propria - usar
+      *> o limite geral de validation.parm" (DATA-READER trata isso).
+       01 DEPT-MASTER-RECORD.
+           05 DEPT-CODE           PIC X(3).
+           05 FILLER              PIC X.
+           05 DEPT-NAME           PIC X(15).
+           05 FILLER              PIC X.
+           05 DEPT-COST-CENTER    PIC X(6).
+           05 DEPT-AGE-MIN        PIC 99.
+           05 DEPT-AGE-MAX        PIC 99.
+           05 DEPT-SALARY-MIN     PIC 9(5)V99.
+           05 DEPT-SALARY-MAX     PIC 9(5)V99.
