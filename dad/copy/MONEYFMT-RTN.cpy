@@ -0,0 +1,21 @@
+      *> MONEYFMT-RTN.cpy
+      *> Rotina compartilhada de formatacao monetaria: recebe um valor
+      *> em MONEY-FMT-INPUT e devolve em MONEY-FMT-OUTPUT o valor
+      *> editado no padrao "R$ 1.234,56" (ou "US$ 1.234,56" quando
+      *> MONEY-FMT-CURRENCY = "USD") usado por todos os relatorios do
+      *> sistema. O programa que copia esta rotina precisa ter os
+      *> campos de MONEYFMT.cpy na WORKING-STORAGE; se nao mover nada
+      *> para MONEY-FMT-CURRENCY, o simbolo R$ de sempre e usado.
+       FORMAT-CURRENCY.
+           MOVE MONEY-FMT-INPUT TO MONEY-FMT-EDITED
+           MOVE SPACES TO MONEY-FMT-OUTPUT
+           EVALUATE MONEY-FMT-CURRENCY
+               WHEN "USD"
+                   STRING "US$ " DELIMITED BY SIZE
+                          MONEY-FMT-EDITED DELIMITED BY SIZE
+                          INTO MONEY-FMT-OUTPUT
+               WHEN OTHER
+                   STRING "R$ " DELIMITED BY SIZE
+                          MONEY-FMT-EDITED DELIMITED BY SIZE
+                          INTO MONEY-FMT-OUTPUT
+           END-EVALUATE.
