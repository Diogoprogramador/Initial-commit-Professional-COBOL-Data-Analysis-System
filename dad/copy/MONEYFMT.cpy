@@ -0,0 +1,17 @@
+      *> MONEYFMT.cpy
+      *> Campos de trabalho da rotina compartilhada de formatacao
+      *> monetaria (COPY MONEYFMT-RTN na PROCEDURE DIVISION) - garante
+      *> que todo relatorio do sistema exiba valores no mesmo padrao
+      *> (separador de milhar e vírgula decimal), em vez de cada
+      *> programa montar sua propria edicao de salario. O programa que
+      *> copia este layout precisa declarar SPECIAL-NAMES DECIMAL-POINT
+      *> IS COMMA, ja que MONEY-FMT-EDITED usa virgula como separador
+      *> decimal. MONEY-FMT-CURRENCY seleciona o simbolo usado por
+      *> FORMAT-CURRENCY (ver MONEYFMT-RTN); programas que ainda nao
+      *> lidam com EMP-CURRENCY-CODE podem deixa-lo em branco e
+      *> continuam recebendo o simbolo R$ de sempre.
+       01 WS-MONEY-FMT-AREA.
+           05 MONEY-FMT-INPUT       PIC 9(12)V99.
+           05 MONEY-FMT-CURRENCY    PIC X(3).
+           05 MONEY-FMT-EDITED      PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+           05 MONEY-FMT-OUTPUT      PIC X(24).
