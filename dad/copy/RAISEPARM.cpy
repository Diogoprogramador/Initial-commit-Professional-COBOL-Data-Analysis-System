@@ -0,0 +1,12 @@
+      *> RAISEPARM.cpy
+      *> Layout do arquivo de parametros de simulacao de reajuste
+      *> (raise.parm), lido pelo WHAT-IF-RAISE. Cada linha informa o
+      *> percentual de aumento a aplicar num departamento; a linha
+      *> especial com RAISE-PARM-DEPT = "ALL" da o percentual padrao
+      *> para os departamentos que nao tiverem linha propria. O
+      *> percentual e gravado sem ponto decimal (ex.: 1000 = 10,00%),
+      *> no mesmo estilo dos demais arquivos .parm do sistema.
+       01 RAISE-PARM-RECORD.
+           05 RAISE-PARM-DEPT     PIC X(20).
+           05 FILLER              PIC X.
+           05 RAISE-PARM-PCT      PIC 99V99.
