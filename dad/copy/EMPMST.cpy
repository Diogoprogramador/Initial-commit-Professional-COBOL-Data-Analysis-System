@@ -0,0 +1,25 @@
+      *> EMPMST.cpy
+      *> Layout do arquivo mestre de funcionarios (employee_master.dat),
+      *> indexado por EMP-ID. Espelha o layout de EMPLOYEE-RECORD usado
+      *> por ENTERPRISE-DEMO/REPORT-GENERATOR (enterprise.dat), para que
+      *> o mestre indexado e o extrato sequencial fiquem sempre
+      *> compativeis campo a campo. MST-CURRENCY-CODE acompanha
+      *> EMP-CURRENCY-CODE (EMPLOYEE.cpy). MST-MANAGER-ID acompanha
+      *> EMP-MANAGER-ID (EMPLOYEE.cpy) da mesma forma.
+       01 EMPLOYEE-MASTER-RECORD.
+           05 MST-EMP-ID           PIC X(6).
+           05 MST-EMP-NAME         PIC X(30).
+           05 MST-EMP-AGE          PIC 99.
+           05 MST-EMP-SALARY       PIC 9(8)V99.
+           05 MST-EMP-DEPARTMENT   PIC X(20).
+           05 MST-EMP-HIRE-DATE.
+               10 MST-HIRE-YEAR    PIC 9999.
+               10 MST-HIRE-MONTH   PIC 99.
+               10 MST-HIRE-DAY     PIC 99.
+           05 MST-EMP-STATUS       PIC X.
+               88 MASTER-ACTIVE-EMPLOYEE   VALUE "A".
+               88 MASTER-INACTIVE-EMPLOYEE VALUE "I".
+           05 MST-CURRENCY-CODE    PIC X(3).
+               88 MASTER-CURRENCY-IS-BRL VALUE "BRL".
+               88 MASTER-CURRENCY-IS-USD VALUE "USD".
+           05 MST-MANAGER-ID       PIC X(6).
